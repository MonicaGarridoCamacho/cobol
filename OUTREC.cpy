@@ -0,0 +1,18 @@
+      ******************************************************************
+      * OUTREC - WORKING-STORAGE LAYOUT OF THE FIELDS STRUNG INTO      *
+      *          OUTPUT-REC ON OUTFILE BY WRITE-OUTPUT-FILE            *
+      ******************************************************************
+       01 OUTPUT-FIL.
+          05 OUT-CUST-ID           PIC 9(10).
+          05 OUT-GENDER            PIC X(6).
+          05 OUT-AGE-YEARS         PIC ZZ9.99.
+          05 OUT-HIGHEST-EDU       PIC X(1).
+          05 OUT-ANNUAL-INVEST     PIC Z(9)9.999.
+          05 OUT-ANNUAL-INCOME     PIC Z(9)9.999.
+          05 OUT-ACTIVITY-LEVEL    PIC X(1).
+          05 OUT-CHURN             PIC X(1).
+          05 OUT-CONT-ID           PIC 9(10).
+          05 OUT-TOTAL-TXNS        PIC Z(8)9.
+          05 OUT-TOTAL-TXN-AMOUNT  PIC Z(13)9.99.
+          05 OUT-AVG-TXN-MOUNT     PIC Z(5)9.999999.
+          05 OUT-DAILY-TXNS        PIC Z(5)9.999999.
