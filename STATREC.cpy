@@ -0,0 +1,24 @@
+      ******************************************************************
+      * STATREC - SMALL FIXED-FORMAT STATUS RECORD WRITTEN BY EACH      *
+      *           BATCH JOB AT JOB END SO AN OPERATIONS MONITOR CAN     *
+      *           POLL FOR THE LAST RUN COMPLETION CODE AND KEY COUNTS *
+      *           WITHOUT PARSING THE DISPLAY SUMMARY.                 *
+      ******************************************************************
+       01 STATUS-REC.
+          05 STAT-JOB-NAME         PIC X(8).
+          05 STAT-SEPARATOR-1      PIC X(1) VALUE ','.
+          05 STAT-RUN-TIMESTAMP    PIC X(26).
+          05 STAT-SEPARATOR-2      PIC X(1) VALUE ','.
+          05 STAT-COMPLETION-CODE  PIC X(8).
+          05 STAT-SEPARATOR-3      PIC X(1) VALUE ','.
+          05 STAT-CNTR-1-LABEL     PIC X(12).
+          05 STAT-SEPARATOR-4      PIC X(1) VALUE ','.
+          05 STAT-CNTR-1           PIC 9(9).
+          05 STAT-SEPARATOR-5      PIC X(1) VALUE ','.
+          05 STAT-CNTR-2-LABEL     PIC X(12).
+          05 STAT-SEPARATOR-6      PIC X(1) VALUE ','.
+          05 STAT-CNTR-2           PIC 9(9).
+          05 STAT-SEPARATOR-7      PIC X(1) VALUE ','.
+          05 STAT-CNTR-3-LABEL     PIC X(12).
+          05 STAT-SEPARATOR-8      PIC X(1) VALUE ','.
+          05 STAT-CNTR-3           PIC 9(9).
