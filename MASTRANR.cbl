@@ -0,0 +1,276 @@
+       ID DIVISION.                                                     00443715
+       PROGRAM-ID. MASTRANR.                                            00443715
+      *    MASTRANR READS MASTRANC'S OUTFILE AND PRODUCES A PAGINATED,  00443715
+      *    BANDED MANAGEMENT SUMMARY REPORT WITH SUBTOTALS BY           00443715
+      *    ACTIVITY-LEVEL AND BY CHURN FLAG, SO THE DAY'S ANALYTICS     00443715
+      *    CAN BE REVIEWED WITHOUT OPENING THE RAW CSV.                 00443715
+       ENVIRONMENT DIVISION.                                            00443715
+       INPUT-OUTPUT SECTION.                                            00443715
+       FILE-CONTROL.                                                    00443715
+            SELECT OUTFILE ASSIGN TO OUTFILE                            00443715
+            ORGANIZATION IS SEQUENTIAL                                  00443715
+            FILE STATUS IS OUTFILE-FILE-STATUS.                         00443715
+            SELECT RPTFILE ASSIGN TO RPTFILE                            00443715
+            ORGANIZATION IS SEQUENTIAL                                  00443715
+            FILE STATUS IS RPTFILE-FILE-STATUS.                         00443715
+       DATA DIVISION.                                                   00443715
+       FILE SECTION.                                                    00443715
+       FD OUTFILE.                                                      00443715
+       01 OUTFILE-REC              PIC X(200).                          00443715
+                                                                        00443715
+       FD RPTFILE.                                                      00443715
+       01 RPT-LINE                 PIC X(132).                          00443715
+                                                                        00443715
+       WORKING-STORAGE SECTION.                                         00443715
+       01 OUTFILE-FILE-STATUS      PIC X(2).                            00443715
+       01 RPTFILE-FILE-STATUS      PIC X(2).                            00443715
+       01 WS-EOF                   PIC 9 VALUE 0.                       00443715
+       01 WS-LINE-CNTR              PIC 9(3) VALUE ZEROES.              00443715
+       01 WS-PAGE-CNTR              PIC 9(5) VALUE ZEROES.              00443715
+       01 WS-LINES-PER-PAGE         PIC 9(3) VALUE 60.                  00443715
+       01 WS-DETAIL-CNTR            PIC 9(9) VALUE ZEROES.              00443715
+
+      *    WS-RPT-INPUT MIRRORS INREC'S LAYOUT -- OUTFILE'S 13 CSV      00443715
+      *    COLUMNS ARE UNSTRUNG THE SAME WAY MASTRAND UNSTRINGS         00443715
+      *    INFILE-REC IN MAIN-FILE-READ-PARA.                           00443715
+       01 WS-RPT-INPUT.                                                 00443715
+          05 RPT-CUST-ID           PIC X(20).                           00443715
+          05 RPT-GENDER            PIC X(6).                            00443715
+          05 RPT-AGE-YEARS         PIC X(9).                            00443715
+          05 RPT-HIGHEST-EDU       PIC X(1).                            00443715
+          05 RPT-ANNUAL-INVEST     PIC X(15).                           00443715
+          05 RPT-ANNUAL-INCOME     PIC X(15).                           00443715
+          05 RPT-ACTIVITY-LEVEL    PIC X(1).                            00443715
+          05 RPT-CHURN             PIC X(1).                            00443715
+          05 RPT-CONT-ID           PIC X(10).                           00443715
+          05 RPT-TOTAL-TXNS        PIC X(9).                            00443715
+          05 RPT-TOTAL-TXN-AMOUNT  PIC X(18).                           00443715
+          05 RPT-AVG-TXN-MOUNT     PIC X(15).                           00443715
+          05 RPT-DAILY-TXNS        PIC X(15).                           00443715
+
+      *    ONE ACCUMULATOR PER DISTINCT ACTIVITY-LEVEL CODE SEEN ON     00443715
+      *    OUTFILE -- THE CODE'S DOMAIN ISN'T FIXED ANYWHERE ELSE IN    00443715
+      *    THE SYSTEM, SO THE TABLE IS BUILT UP AS CODES ARE FOUND.     00443715
+       01 WS-ACT-USED               PIC 9(2) VALUE ZEROES.              00443715
+       01 WS-ACT-IDX                PIC 9(2).                           00443715
+       01 WS-ACT-TABLE.                                                 00443715
+          05 WS-ACT-ENTRY OCCURS 10 TIMES INDEXED BY WS-ACT-TABIDX.     00443715
+             10 WS-ACT-CODE         PIC X(1).                           00443715
+             10 WS-ACT-CUST-CNTR    PIC 9(9).                           00443715
+             10 WS-ACT-TXN-AMOUNT   PIC 9(16)V99.                       00443715
+
+       01 WS-CHURN-Y-CNTR           PIC 9(9) VALUE ZEROES.              00443715
+       01 WS-CHURN-Y-AMOUNT         PIC 9(16)V99 VALUE ZEROES.          00443715
+       01 WS-CHURN-N-CNTR           PIC 9(9) VALUE ZEROES.              00443715
+       01 WS-CHURN-N-AMOUNT         PIC 9(16)V99 VALUE ZEROES.          00443715
+
+       01 WS-EDIT-FIELDS.                                               00443715
+          05 WS-CUST-CNTR-EDT       PIC ZZZ,ZZZ,ZZ9.                    00443715
+          05 WS-AMOUNT-EDT          PIC Z(13)9.99.                      00443715
+
+       01 WS-PAGE-HEADER-1.                                             00443715
+          05 FILLER                PIC X(45) VALUE                      00443715
+            'MASTRANC CUSTOMER ANALYTICS SUMMARY REPORT'.               00443715
+          05 FILLER                PIC X(9) VALUE ' PAGE '.             00443715
+          05 WS-HDR-PAGE-NUM        PIC ZZZZ9.                          00443715
+
+       01 WS-PAGE-HEADER-2          PIC X(80) VALUE                     00443715
+          'CUST_ID              ACT  CHURN  CONT_ID     TOTAL_TXNS     T00443715
+      -   'OTAL_TXN_AMOUNT'.                                            00443715
+
+       01 WS-DETAIL-LINE.                                               00443715
+          05 DTL-CUST-ID            PIC X(20).                          00443715
+          05 FILLER                 PIC X(1) VALUE SPACE.               00443715
+          05 DTL-ACTIVITY-LEVEL     PIC X(3).                           00443715
+          05 DTL-CHURN              PIC X(5).                           00443715
+          05 DTL-CONT-ID            PIC X(11).                          00443715
+          05 DTL-TOTAL-TXNS         PIC ZZZ,ZZZ,ZZ9.                    00443715
+          05 FILLER                 PIC X(5) VALUE SPACE.               00443715
+          05 DTL-TOTAL-TXN-AMOUNT   PIC Z(13)9.99.                      00443715
+
+       01 WS-SUBTOTAL-LINE          PIC X(80).                          00443715
+
+       PROCEDURE DIVISION.                                              00443715
+       START-PROCESS.                                                   00443715
+           PERFORM FILE-OPEN-PARA                                       00443715
+
+           PERFORM MAIN-PROCESS UNTIL WS-EOF = 1                        00443715
+
+           PERFORM END-PROCESS.                                         00443715
+
+       FILE-OPEN-PARA.                                                  00443715
+           OPEN INPUT OUTFILE                                           00443715
+
+           IF OUTFILE-FILE-STATUS NOT = '00'                            00443715
+             DISPLAY 'OPEN OUTFILE FILE-STATUS = '                      00443715
+                     OUTFILE-FILE-STATUS                                00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           OPEN OUTPUT RPTFILE                                          00443715
+
+           IF RPTFILE-FILE-STATUS NOT = '00'                            00443715
+             DISPLAY 'OPEN RPTFILE FILE-STATUS = '                      00443715
+                     RPTFILE-FILE-STATUS                                00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+      *    OUTFILE'S FIRST RECORD IS THE SELF-DESCRIBING CSV HEADER      00443715
+      *    ROW MASTRANC WRITES -- DISCARD IT HERE SO IT NEVER FLOWS      00443715
+      *    INTO THE UNSTRING/ACCUMULATION LOGIC AS A BOGUS DETAIL ROW.   00443715
+           READ OUTFILE                                                 00443715
+             AT END                                                     00443715
+               MOVE 1 TO WS-EOF                                         00443715
+           END-READ.                                                    00443715
+
+       MAIN-PROCESS.                                                    00443715
+           READ OUTFILE                                                 00443715
+             AT END                                                     00443715
+               MOVE 1 TO WS-EOF                                         00443715
+           END-READ                                                     00443715
+
+           IF OUTFILE-FILE-STATUS NOT = '00'                            00443715
+             AND OUTFILE-FILE-STATUS NOT = '10'                         00443715
+             DISPLAY 'OUTFILE FILE-STATUS = '  OUTFILE-FILE-STATUS      00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-EOF = 0                                                00443715
+             UNSTRING OUTFILE-REC DELIMITED BY ','                      00443715
+               INTO RPT-CUST-ID                                         00443715
+                    RPT-GENDER                                          00443715
+                    RPT-AGE-YEARS                                       00443715
+                    RPT-HIGHEST-EDU                                     00443715
+                    RPT-ANNUAL-INVEST                                   00443715
+                    RPT-ANNUAL-INCOME                                   00443715
+                    RPT-ACTIVITY-LEVEL                                  00443715
+                    RPT-CHURN                                           00443715
+                    RPT-CONT-ID                                         00443715
+                    RPT-TOTAL-TXNS                                      00443715
+                    RPT-TOTAL-TXN-AMOUNT                                00443715
+                    RPT-AVG-TXN-MOUNT                                   00443715
+                    RPT-DAILY-TXNS                                      00443715
+             END-UNSTRING                                               00443715
+
+             PERFORM WRITE-DETAIL-LINE-PARA                             00443715
+
+             PERFORM ACCUM-SUBTOTALS-PARA                               00443715
+           END-IF.                                                      00443715
+
+       WRITE-DETAIL-LINE-PARA.                                          00443715
+           IF WS-LINE-CNTR = 0 OR WS-LINE-CNTR >= WS-LINES-PER-PAGE     00443715
+             PERFORM WRITE-PAGE-HEADER-PARA                             00443715
+           END-IF                                                       00443715
+
+           MOVE RPT-CUST-ID            TO DTL-CUST-ID                   00443715
+           MOVE RPT-ACTIVITY-LEVEL     TO DTL-ACTIVITY-LEVEL            00443715
+           MOVE RPT-CHURN              TO DTL-CHURN                     00443715
+           MOVE RPT-CONT-ID            TO DTL-CONT-ID                   00443715
+           MOVE FUNCTION NUMVAL (RPT-TOTAL-TXNS)                        00443715
+                                        TO DTL-TOTAL-TXNS               00443715
+           MOVE FUNCTION NUMVAL (RPT-TOTAL-TXN-AMOUNT)                  00443715
+                                        TO DTL-TOTAL-TXN-AMOUNT         00443715
+
+           WRITE RPT-LINE FROM WS-DETAIL-LINE                           00443715
+             AFTER ADVANCING 1 LINE                                     00443715
+
+           ADD 1 TO WS-LINE-CNTR                                        00443715
+           ADD 1 TO WS-DETAIL-CNTR.                                     00443715
+
+       WRITE-PAGE-HEADER-PARA.                                          00443715
+           ADD 1 TO WS-PAGE-CNTR                                        00443715
+           MOVE WS-PAGE-CNTR TO WS-HDR-PAGE-NUM                         00443715
+           MOVE 0 TO WS-LINE-CNTR                                       00443715
+
+           IF WS-PAGE-CNTR = 1                                          00443715
+             WRITE RPT-LINE FROM WS-PAGE-HEADER-1                       00443715
+           ELSE                                                         00443715
+             WRITE RPT-LINE FROM WS-PAGE-HEADER-1                       00443715
+               AFTER ADVANCING PAGE                                     00443715
+           END-IF                                                       00443715
+
+           WRITE RPT-LINE FROM WS-PAGE-HEADER-2                         00443715
+             AFTER ADVANCING 1 LINE.                                    00443715
+
+       ACCUM-SUBTOTALS-PARA.                                            00443715
+           SET WS-ACT-TABIDX TO 1                                       00443715
+           SEARCH WS-ACT-ENTRY                                          00443715
+             AT END                                                     00443715
+               ADD 1 TO WS-ACT-USED                                     00443715
+               SET WS-ACT-TABIDX TO WS-ACT-USED                         00443715
+               MOVE RPT-ACTIVITY-LEVEL TO WS-ACT-CODE (WS-ACT-TABIDX)   00443715
+               MOVE ZEROES TO WS-ACT-CUST-CNTR (WS-ACT-TABIDX)          00443715
+               MOVE ZEROES TO WS-ACT-TXN-AMOUNT (WS-ACT-TABIDX)         00443715
+             WHEN WS-ACT-CODE (WS-ACT-TABIDX) = RPT-ACTIVITY-LEVEL      00443715
+               CONTINUE                                                 00443715
+           END-SEARCH                                                   00443715
+
+           ADD 1 TO WS-ACT-CUST-CNTR (WS-ACT-TABIDX)                    00443715
+           ADD FUNCTION NUMVAL (RPT-TOTAL-TXN-AMOUNT)                   00443715
+             TO WS-ACT-TXN-AMOUNT (WS-ACT-TABIDX)                       00443715
+
+           IF RPT-CHURN = 'Y'                                           00443715
+             ADD 1 TO WS-CHURN-Y-CNTR                                   00443715
+             ADD FUNCTION NUMVAL (RPT-TOTAL-TXN-AMOUNT)                 00443715
+               TO WS-CHURN-Y-AMOUNT                                     00443715
+           ELSE                                                         00443715
+             ADD 1 TO WS-CHURN-N-CNTR                                   00443715
+             ADD FUNCTION NUMVAL (RPT-TOTAL-TXN-AMOUNT)                 00443715
+               TO WS-CHURN-N-AMOUNT                                     00443715
+           END-IF.                                                      00443715
+
+       WRITE-SUBTOTALS-PARA.                                            00443715
+           WRITE RPT-LINE FROM WS-PAGE-HEADER-1                         00443715
+             AFTER ADVANCING PAGE                                       00443715
+
+           MOVE 'SUBTOTALS BY ACTIVITY-LEVEL' TO WS-SUBTOTAL-LINE       00443715
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE                         00443715
+             AFTER ADVANCING 2 LINES                                    00443715
+
+           PERFORM VARYING WS-ACT-IDX FROM 1 BY 1                       00443715
+             UNTIL WS-ACT-IDX > WS-ACT-USED                             00443715
+             MOVE WS-ACT-CUST-CNTR (WS-ACT-IDX) TO WS-CUST-CNTR-EDT     00443715
+             MOVE WS-ACT-TXN-AMOUNT (WS-ACT-IDX) TO WS-AMOUNT-EDT       00443715
+             STRING '  ACTIVITY-LEVEL ' WS-ACT-CODE (WS-ACT-IDX)        00443715
+               '   CUSTOMERS: ' WS-CUST-CNTR-EDT                        00443715
+               '   TOTAL_TXN_AMOUNT: ' WS-AMOUNT-EDT                    00443715
+               DELIMITED BY SIZE INTO WS-SUBTOTAL-LINE                  00443715
+             WRITE RPT-LINE FROM WS-SUBTOTAL-LINE                       00443715
+               AFTER ADVANCING 1 LINE                                   00443715
+           END-PERFORM                                                  00443715
+
+           MOVE 'SUBTOTALS BY CHURN FLAG' TO WS-SUBTOTAL-LINE           00443715
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE                         00443715
+             AFTER ADVANCING 2 LINES                                    00443715
+
+           MOVE WS-CHURN-Y-CNTR TO WS-CUST-CNTR-EDT                     00443715
+           MOVE WS-CHURN-Y-AMOUNT TO WS-AMOUNT-EDT                      00443715
+           STRING '  CHURN = Y   CUSTOMERS: ' WS-CUST-CNTR-EDT          00443715
+             '   TOTAL_TXN_AMOUNT: ' WS-AMOUNT-EDT                      00443715
+             DELIMITED BY SIZE INTO WS-SUBTOTAL-LINE                    00443715
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE                         00443715
+             AFTER ADVANCING 1 LINE                                     00443715
+
+           MOVE WS-CHURN-N-CNTR TO WS-CUST-CNTR-EDT                     00443715
+           MOVE WS-CHURN-N-AMOUNT TO WS-AMOUNT-EDT                      00443715
+           STRING '  CHURN = N   CUSTOMERS: ' WS-CUST-CNTR-EDT          00443715
+             '   TOTAL_TXN_AMOUNT: ' WS-AMOUNT-EDT                      00443715
+             DELIMITED BY SIZE INTO WS-SUBTOTAL-LINE                    00443715
+           WRITE RPT-LINE FROM WS-SUBTOTAL-LINE                         00443715
+             AFTER ADVANCING 1 LINE.                                    00443715
+
+       END-PROCESS.                                                     00443715
+           PERFORM WRITE-SUBTOTALS-PARA                                 00443715
+
+           CLOSE OUTFILE                                                00443715
+           CLOSE RPTFILE                                                00443715
+
+           DISPLAY 'MASTRANR COMPLETE'                                  00443715
+           DISPLAY '  DETAIL LINES WRITTEN = ' WS-DETAIL-CNTR           00443715
+           DISPLAY '  PAGES WRITTEN        = ' WS-PAGE-CNTR             00443715
+
+           STOP RUN.                                                    00443715
+
