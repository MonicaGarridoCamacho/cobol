@@ -1,408 +1,1659 @@
-       ID DIVISION.                                                     00010000
-       PROGRAM-ID. MASTRANC.                                            00020000
-       ENVIRONMENT DIVISION.                                            00030000
-       INPUT-OUTPUT SECTION.                                            00040000
-       FILE-CONTROL.                                                    00050000
-            SELECT CUSTMAST ASSIGN TO CUSTMAST                          00110000
-            ORGANIZATION IS SEQUENTIAL                                  00120000
-            ACCESS MODE IS SEQUENTIAL                                   00120000
-            FILE STATUS IS CUSTFILE-FILE-STATUS.                        00000000
-            SELECT TRANFILE ASSIGN TO TRANFILE                          00110000
-            ORGANIZATION IS SEQUENTIAL                                  00120000
-            FILE STATUS IS TRANFILE-FILE-STATUS.                        00130000
-            SELECT OUTFILE ASSIGN TO OUTFILE                            00110000
-            ORGANIZATION IS SEQUENTIAL                                  00120000
-            FILE STATUS IS OUTFILE-FILE-STATUS.                         00130000
-       DATA DIVISION.                                                   00140000
-       FILE SECTION.                                                    00150000
-       FD CUSTMAST.                                                     00160000
-         COPY CUSTREC.                                                  00160000
-
-       FD TRANFILE.                                                     00230000
-       01 TRANS-REC.                                                    00240011
-          10 TXN-HDR-CREDTT                                             00170000
-                PIC X(40).                                              00170000
-          10 TXN-AUREQ-ENV-A-ID-ID                                      00170000
-                PIC X(40).                                              00170000
-          10 TXN-AUREQ-ENV-M-ID-ID                                      00170000
-                PIC X(40).                                              00170000
-          10 TXN-AUREQ-ENV-M-CMONNM                                     00170000
-                PIC X(40).                                              00170000
-          10 TXN-AUREQ-ENV-CPL-PAN                                      00170000
-                PIC X(40).                                              00170000
-          10 TXN-AUREQ-ENV-C-CARDBRND                                   00170000
-                PIC X(40).                                              00170000
-          10 TXN-AUREQ-TX-MRCHNTCTGYCD                                  00170000
-                PIC X(40).                                              00170000
-          10 TXN-AUREQ-TX-DT-TTLAMT                                     00170000
-                PIC X(40).                                              00170000
-          10 TRAN-CONT-ID         PIC 9(10).                            00170000
-          10 MDM-POSTAL-CODE-ID                                         00170000
-                PIC X(40).                                              00170000
-          10 AGE                  PIC 9(2).                             00170000
-          10 AUTHORRESULT-RSPNT                                         00170000
-                PIC X(40).                                              00170000
-          10 FRAUD-VER-RESULT                                           00170000
-                PIC X(40).                                              00170000
-
-       FD OUTFILE.                                                      00230000
-       01 OUTPUT-REC              PIC X(200).                           00170000
-                                                                        00170000
-       WORKING-STORAGE SECTION.                                         00380000
-       01 CUSTFILE-FILE-STATUS PIC X(2).                                00390000
-       01 TRANFILE-FILE-STATUS PIC X(2).                                00400000
-       01 OUTFILE-FILE-STATUS  PIC X(2).                                00400000
-       01 MAS-EOF PIC 9 VALUE 0.                                        00410000
-       01 TRAN-EOF PIC 9 VALUE 0.                                       00410000
-       01 WS-TRANSCODE PIC 9(2).                                        00420010
-       01 WS-TRAN-CONT-ID         PIC 9(10).                            00420010
-
-         COPY OUTREC.                                                   00160000
-
-       01 WS-CONSTANTS.                                                 00400000
-          05 WS-SEPARATOR         PIC X(1) VALUE ','.                   00400000
-          05 WS-HEADER.                                                 00400000
-          10 WS-HEADER-1          PIC X(112) VALUE                      00400000
-            'POLICY_NUMBER,GENDER,AGE,POLICY_TYPE_CODE,ASSESSED_VALUE,AP00400000
-      -     'PRAISAL,OCCUPANCY,INSURANCE_SCORE,ACCOUNT_NUMBER,TOTA'.    00400000
-          10 WS-HEADER-2          PIC X(88) VALUE                       00400000
-            'L_PAYMENTS,TOTAL_PAYMENTS_AMOUNT,AVERAGE_PAYMENTS_AMOUNT,DE00400000
-      -     'DUCTABLE,LIMITS_OF_INSURANCE,'.                            00400000
-       01 WS-VARIABLES.                                                 00400000
-          05 WS-TIMESTAMP         PIC X(23).                            00400000
-          05 WS-HH                PIC 9(02).                            00400000
-          05 WS-MM                PIC 9(02).                            00400000
-          05 WS-TIMESTAMP2        PIC X(26).                            00400000
-          05 WS-MIN-DATE          PIC X(10).                            00400000
-          05 WS-MAX-DATE          PIC X(10).                            00400000
-      *   05 WS-MIN-DATE          PIC 9(08).                            00400000
-      *   05 WS-MAX-DATE          PIC 9(08).                            00400000
-          05 WS-DAYS              PIC 9(18).                            00400000
-          05 WS-TOTAL-TXN-AMOUNT  PIC 9(16)V99.                         00400000
-          05 WS-AVG-TXN-MOUNT     PIC 9(12)V9(6).                       00400000
-          05 WS-TOTAL-TXNS        PIC 9(18) VALUE ZEROES.               00400000
-          05 WS-CUSTMAST-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                      00400000
-          05 WS-TRANFILE-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                      00400000
-          05 WS-OUTFILE-CNTR-EDT  PIC ZZZ,ZZZ,ZZ9.                      00400000
-       01 WS-COUNTERS.                                                  00400000
-          05 WC-GENDER-CNTR       PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-TXN-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-AGE-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-AGE-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-INV-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-INV-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-INC-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-INC-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-TOT-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-TOT-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-AVG-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-AVG-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-DAI-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
-          05 WS-DAI-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
-       01 WS-COUNTERS-1.                                                00400000
-          05 WS-CUSTMAST-CNTR     PIC 9(9) VALUE ZEROES.                00400000
-          05 WS-TRANFILE-CNTR     PIC 9(9) VALUE ZEROES.                00400000
-          05 WS-OUTFILE-CNTR      PIC 9(9) VALUE ZEROES.                00400000
-       01 WS-LINKAGE-DATA.                                              00480005
-          05 LNK-INPUT.                                                 00400000
-             10 LNK-FIELD          PIC X(20).                           00400000
-             10 LNK-DEC-PLACE      PIC 9(2).                            00400000
-          05 LNK-OUTPUT.                                                00400000
-             10 LNK-WHOLE-CNTR     PIC 9(2).                            00400000
-             10 LNK-DEC-CNTR       PIC 9(2).                            00400000
-
-       PROCEDURE DIVISION.                                              00430000
-                                                                        00170000
-           PERFORM START-PROCESS                                        00430000
-
-           PERFORM MAIN-PROCESS                                         00430000
-
-           PERFORM END-PROCESS                                          00430000
-
-           CONTINUE.                                                    00430000
-
-       START-PROCESS.                                                   00440013
-
-           DISPLAY 'START PROCESS'                                      00440313
-
-           PERFORM FILE-OPEN-PARA                                       00440313
-                                                                        00440413
-           INITIALIZE WS-VARIABLES                                      00440113
-                      WS-TRAN-CONT-ID                                   00440113
-                      CUST-REC                                          00440113
-                      TRANS-REC                                         00440113
-                      OUTPUT-FIL                                        00440113
-                                                                        00440213
-           WRITE OUTPUT-REC FROM WS-HEADER                              00440213
-                                                                        00440213
-           PERFORM MAIN-FILE-READ-PARA                                  00440515
-                                                                        00440713
-           PERFORM TRANSFILE-READ-PARA WITH TEST BEFORE                 00440815
-             UNTIL MAIN-CONT-ID = WS-TRAN-CONT-ID                       00440915
-                OR MAIN-CONT-ID < WS-TRAN-CONT-ID                       00441015
-                OR TRAN-EOF = 1                                         00441015
-                                                                        00441115
-           CONTINUE.                                                    00441215
-
-       MAIN-PROCESS.                                                    00441315
-                                                                        00442013
-           PERFORM WITH TEST BEFORE                                     00442013
-             UNTIL MAS-EOF = 1                                          00443013
-                OR TRAN-EOF = 1                                         00443013
-                                                                        00443115
-             IF MAIN-CONT-ID = TRAN-CONT-ID                             00443215
-             THEN                                                       00443315
-
-               ADD 1 TO WS-TOTAL-TXNS                                   00443615
-                                                                        00443715
-               COMPUTE WS-TOTAL-TXN-AMOUNT = FUNCTION NUMVAL            00443715
-                 (TXN-AUREQ-TX-DT-TTLAMT)  + WS-TOTAL-TXN-AMOUNT        00443715
-
-               PERFORM TRANSFILE-READ-PARA                              00443715
-             ELSE                                                       00443715
-               IF WS-TOTAL-TXNS > 0                                     00443715
-               THEN                                                     00443715
-                 PERFORM WRITE-OUTPUT-FILE                              00443715
-               END-IF                                                   00443715
-
-               INITIALIZE WS-VARIABLES                                  00443715
-                          OUTPUT-FIL                                    00443715
-
-               PERFORM MAIN-FILE-READ-PARA                              00443715
-
-               PERFORM TRANSFILE-READ-PARA WITH TEST BEFORE             00443715
-                 UNTIL MAIN-CONT-ID = WS-TRAN-CONT-ID                   00443715
-                    OR MAIN-CONT-ID < WS-TRAN-CONT-ID                   00443715
-                    OR TRAN-EOF = 1                                     00443715
-             END-IF                                                     00443715
-                                                                        00444013
-           END-PERFORM                                                  00445014
-
-           IF TRAN-EOF = 1                                              00443715
-           AND MAS-EOF = 0                                              00443715
-           AND WS-TOTAL-TXNS > 0                                        00443715
-           THEN                                                         00443715
-             PERFORM WRITE-OUTPUT-FILE                                  00443715
-           END-IF                                                       00443715
-                                                                        00446014
-           CONTINUE.                                                    00443715
-
-       END-PROCESS.                                                     00443715
-
-           MOVE WS-CUSTMAST-CNTR TO WS-CUSTMAST-CNTR-EDT                00443715
-           MOVE WS-TRANFILE-CNTR TO WS-TRANFILE-CNTR-EDT                00443715
-           MOVE WS-OUTFILE-CNTR  TO WS-OUTFILE-CNTR-EDT                 00443715
-
-           DISPLAY '***************************************'            00443715
-           DISPLAY '* PROGRAM NAME  :    MASTRANC         *'            00443715
-           DISPLAY '* CUSTMAST      : ' WS-CUSTMAST-CNTR-EDT            00443715
-                   '         *'                                         00443715
-           DISPLAY '* TRANFILE      : ' WS-TRANFILE-CNTR-EDT            00443715
-                   '         *'                                         00443715
-           DISPLAY '* OUTFILE       : ' WS-OUTFILE-CNTR-EDT             00443715
-                   '         *'                                         00443715
-           DISPLAY '***************************************'            00443715
-
-           CLOSE CUSTMAST.                                              00443715
-           CLOSE TRANFILE.                                              00443715
-           CLOSE OUTFILE.                                               00443715
-
-           STOP RUN.                                                    00443715
-
-       WRITE-OUTPUT-FILE.                                               00443715
-
-           INITIALIZE WS-COUNTERS                                       00443715
-                      OUTPUT-REC                                        00443715 
-
-           MOVE MAIN-CONT-ID        TO OUT-CUST-ID                      00443715
-                                       OUT-CONT-ID                      00443715
-           MOVE HIGHEST-EDU         TO OUT-HIGHEST-EDU                  00443715
-           MOVE ACTIVITY-LEVEL      TO OUT-ACTIVITY-LEVEL               00443715
-           MOVE CHURN               TO OUT-CHURN                        00443715
-                                                                                
-           MOVE AGE-YEARS           TO OUT-AGE-YEARS                    00443715
-           INITIALIZE WS-LINKAGE-DATA                                   00443715
-           MOVE OUT-AGE-YEARS       TO LNK-FIELD                        00443715
-           MOVE 2                   TO LNK-DEC-PLACE                    00443715
-           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
-           MOVE LNK-WHOLE-CNTR      TO WS-AGE-WHOLE-CNTR                00443715
-           MOVE LNK-DEC-CNTR        TO WS-AGE-DEC-CNTR                  00443715
-                                                                                
-           MOVE ANNUAL-INVEST       TO OUT-ANNUAL-INVEST                00443715
-           INITIALIZE WS-LINKAGE-DATA                                   00443715
-           MOVE OUT-ANNUAL-INVEST   TO LNK-FIELD                        00443715
-           MOVE 3                   TO LNK-DEC-PLACE                    00443715
-           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
-           MOVE LNK-WHOLE-CNTR      TO WS-INV-WHOLE-CNTR                00443715
-           MOVE LNK-DEC-CNTR        TO WS-INV-DEC-CNTR                  00443715
-                                                                                
-           MOVE ANNUAL-INCOME       TO OUT-ANNUAL-INCOME                00443715
-           INITIALIZE WS-LINKAGE-DATA                                   00443715
-           MOVE OUT-ANNUAL-INCOME   TO LNK-FIELD                        00443715
-           MOVE 3                   TO LNK-DEC-PLACE                    00443715
-           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
-           MOVE LNK-WHOLE-CNTR      TO WS-INC-WHOLE-CNTR                00443715
-           MOVE LNK-DEC-CNTR        TO WS-INC-DEC-CNTR                  00443715
-                                                                                
-           MOVE WS-TOTAL-TXN-AMOUNT TO OUT-TOTAL-TXN-AMOUNT             00443715
-           INITIALIZE WS-LINKAGE-DATA                                   00443715
-           MOVE OUT-TOTAL-TXN-AMOUNT                                    00443715
-                                    TO LNK-FIELD                        00443715
-           MOVE 2                   TO LNK-DEC-PLACE                    00443715
-           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
-           MOVE LNK-WHOLE-CNTR      TO WS-TOT-WHOLE-CNTR                00443715
-           MOVE LNK-DEC-CNTR        TO WS-TOT-DEC-CNTR                  00443715
-                                                                                
-           IF GENDER = 1                                                00443715
-           THEN                                                         00443715
-             MOVE 'MALE'            TO OUT-GENDER                       00443715
-             MOVE 4                 TO WC-GENDER-CNTR                   00443715
-           ELSE                                                         00443715
-             MOVE 'FEMALE'          TO OUT-GENDER                       00443715
-             MOVE 6                 TO WC-GENDER-CNTR                   00443715
-           END-IF                                                       00443715
-
-           COMPUTE WS-AVG-TXN-MOUNT = WS-TOTAL-TXN-AMOUNT               00443715
-                                    / WS-TOTAL-TXNS                     00443715
-
-           MOVE WS-AVG-TXN-MOUNT    TO OUT-AVG-TXN-MOUNT                00443715
-           INITIALIZE WS-LINKAGE-DATA                                   00443715
-           MOVE OUT-AVG-TXN-MOUNT   TO LNK-FIELD                        00443715
-           MOVE 6                   TO LNK-DEC-PLACE                    00443715
-           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
-           MOVE LNK-WHOLE-CNTR      TO WS-AVG-WHOLE-CNTR                00443715
-           MOVE LNK-DEC-CNTR        TO WS-AVG-DEC-CNTR                  00443715
-
-           MOVE WS-TOTAL-TXNS       TO OUT-TOTAL-TXNS                   00443715
-           INITIALIZE WS-LINKAGE-DATA                                   00443715
-           MOVE OUT-TOTAL-TXNS      TO LNK-FIELD                        00443715
-           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
-           MOVE LNK-WHOLE-CNTR      TO WS-TXN-WHOLE-CNTR                00443715
-
-           COMPUTE OUT-DAILY-TXNS = WS-TOTAL-TXNS / 365                 00443715
-           INITIALIZE WS-LINKAGE-DATA                                   00443715
-           MOVE OUT-DAILY-TXNS      TO LNK-FIELD                        00443715
-           MOVE 6                   TO LNK-DEC-PLACE                    00443715
-           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
-           MOVE LNK-WHOLE-CNTR      TO WS-DAI-WHOLE-CNTR                00443715
-           MOVE LNK-DEC-CNTR        TO WS-DAI-DEC-CNTR                  00443715
-                                                                                
-           STRING OUT-CUST-ID                                           00443715
-             WS-SEPARATOR OUT-GENDER(1:WC-GENDER-CNTR)                  00443715
-             WS-SEPARATOR                                               00443715
-             OUT-AGE-YEARS(WS-AGE-WHOLE-CNTR + 1:                       00443715
-               LENGTH OF OUT-AGE-YEARS - (WS-AGE-WHOLE-CNTR +           00443715
-               WS-AGE-DEC-CNTR))                                        00443715
-             WS-SEPARATOR OUT-HIGHEST-EDU                               00443715
-             WS-SEPARATOR                                               00443715
-             OUT-ANNUAL-INVEST(WS-INV-WHOLE-CNTR + 1:                   00443715
-               LENGTH OF OUT-ANNUAL-INVEST - (WS-INV-WHOLE-CNTR +       00443715
-               WS-INV-DEC-CNTR))                                        00443715
-             WS-SEPARATOR                                               00443715
-             OUT-ANNUAL-INCOME(WS-INC-WHOLE-CNTR + 1:                   00443715
-               LENGTH OF OUT-ANNUAL-INCOME - (WS-INC-WHOLE-CNTR +       00443715
-               WS-INC-DEC-CNTR))                                        00443715
-             WS-SEPARATOR OUT-ACTIVITY-LEVEL                            00443715
-             WS-SEPARATOR OUT-CHURN                                     00443715
-             WS-SEPARATOR OUT-CONT-ID                                   00443715
-             WS-SEPARATOR                                               00443715
-             OUT-TOTAL-TXNS(WS-TXN-WHOLE-CNTR + 1:                      00443715
-               LENGTH OF OUT-TOTAL-TXNS - WS-TXN-WHOLE-CNTR)            00443715
-             WS-SEPARATOR                                               00443715
-             OUT-TOTAL-TXN-AMOUNT(WS-TOT-WHOLE-CNTR + 1:                00443715
-               LENGTH OF OUT-TOTAL-TXN-AMOUNT - (WS-TOT-WHOLE-CNTR +    00443715
-               WS-TOT-DEC-CNTR))                                        00443715
-             WS-SEPARATOR                                               00443715
-             OUT-AVG-TXN-MOUNT(WS-AVG-WHOLE-CNTR + 1:                   00443715
-               LENGTH OF OUT-AVG-TXN-MOUNT - (WS-AVG-WHOLE-CNTR +       00443715
-               WS-AVG-DEC-CNTR))                                        00443715
-             WS-SEPARATOR                                               00443715
-             OUT-DAILY-TXNS(WS-DAI-WHOLE-CNTR + 1:                      00443715
-               LENGTH OF OUT-DAILY-TXNS - (WS-DAI-WHOLE-CNTR +          00443715
-               WS-DAI-DEC-CNTR))                                        00443715
-             WS-SEPARATOR                                               00443715
-             DELIMITED BY SIZE                                          00443715
-             INTO OUTPUT-REC                                            00443715
-
-           WRITE OUTPUT-REC                                             00443715
-
-           ADD 1 TO WS-OUTFILE-CNTR                                     00443715
-
-           CONTINUE.                                                    00443715
-                                                                        00480000
-       FILE-OPEN-PARA.                                                  00490000
-           OPEN INPUT  CUSTMAST                                         00500000
-
-           IF CUSTFILE-FILE-STATUS NOT = '00'                           00443715
-           THEN                                                         00443715
-             DISPLAY 'OPEN MAIN FILE-STATUS = '  CUSTFILE-FILE-STATUS   00443715
-
-             PERFORM END-PROCESS                                        00443715
-           END-IF                                                       00443715
-
-           OPEN INPUT  TRANFILE                                         00510000
-
-           IF TRANFILE-FILE-STATUS NOT = '00'                           00443715
-           THEN                                                         00443715
-             DISPLAY 'OPEN TRANS FILE-STATUS = '  TRANFILE-FILE-STATUS  00443715
-
-             PERFORM END-PROCESS                                        00443715
-           END-IF                                                       00443715
-
-           OPEN OUTPUT OUTFILE                                          00510000
-
-           IF OUTFILE-FILE-STATUS NOT = '00'                            00443715
-           THEN                                                         00443715
-             DISPLAY 'OPEN OUTPUT FILE-STATUS = '  OUTFILE-FILE-STATUS  00443715
-
-             PERFORM END-PROCESS                                        00443715
-           END-IF                                                       00443715
-
-           DISPLAY 'OPENING FILES SUCCESSFUL '                          00443715
-
-           CONTINUE.                                                    00443715
-
-       MAIN-FILE-READ-PARA.                                             00540000
-
-           READ CUSTMAST                                                00550000
-             AT END                                                     00560000
-                MOVE 1 TO MAS-EOF                                       00560000
-           END-READ                                                     00570000
-
-           IF CUSTFILE-FILE-STATUS NOT = '00'                           00443715
-           THEN                                                         00443715
-             IF CUSTFILE-FILE-STATUS NOT = '10'                         00443715
-             THEN                                                       00443715
-               DISPLAY 'MAIN FILE-STATUS = '  CUSTFILE-FILE-STATUS      00443715
-                                                                        00443715
-               PERFORM END-PROCESS                                      00443715
-             END-IF                                                     00443715
-           ELSE                                                         00443715
-             ADD 1 TO WS-CUSTMAST-CNTR                                  00443715
-           END-IF                                                       00443715
-
-           CONTINUE.                                                    00443715
-
-       TRANSFILE-READ-PARA.                                             00540000
-           READ TRANFILE                                                00550000
-             AT END                                                     00560000
-                MOVE 1 TO TRAN-EOF                                      00560000
-           END-READ                                                     00570000
-
-           IF TRANFILE-FILE-STATUS NOT = '00'                           00443715
-           THEN                                                         00443715
-             IF TRANFILE-FILE-STATUS NOT = '10'                         00443715
-             THEN                                                       00443715
-               DISPLAY 'TRANS FILE-STATUS = '  TRANFILE-FILE-STATUS     00443715
-                                                                        00443715
-               PERFORM END-PROCESS                                      00443715
-             END-IF                                                     00443715
-           ELSE                                                         00443715
-             ADD 1 TO WS-TRANFILE-CNTR                                  00443715
-
-             MOVE TRAN-CONT-ID          TO WS-TRAN-CONT-ID              00443715
-           END-IF                                                       00443715
-
-           CONTINUE.                                                    00443715
-
-       END PROGRAM  MASTRANC.                                           00443715
+       ID DIVISION.                                                     00010000
+       PROGRAM-ID. MASTRANC.                                            00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+            SELECT CUSTMAST ASSIGN TO CUSTMAST                          00110000
+            ORGANIZATION IS INDEXED                                     00120000
+            ACCESS MODE IS SEQUENTIAL                                   00120000
+            RECORD KEY IS MAIN-CONT-ID                                  00120000
+            FILE STATUS IS CUSTFILE-FILE-STATUS.                        00000000
+            SELECT TRANFILE ASSIGN TO TRANFILE                          00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS TRANFILE-FILE-STATUS.                        00130000
+            SELECT OUTFILE ASSIGN TO OUTFILE                            00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS OUTFILE-FILE-STATUS.                         00130000
+            SELECT NOACTFILE ASSIGN TO NOACTFILE                        00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS NOACTFILE-FILE-STATUS.                       00130000
+            SELECT CKPTFILE ASSIGN TO CKPTFILE                          00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS CKPTFILE-FILE-STATUS.                        00130000
+            SELECT SUSPFILE ASSIGN TO SUSPFILE                          00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS SUSPFILE-FILE-STATUS.                        00130000
+            SELECT PARMFILE ASSIGN TO PARMFILE                          00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS PARMFILE-FILE-STATUS.                        00130000
+            SELECT CTLFILE ASSIGN TO CTLFILE                            00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS CTLFILE-FILE-STATUS.                         00130000
+            SELECT CHURNFILE ASSIGN TO CHURNFILE                        00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS CHURNFILE-FILE-STATUS.                       00130000
+            SELECT CURRFILE ASSIGN TO CURRFILE                          00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS CURRFILE-FILE-STATUS.                        00130000
+            SELECT FRAUDFILE ASSIGN TO FRAUDFILE                        00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS FRAUDFILE-FILE-STATUS.                       00130000
+            SELECT DECLFILE ASSIGN TO DECLFILE                          00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS DECLFILE-FILE-STATUS.                        00130000
+            SELECT GEOFILE ASSIGN TO GEOFILE                            00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS GEOFILE-FILE-STATUS.                         00130000
+            SELECT WINFILE ASSIGN TO WINFILE                            00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS WINFILE-FILE-STATUS.                         00130000
+            SELECT STATUSFILE ASSIGN TO STATUSFILE                      00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS STATUSFILE-FILE-STATUS.                      00130000
+            SELECT AGEXFILE ASSIGN TO AGEXFILE                          00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS AGEXFILE-FILE-STATUS.                        00130000
+            SELECT HIVALFILE ASSIGN TO HIVALFILE                        00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS HIVALFILE-FILE-STATUS.                       00130000
+       DATA DIVISION.                                                   00140000
+       FILE SECTION.                                                    00150000
+       FD CUSTMAST.                                                     00160000
+         COPY CUSTREC.                                                  00160000
+
+       FD TRANFILE.                                                     00230000
+       01 TRANS-REC.                                                    00240011
+          10 TXN-HDR-CREDTT                                             00170000
+                PIC X(40).                                              00170000
+          10 TXN-AUREQ-ENV-A-ID-ID                                      00170000
+                PIC X(40).                                              00170000
+          10 TXN-AUREQ-ENV-M-ID-ID                                      00170000
+                PIC X(40).                                              00170000
+          10 TXN-AUREQ-ENV-M-CMONNM                                     00170000
+                PIC X(40).                                              00170000
+          10 TXN-AUREQ-ENV-CPL-PAN                                      00170000
+                PIC X(40).                                              00170000
+          10 TXN-AUREQ-ENV-C-CARDBRND                                   00170000
+                PIC X(40).                                              00170000
+          10 TXN-AUREQ-TX-MRCHNTCTGYCD                                  00170000
+                PIC X(40).                                              00170000
+          10 TXN-AUREQ-TX-DT-TTLAMT                                     00170000
+                PIC X(40).                                              00170000
+          10 TRAN-CONT-ID         PIC 9(10).                            00170000
+          10 MDM-POSTAL-CODE-ID                                         00170000
+                PIC X(40).                                              00170000
+          10 AGE                  PIC 9(2).                             00170000
+          10 AUTHORRESULT-RSPNT                                         00170000
+                PIC X(40).                                              00170000
+          10 FRAUD-VER-RESULT                                           00170000
+                PIC X(40).                                              00170000
+          10 TXN-TYPE-CODE         PIC X(2).                             00170000
+             88 TXN-TYPE-AUTHORIZATION  VALUE 'AU' SPACES.                00170000
+             88 TXN-TYPE-REFUND         VALUE 'RF'.                       00170000
+             88 TXN-TYPE-CHARGEBACK     VALUE 'CB'.                       00170000
+             88 TXN-TYPE-REVERSAL       VALUE 'RV'.                       00170000
+          10 TXN-CURRENCY-CODE    PIC X(3).                              00170000
+      *       ISO 4217 CURRENCY CODE OF TXN-AUREQ-TX-DT-TTLAMT --        00170000
+      *       WE PROCESS CROSS-BORDER CARD TRANSACTIONS SO AMOUNTS       00170000
+      *       CANNOT ALL BE SUMMED TOGETHER AS ONE BLENDED TOTAL.        00170000
+
+      *    THE CARD NETWORK ALSO SENDS REFUND/CHARGEBACK/REVERSAL       00170000
+      *    TRANSACTIONS IN THIS SAME FILE. THESE REDEFINE TRANS-REC SO  00170000
+      *    MASTRANC CAN TELL THEM APART BY TXN-TYPE-CODE BEFORE         00170000
+      *    TREATING THE RECORD AS AN AUTHORIZATION.                     00170000
+       01 REFUND-REC REDEFINES TRANS-REC.                                00240011
+          10 RFD-HDR-CREDTT        PIC X(40).                            00170000
+          10 RFD-ORIG-TXN-REF      PIC X(40).                            00170000
+          10 RFD-MERCHANT-ID       PIC X(40).                            00170000
+          10 RFD-CARD-BRAND        PIC X(40).                            00170000
+          10 RFD-MRCHNTCTGYCD      PIC X(40).                            00170000
+          10 RFD-AMOUNT            PIC X(40).                            00170000
+          10 RFD-CONT-ID           PIC 9(10).                            00170000
+          10 FILLER                PIC X(202).                           00170000
+          10 RFD-TYPE-CODE         PIC X(2).                             00170000
+          10 RFD-CURRENCY-CODE     PIC X(3).                             00170000
+
+       01 CHARGEBACK-REC REDEFINES TRANS-REC.                             00240011
+          10 CBK-HDR-CREDTT        PIC X(40).                            00170000
+          10 CBK-ORIG-TXN-REF      PIC X(40).                            00170000
+          10 CBK-MERCHANT-ID       PIC X(40).                            00170000
+          10 CBK-CARD-BRAND        PIC X(40).                            00170000
+          10 CBK-REASON-CODE       PIC X(40).                            00170000
+          10 CBK-AMOUNT            PIC X(40).                            00170000
+          10 CBK-CONT-ID           PIC 9(10).                            00170000
+          10 FILLER                PIC X(202).                           00170000
+          10 CBK-TYPE-CODE         PIC X(2).                             00170000
+          10 CBK-CURRENCY-CODE     PIC X(3).                             00170000
+
+       01 REVERSAL-REC REDEFINES TRANS-REC.                               00240011
+          10 RVS-HDR-CREDTT        PIC X(40).                            00170000
+          10 RVS-ORIG-TXN-REF      PIC X(40).                            00170000
+          10 RVS-MERCHANT-ID       PIC X(40).                            00170000
+          10 RVS-CARD-BRAND        PIC X(40).                            00170000
+          10 RVS-AMOUNT            PIC X(40).                            00170000
+          10 RVS-CONT-ID           PIC 9(10).                            00170000
+          10 FILLER                PIC X(242).                           00170000
+          10 RVS-TYPE-CODE         PIC X(2).                             00170000
+          10 RVS-CURRENCY-CODE     PIC X(3).                             00170000
+
+       FD OUTFILE.                                                      00230000
+       01 OUTPUT-REC              PIC X(200).                           00170000
+                                                                        00170000
+       FD NOACTFILE.                                                    00230000
+       01 NOACT-REC               PIC X(80).                             00170000
+                                                                        00170000
+       FD CKPTFILE.                                                     00230000
+       01 CKPT-REC.                                                     00170000
+          05 CKPT-LAST-CONT-ID    PIC 9(10).                             00170000
+          05 CKPT-CUSTMAST-CNTR   PIC 9(9).                              00170000
+          05 CKPT-TRANFILE-CNTR   PIC 9(9).                              00170000
+          05 CKPT-OUTFILE-CNTR    PIC 9(9).                              00170000
+          05 CKPT-NOACT-CNTR      PIC 9(9).                              00170000
+          05 CKPT-SUSPFILE-CNTR   PIC 9(9).                              00170000
+          05 CKPT-CHURN-CNTR      PIC 9(9).                              00170000
+          05 CKPT-CURRFILE-CNTR   PIC 9(9).                              00170000
+          05 CKPT-FRAUDFILE-CNTR  PIC 9(9).                              00170000
+          05 CKPT-DECLFILE-CNTR   PIC 9(9).                              00170000
+          05 CKPT-GEOFILE-CNTR    PIC 9(9).                              00170000
+          05 CKPT-WINFILE-CNTR    PIC 9(9).                              00170000
+          05 CKPT-AGEXFILE-CNTR   PIC 9(9).                              00170000
+          05 CKPT-HIVALFILE-CNTR  PIC 9(9).                              00170000
+                                                                        00170000
+       FD SUSPFILE.                                                     00230000
+       01 SUSP-REC.                                                     00170000
+          05 SUSP-TRAN-CONT-ID    PIC 9(10).                             00170000
+          05 SUSP-SEPARATOR-1     PIC X(1).                              00170000
+          05 SUSP-REASON-CODE     PIC X(6).                              00170000
+          05 SUSP-SEPARATOR-2     PIC X(1).                              00170000
+          05 SUSP-TRAN-AMOUNT     PIC X(40).                             00170000
+                                                                        00170000
+       FD PARMFILE.                                                     00230000
+         COPY PARMREC.                                                  00160000
+                                                                        00170000
+       FD CTLFILE.                                                      00230000
+       01 CTL-REC.                                                      00170000
+          05 CTL-RUN-TIMESTAMP   PIC X(26).                              00170000
+          05 CTL-SEPARATOR-1     PIC X(1) VALUE ','.                     00170000
+          05 CTL-CUSTMAST-CNTR   PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-2     PIC X(1) VALUE ','.                     00170000
+          05 CTL-TRANFILE-CNTR   PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-3     PIC X(1) VALUE ','.                     00170000
+          05 CTL-OUTFILE-CNTR    PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-4     PIC X(1) VALUE ','.                     00170000
+          05 CTL-NOACT-CNTR      PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-5     PIC X(1) VALUE ','.                     00170000
+          05 CTL-SUSPFILE-CNTR   PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-6     PIC X(1) VALUE ','.                     00170000
+          05 CTL-CHURN-CNTR      PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-7     PIC X(1) VALUE ','.                     00170000
+          05 CTL-CURRFILE-CNTR   PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-8     PIC X(1) VALUE ','.                     00170000
+          05 CTL-FRAUDFILE-CNTR  PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-9     PIC X(1) VALUE ','.                     00170000
+          05 CTL-DECLFILE-CNTR   PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-10    PIC X(1) VALUE ','.                     00170000
+          05 CTL-GEOFILE-CNTR    PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-11    PIC X(1) VALUE ','.                     00170000
+          05 CTL-WINFILE-CNTR    PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-12    PIC X(1) VALUE ','.                     00170000
+          05 CTL-AGEXFILE-CNTR   PIC 9(9).                               00170000
+          05 CTL-SEPARATOR-13    PIC X(1) VALUE ','.                     00170000
+          05 CTL-HIVALFILE-CNTR  PIC 9(9).                               00170000
+                                                                        00170000
+       FD CHURNFILE.                                                    00230000
+       01 CHURN-REC               PIC X(200).                            00170000
+                                                                        00170000
+       FD CURRFILE.                                                     00230000
+       01 CURR-REC.                                                     00170000
+          05 CURR-CONT-ID          PIC 9(10).                            00170000
+          05 CURR-SEPARATOR-1      PIC X(1) VALUE ','.                    00170000
+          05 CURR-CURRENCY-CODE    PIC X(3).                              00170000
+          05 CURR-SEPARATOR-2      PIC X(1) VALUE ','.                    00170000
+          05 CURR-TOTAL-TXN-AMOUNT PIC Z(13)9.99-.                        00170000
+                                                                        00170000
+      *    FRAUDFILE ROLLS UP AUTHORIZATION TRANSACTION COUNTS AND       00170000
+      *    AMOUNTS PER CUSTOMER BY FRAUD-VER-RESULT AND MERCHANT         00170000
+      *    CATEGORY CODE -- THE FRAUD TEAM HAS NO OTHER WAY TO SEE THIS  00170000
+      *    SIGNAL OUT OF THIS JOB TODAY.                                 00170000
+       FD FRAUDFILE.                                                    00230000
+       01 FRAUD-REC.                                                    00170000
+          05 FRD-CONT-ID           PIC 9(10).                            00170000
+          05 FRD-SEPARATOR-1       PIC X(1) VALUE ','.                   00170000
+          05 FRD-FRAUD-RESULT      PIC X(40).                            00170000
+          05 FRD-SEPARATOR-2       PIC X(1) VALUE ','.                   00170000
+          05 FRD-MRCHNTCTGYCD      PIC X(40).                            00170000
+          05 FRD-SEPARATOR-3       PIC X(1) VALUE ','.                   00170000
+          05 FRD-TXN-CNTR          PIC Z(8)9.                            00170000
+          05 FRD-SEPARATOR-4       PIC X(1) VALUE ','.                   00170000
+          05 FRD-TXN-AMOUNT        PIC Z(13)9.99.                        00170000
+                                                                        00170000
+      *    DECLFILE ROLLS UP AUTHORIZATION TRANSACTION COUNTS PER        00170000
+      *    CUSTOMER BY CARD BRAND, SPLIT INTO APPROVED VS. DECLINED      00170000
+      *    USING AUTHORRESULT-RSPNT -- NO OTHER COPYBOOK OR PROGRAM IN   00170000
+      *    THIS SYSTEM ENUMERATES THAT CODE'S VALUES, SO 'APPROVED' IS   00170000
+      *    TREATED AS THE APPROVED VALUE AND ANY OTHER VALUE AS A        00170000
+      *    DECLINE, THE SAME CONVENTION THE CARD NETWORKS USE ON THIS    00170000
+      *    FIELD.                                                        00170000
+       FD DECLFILE.                                                     00230000
+       01 DECL-REC.                                                     00170000
+          05 DECL-CONT-ID          PIC 9(10).                            00170000
+          05 DECL-SEPARATOR-1      PIC X(1) VALUE ','.                   00170000
+          05 DECL-CARD-BRAND       PIC X(40).                            00170000
+          05 DECL-SEPARATOR-2      PIC X(1) VALUE ','.                   00170000
+          05 DECL-TOTAL-CNTR       PIC Z(8)9.                            00170000
+          05 DECL-SEPARATOR-3      PIC X(1) VALUE ','.                   00170000
+          05 DECL-DECLINE-CNTR     PIC Z(8)9.                            00170000
+          05 DECL-SEPARATOR-4      PIC X(1) VALUE ','.                   00170000
+          05 DECL-DECLINE-RATE     PIC ZZ9.99.                            00170000
+                                                                        00170000
+      *    GEOFILE ROLLS UP AUTHORIZATION TRANSACTION COUNTS AND         00170000
+      *    AMOUNTS PER CUSTOMER BY MDM-POSTAL-CODE-ID -- ONLY            00170000
+      *    AUTHORIZATION RECORDS CARRY THIS FIELD.                       00170000
+       FD GEOFILE.                                                      00230000
+       01 GEO-REC.                                                      00170000
+          05 GEO-CONT-ID           PIC 9(10).                            00170000
+          05 GEO-SEPARATOR-1       PIC X(1) VALUE ','.                   00170000
+          05 GEO-POSTAL-CODE-ID    PIC X(40).                            00170000
+          05 GEO-SEPARATOR-2       PIC X(1) VALUE ','.                   00170000
+          05 GEO-TXN-CNTR          PIC Z(8)9.                            00170000
+          05 GEO-SEPARATOR-3       PIC X(1) VALUE ','.                   00170000
+          05 GEO-TXN-AMOUNT        PIC Z(13)9.99.                        00170000
+                                                                        00170000
+      *    WINFILE CARRIES MONTH-TO-DATE AND YEAR-TO-DATE TRANSACTION   00170000
+      *    SUBTOTALS PER CUSTOMER, DERIVED FROM TXN-HDR-CREDTT AGAINST  00170000
+      *    PARM-PROCESS-DATE, ALONGSIDE THE EXISTING GRAND TOTAL ON     00170000
+      *    OUTFILE -- THE GRAND TOTAL STAYS ON OUTFILE SINCE MASTRAND   00170000
+      *    AND CLIENT_JOIN2 ALREADY DEPEND ON THAT COLUMN.              00170000
+       FD WINFILE.                                                      00230000
+       01 WIN-REC.                                                      00170000
+          05 WIN-CONT-ID           PIC 9(10).                            00170000
+          05 WIN-SEPARATOR-1       PIC X(1) VALUE ','.                   00170000
+          05 WIN-MTD-TXN-CNTR      PIC Z(8)9.                            00170000
+          05 WIN-SEPARATOR-2       PIC X(1) VALUE ','.                   00170000
+          05 WIN-MTD-TXN-AMOUNT    PIC Z(13)9.99-.                       00170000
+          05 WIN-SEPARATOR-3       PIC X(1) VALUE ','.                   00170000
+          05 WIN-YTD-TXN-CNTR      PIC Z(8)9.                            00170000
+          05 WIN-SEPARATOR-4       PIC X(1) VALUE ','.                   00170000
+          05 WIN-YTD-TXN-AMOUNT    PIC Z(13)9.99-.                       00170000
+                                                                        00170000
+      *    STATUSFILE IS A SINGLE-RECORD FIXED-FORMAT FILE WRITTEN AT    00170000
+      *    JOB END SO AN OPERATIONS MONITOR CAN POLL FOR THIS RUN'S      00170000
+      *    COMPLETION CODE AND KEY COUNTS WITHOUT SCRAPING THE DISPLAY   00170000
+      *    SUMMARY.                                                     00170000
+       FD STATUSFILE.                                                   00230000
+         COPY STATREC.                                                  00170000
+                                                                        00170000
+      *    AGEXFILE LISTS AUTHORIZATION TRANSACTIONS WHERE TRANFILE'S   00170000
+      *    AGE DEVIATES FROM THE MATCHED CUSTMAST AGE-YEARS BY MORE     00170000
+      *    THAN PARM-AGE-TOLERANCE-YRS -- ONLY AUTHORIZATION RECORDS    00170000
+      *    CARRY THE AGE FIELD.                                         00170000
+       FD AGEXFILE.                                                     00230000
+       01 AGEX-REC.                                                     00170000
+          05 AGEX-CONT-ID          PIC 9(10).                            00170000
+          05 AGEX-SEPARATOR-1      PIC X(1) VALUE ','.                   00170000
+          05 AGEX-TRAN-AGE         PIC Z(2)9.                             00170000
+          05 AGEX-SEPARATOR-2      PIC X(1) VALUE ','.                   00170000
+          05 AGEX-CUST-AGE         PIC Z(2)9.                             00170000
+          05 AGEX-SEPARATOR-3      PIC X(1) VALUE ','.                   00170000
+          05 AGEX-DEVIATION        PIC Z(2)9.                             00170000
+                                                                        00170000
+      *    HIVALFILE LISTS ANY TRANSACTION -- REGARDLESS OF TYPE --      00170000
+      *    WHOSE DOLLAR AMOUNT EXCEEDS PARM-HIGH-VALUE-THRESHOLD, AS     00170000
+      *    MASTRANC PROCESSES TRANFILE, FOR SAME-DAY ALERTING.           00170000
+       FD HIVALFILE.                                                     00230000
+       01 HIVAL-REC.                                                     00170000
+          05 HIVAL-CONT-ID         PIC 9(10).                             00170000
+          05 HIVAL-SEPARATOR-1     PIC X(1) VALUE ','.                    00170000
+          05 HIVAL-TYPE-CODE       PIC X(2).                              00170000
+          05 HIVAL-SEPARATOR-2     PIC X(1) VALUE ','.                    00170000
+          05 HIVAL-AMOUNT          PIC Z(13)9.99.                         00170000
+                                                                        00170000
+       WORKING-STORAGE SECTION.                                         00380000
+       01 CUSTFILE-FILE-STATUS PIC X(2).                                00390000
+       01 TRANFILE-FILE-STATUS PIC X(2).                                00400000
+       01 OUTFILE-FILE-STATUS  PIC X(2).                                00400000
+       01 PARMFILE-FILE-STATUS PIC X(2).                                00400000
+       01 CTLFILE-FILE-STATUS  PIC X(2).                                00400000
+       01 CHURNFILE-FILE-STATUS PIC X(2).                               00400000
+       01 NOACTFILE-FILE-STATUS PIC X(2).                               00400000
+       01 CKPTFILE-FILE-STATUS PIC X(2).                                00400000
+       01 SUSPFILE-FILE-STATUS PIC X(2).                                00400000
+       01 CURRFILE-FILE-STATUS PIC X(2).                                00400000
+       01 FRAUDFILE-FILE-STATUS PIC X(2).                               00400000
+       01 DECLFILE-FILE-STATUS PIC X(2).                                00400000
+       01 GEOFILE-FILE-STATUS  PIC X(2).                                00400000
+       01 WINFILE-FILE-STATUS  PIC X(2).                                00400000
+       01 STATUSFILE-FILE-STATUS PIC X(2).                              00400000
+       01 AGEXFILE-FILE-STATUS  PIC X(2).                               00400000
+       01 HIVALFILE-FILE-STATUS PIC X(2).                               00400000
+       01 WS-RESTART-MODE      PIC 9 VALUE 0.                           00410000
+       01 WS-SKIP-MODE         PIC 9 VALUE 0.                           00410000
+       01 WS-CKPT-LAST-CONT-ID PIC 9(10) VALUE ZEROES.                  00420010
+       01 MAS-EOF PIC 9 VALUE 0.                                        00410000
+       01 TRAN-EOF PIC 9 VALUE 0.                                       00410000
+       01 WS-TRANSCODE PIC 9(2).                                        00420010
+       01 WS-TRAN-CONT-ID         PIC 9(10).                            00420010
+       01 WS-PAN-VARIABLES.                                              00420010
+          05 WS-PAN-TRAIL         PIC 9(2).                              00420010
+          05 WS-PAN-LEN           PIC 9(2).                              00420010
+          05 WS-PAN-IDX           PIC 9(2).                              00420010
+          05 WS-MASKED-PAN        PIC X(40).                             00420010
+       01 WS-PREV-MAIN-CONT-ID    PIC 9(10) VALUE ZEROES.                 00420010
+       01 WS-PREV-TRAN-CONT-ID    PIC 9(10) VALUE ZEROES.                 00420010
+      *    WS-CURR-TABLE ACCUMULATES A NET SUBTOTAL PER DISTINCT          00420010
+      *    CURRENCY CODE SEEN ON THE CURRENT CUSTOMER'S TRANSACTIONS --   00420010
+      *    WE PROCESS CROSS-BORDER CARDS SO AMOUNTS CANNOT ALL BE         00420010
+      *    BLENDED INTO ONE WS-TOTAL-TXN-AMOUNT. RESET PER CUSTOMER.      00420010
+       01 WS-CURR-USED            PIC 9(2) VALUE ZEROES.                  00420010
+       01 WS-CURR-IDX             PIC 9(2).                               00420010
+       01 WS-CURR-TABLE.                                                  00420010
+          05 WS-CURR-ENTRY OCCURS 20 TIMES INDEXED BY WS-CURR-TABIDX.      00420010
+             10 WS-CURR-CODE         PIC X(3).                            00420010
+             10 WS-CURR-AMOUNT       PIC S9(16)V99.                       00420010
+       01 WS-CURR-CURRENT-CODE    PIC X(3).                               00420010
+       01 WS-CURR-CURRENT-AMOUNT  PIC S9(16)V99.                          00420010
+      *    WS-FRAUD-TABLE ROLLS UP THE CURRENT CUSTOMER'S AUTHORIZATION   00420010
+      *    TRANSACTIONS BY FRAUD-VER-RESULT/MERCHANT CATEGORY. ONLY       00420010
+      *    AUTHORIZATION RECORDS CARRY THESE TWO FIELDS. RESET PER        00420010
+      *    CUSTOMER LIKE WS-CURR-TABLE ABOVE.                             00420010
+       01 WS-FRAUD-USED           PIC 9(2) VALUE ZEROES.                  00420010
+       01 WS-FRAUD-IDX            PIC 9(2).                               00420010
+       01 WS-FRAUD-TABLE.                                                 00420010
+          05 WS-FRAUD-ENTRY OCCURS 30 TIMES INDEXED BY WS-FRAUD-TABIDX.    00420010
+             10 WS-FRAUD-RESULT      PIC X(40).                           00420010
+             10 WS-FRAUD-MCC         PIC X(40).                           00420010
+             10 WS-FRAUD-CNTR        PIC 9(9).                            00420010
+             10 WS-FRAUD-AMOUNT      PIC 9(16)V99.                        00420010
+       01 WS-FRAUD-CURRENT-RESULT PIC X(40).                              00420010
+       01 WS-FRAUD-CURRENT-MCC    PIC X(40).                              00420010
+       01 WS-FRAUD-CURRENT-AMOUNT PIC 9(16)V99.                           00420010
+      *    WS-DECL-TABLE ROLLS UP THE CURRENT CUSTOMER'S AUTHORIZATION   00420010
+      *    TRANSACTIONS BY CARD BRAND, SPLITTING EACH BRAND'S COUNT      00420010
+      *    INTO APPROVED VS. DECLINED PER THE AUTHORRESULT-RSPNT         00420010
+      *    CONVENTION NOTED ABOVE DECLFILE. RESET PER CUSTOMER LIKE      00420010
+      *    WS-CURR-TABLE ABOVE.                                          00420010
+       01 WS-DECL-USED            PIC 9(2) VALUE ZEROES.                  00420010
+       01 WS-DECL-IDX             PIC 9(2).                               00420010
+       01 WS-DECL-TABLE.                                                  00420010
+          05 WS-DECL-ENTRY OCCURS 10 TIMES INDEXED BY WS-DECL-TABIDX.      00420010
+             10 WS-DECL-BRAND        PIC X(40).                           00420010
+             10 WS-DECL-TOTAL-CNTR   PIC 9(9).                            00420010
+             10 WS-DECL-DECLINE-CNTR PIC 9(9).                            00420010
+       01 WS-DECL-CURRENT-BRAND   PIC X(40).                              00420010
+       01 WS-DECL-CURRENT-RESULT  PIC X(40).                              00420010
+       01 WS-DECL-RATE            PIC 999V99.                             00420010
+      *    WS-GEO-TABLE ROLLS UP THE CURRENT CUSTOMER'S AUTHORIZATION    00420010
+      *    TRANSACTIONS BY MDM-POSTAL-CODE-ID. RESET PER CUSTOMER LIKE   00420010
+      *    WS-CURR-TABLE ABOVE.                                          00420010
+       01 WS-GEO-USED             PIC 9(2) VALUE ZEROES.                  00420010
+       01 WS-GEO-IDX              PIC 9(2).                               00420010
+       01 WS-GEO-TABLE.                                                   00420010
+          05 WS-GEO-ENTRY OCCURS 20 TIMES INDEXED BY WS-GEO-TABIDX.       00420010
+             10 WS-GEO-POSTAL-CODE   PIC X(40).                          00420010
+             10 WS-GEO-CNTR          PIC 9(9).                           00420010
+             10 WS-GEO-AMOUNT        PIC 9(16)V99.                       00420010
+       01 WS-GEO-CURRENT-POSTAL-CODE PIC X(40).                          00420010
+       01 WS-GEO-CURRENT-AMOUNT   PIC 9(16)V99.                          00420010
+      *    WS-WINDOW-CURRENT-CREDTT HOLDS THE CURRENT TRANSACTION'S     00420010
+      *    HDR-CREDTT TIMESTAMP (CCYY-MM-DD... PREFIX) SO ITS YEAR AND   00420010
+      *    MONTH CAN BE COMPARED AGAINST PARM-PROCESS-DATE TO BUCKET     00420010
+      *    THE TRANSACTION INTO MTD/YTD.                                 00420010
+       01 WS-WINDOW-CURRENT-CREDTT PIC X(40).                            00420010
+
+         COPY OUTREC.                                                   00160000
+
+       01 WS-CONSTANTS.                                                 00400000
+          05 WS-SEPARATOR         PIC X(1) VALUE ','.                   00400000
+          05 WS-HEADER-COLUMNS    PIC 9(2) VALUE 13.                    00400000
+      *    WS-HEADER-1/2 MUST LIST THE OUT- FIELDS FROM OUTREC, IN      00400000
+      *    THE SAME ORDER THEY ARE STRUNG INTO OUTPUT-REC BELOW IN      00400000
+      *    WRITE-OUTPUT-FILE. VALIDATE-HEADER-PARA CHECKS THE COLUMN    00400000
+      *    COUNT AT START-PROCESS SO THE TWO CANNOT DRIFT APART.        00400000
+          05 WS-HEADER.                                                 00400000
+          10 WS-HEADER-1          PIC X(94) VALUE                       00400000
+            'CUST_ID,GENDER,AGE_YEARS,HIGHEST_EDU,ANNUAL_INVEST,ANNUAL_I00400000
+      -     'NCOME,ACTIVITY_LEVEL,CHURN,CONT_ID,'.                      00400000
+          10 WS-HEADER-2          PIC X(53) VALUE                       00400000
+            'TOTAL_TXNS,TOTAL_TXN_AMOUNT,AVG_TXN_AMOUNT,DAILY_TXNS'.    00400000
+       01 WS-VARIABLES.                                                 00400000
+          05 WS-TIMESTAMP         PIC X(23).                            00400000
+          05 WS-HH                PIC 9(02).                            00400000
+          05 WS-MM                PIC 9(02).                            00400000
+          05 WS-TIMESTAMP2        PIC X(26).                            00400000
+          05 WS-MIN-DATE          PIC X(10).                            00400000
+          05 WS-MAX-DATE          PIC X(10).                            00400000
+      *   05 WS-MIN-DATE          PIC 9(08).                            00400000
+      *   05 WS-MAX-DATE          PIC 9(08).                            00400000
+          05 WS-DAYS              PIC 9(18).                            00400000
+          05 WS-TOTAL-TXN-AMOUNT  PIC 9(16)V99.                         00400000
+          05 WS-AVG-TXN-MOUNT     PIC 9(12)V9(6).                       00400000
+          05 WS-TOTAL-TXNS        PIC 9(18) VALUE ZEROES.               00400000
+          05 WS-MTD-TXNS          PIC 9(9)  VALUE ZEROES.               00400000
+          05 WS-MTD-TXN-AMOUNT    PIC S9(16)V99.                        00400000
+          05 WS-YTD-TXNS          PIC 9(9)  VALUE ZEROES.               00400000
+          05 WS-YTD-TXN-AMOUNT    PIC S9(16)V99.                        00400000
+          05 WS-CUSTMAST-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-TRANFILE-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-OUTFILE-CNTR-EDT  PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-NOACT-CNTR-EDT    PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-SUSPFILE-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-CHURN-CNTR-EDT    PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-CURRFILE-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-FRAUDFILE-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                     00400000
+          05 WS-DECLFILE-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-GEOFILE-CNTR-EDT  PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-WINFILE-CNTR-EDT  PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-AGEXFILE-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-HIVALFILE-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                     00400000
+       01 WS-COUNTERS.                                                  00400000
+          05 WC-GENDER-CNTR       PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-TXN-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-AGE-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-AGE-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-INV-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-INV-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-INC-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-INC-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-TOT-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-TOT-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-AVG-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-AVG-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-DAI-WHOLE-CNTR    PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-DAI-DEC-CNTR      PIC 9(2) VALUE ZEROES.                00400000
+          05 WS-HEADER-SEP-CNTR   PIC 9(2) VALUE ZEROES.                00400000
+       01 WS-COUNTERS-1.                                                00400000
+          05 WS-CUSTMAST-CNTR     PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-TRANFILE-CNTR     PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-OUTFILE-CNTR      PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-NOACT-CNTR        PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-SUSPFILE-CNTR     PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-CHURN-CNTR        PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-CURRFILE-CNTR     PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-FRAUDFILE-CNTR    PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-DECLFILE-CNTR     PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-GEOFILE-CNTR      PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-WINFILE-CNTR      PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-AGEXFILE-CNTR     PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-HIVALFILE-CNTR    PIC 9(9) VALUE ZEROES.                00400000
+       01 WS-AGE-DEVIATION        PIC S9(3).                            00400000
+       01 WS-LINKAGE-DATA.                                              00480005
+          05 LNK-INPUT.                                                 00400000
+             10 LNK-FIELD          PIC X(20).                           00400000
+             10 LNK-DEC-PLACE      PIC 9(2).                            00400000
+          05 LNK-OUTPUT.                                                00400000
+             10 LNK-WHOLE-CNTR     PIC 9(2).                            00400000
+             10 LNK-DEC-CNTR       PIC 9(2).                            00400000
+
+       PROCEDURE DIVISION.                                              00430000
+                                                                        00170000
+           PERFORM START-PROCESS                                        00430000
+
+           PERFORM MAIN-PROCESS                                         00430000
+
+           PERFORM END-PROCESS                                          00430000
+
+           CONTINUE.                                                    00430000
+
+       START-PROCESS.                                                   00440013
+
+           DISPLAY 'START PROCESS'                                      00440313
+
+           PERFORM READ-PARM-PARA                                       00440313
+
+           PERFORM READ-CHECKPOINT-PARA                                 00440313
+
+           PERFORM FILE-OPEN-PARA                                       00440313
+                                                                        00440413
+           INITIALIZE WS-VARIABLES                                      00440113
+                      WS-TRAN-CONT-ID                                   00440113
+                      CUST-REC                                          00440113
+                      TRANS-REC                                         00440113
+                      OUTPUT-FIL                                        00440113
+                                                                        00440113
+           MOVE ZEROES TO WS-CURR-USED                                   00440113
+           MOVE ZEROES TO WS-FRAUD-USED                                  00440113
+           MOVE ZEROES TO WS-DECL-USED                                   00440113
+           MOVE ZEROES TO WS-GEO-USED                                    00440113
+                                                                        00440213
+           PERFORM VALIDATE-HEADER-PARA                                 00440213
+                                                                        00440213
+           IF WS-RESTART-MODE = 0                                       00440213
+           THEN                                                         00440213
+             WRITE OUTPUT-REC FROM WS-HEADER                             00440213
+           END-IF                                                        00440213
+                                                                        00440213
+           IF WS-RESTART-MODE = 1                                       00440213
+           THEN                                                         00440213
+             PERFORM SKIP-TO-CHECKPOINT-PARA                             00440213
+           ELSE                                                         00440213
+             PERFORM MAIN-FILE-READ-PARA                                00440515
+                                                                        00440713
+             PERFORM UNTIL MAIN-CONT-ID = WS-TRAN-CONT-ID               00440815
+                         OR MAIN-CONT-ID < WS-TRAN-CONT-ID              00440915
+                         OR TRAN-EOF = 1                                00441015
+               IF MAIN-CONT-ID > WS-TRAN-CONT-ID                         00441015
+                 PERFORM WRITE-SUSPENSE-FILE                             00441015
+               END-IF                                                    00441015
+               PERFORM TRANSFILE-READ-PARA                               00441015
+             END-PERFORM                                                 00441015
+           END-IF                                                       00441015
+                                                                        00441115
+           CONTINUE.                                                    00441215
+
+       READ-PARM-PARA.                                                  00440013
+
+           MOVE SPACES TO PARM-PROCESS-DATE                              00443715
+           MOVE SPACES TO PARM-CYCLE-ID                                  00443715
+           MOVE ZEROES TO PARM-AGE-TOLERANCE-YRS                         00443715
+           MOVE ZEROES TO PARM-HIGH-VALUE-THRESHOLD                      00443715
+
+           OPEN INPUT PARMFILE                                           00440313
+
+           IF PARMFILE-FILE-STATUS = '00'                                00443715
+           THEN                                                          00443715
+             READ PARMFILE                                               00443715
+               AT END                                                    00443715
+                 CONTINUE                                                00443715
+             END-READ                                                    00443715
+
+             CLOSE PARMFILE                                              00443715
+           END-IF                                                        00443715
+
+           IF PARM-AGE-TOLERANCE-YRS = ZEROES                            00443715
+             MOVE 10 TO PARM-AGE-TOLERANCE-YRS                           00443715
+           END-IF                                                        00443715
+
+           IF PARM-HIGH-VALUE-THRESHOLD = ZEROES                         00443715
+             MOVE 10000.00 TO PARM-HIGH-VALUE-THRESHOLD                  00443715
+           END-IF                                                        00443715
+
+           DISPLAY 'PARM PROCESS DATE = ' PARM-PROCESS-DATE              00443715
+           DISPLAY 'PARM CYCLE ID     = ' PARM-CYCLE-ID                  00443715
+           DISPLAY 'PARM AGE TOLERANCE YRS  = '                          00443715
+                   PARM-AGE-TOLERANCE-YRS                                00443715
+           DISPLAY 'PARM HIGH VALUE THRESHOLD = '                        00443715
+                   PARM-HIGH-VALUE-THRESHOLD                             00443715
+
+           CONTINUE.                                                    00443715
+
+       READ-CHECKPOINT-PARA.                                            00440013
+
+           OPEN INPUT CKPTFILE                                          00440313
+
+           IF CKPTFILE-FILE-STATUS = '00'                                00443715
+           THEN                                                         00443715
+             PERFORM UNTIL CKPTFILE-FILE-STATUS NOT = '00'               00443715
+               READ CKPTFILE                                             00443715
+                 AT END                                                  00443715
+                   CONTINUE                                              00443715
+                 NOT AT END                                              00443715
+                   MOVE 1              TO WS-RESTART-MODE                00443715
+                   MOVE CKPT-LAST-CONT-ID TO WS-CKPT-LAST-CONT-ID         00443715
+                   MOVE CKPT-CUSTMAST-CNTR TO WS-CUSTMAST-CNTR           00443715
+                   MOVE CKPT-TRANFILE-CNTR TO WS-TRANFILE-CNTR           00443715
+                   MOVE CKPT-OUTFILE-CNTR  TO WS-OUTFILE-CNTR            00443715
+                   MOVE CKPT-NOACT-CNTR    TO WS-NOACT-CNTR              00443715
+                   MOVE CKPT-SUSPFILE-CNTR TO WS-SUSPFILE-CNTR           00443715
+                   MOVE CKPT-CHURN-CNTR    TO WS-CHURN-CNTR              00443715
+                   MOVE CKPT-CURRFILE-CNTR TO WS-CURRFILE-CNTR           00443715
+                   MOVE CKPT-FRAUDFILE-CNTR TO WS-FRAUDFILE-CNTR         00443715
+                   MOVE CKPT-DECLFILE-CNTR TO WS-DECLFILE-CNTR           00443715
+                   MOVE CKPT-GEOFILE-CNTR  TO WS-GEOFILE-CNTR            00443715
+                   MOVE CKPT-WINFILE-CNTR  TO WS-WINFILE-CNTR            00443715
+                   MOVE CKPT-AGEXFILE-CNTR TO WS-AGEXFILE-CNTR           00443715
+                   MOVE CKPT-HIVALFILE-CNTR TO WS-HIVALFILE-CNTR         00443715
+               END-READ                                                  00443715
+             END-PERFORM                                                 00443715
+
+             CLOSE CKPTFILE                                              00443715
+
+             IF WS-RESTART-MODE = 1                                      00443715
+             THEN                                                        00443715
+               DISPLAY 'RESTARTING AFTER CONT-ID ' WS-CKPT-LAST-CONT-ID  00443715
+             END-IF                                                      00443715
+           END-IF                                                        00443715
+
+           CONTINUE.                                                    00443715
+
+       SKIP-TO-CHECKPOINT-PARA.                                         00440013
+
+           MOVE 1 TO WS-SKIP-MODE                                        00443715
+
+           PERFORM MAIN-FILE-READ-PARA                                   00443715
+           PERFORM UNTIL MAIN-CONT-ID > WS-CKPT-LAST-CONT-ID             00443715
+                      OR MAS-EOF = 1                                     00443715
+             PERFORM MAIN-FILE-READ-PARA                                 00443715
+           END-PERFORM                                                  00443715
+
+           PERFORM TRANSFILE-READ-PARA                                   00443715
+           PERFORM UNTIL WS-TRAN-CONT-ID > WS-CKPT-LAST-CONT-ID          00443715
+                      OR TRAN-EOF = 1                                    00443715
+             PERFORM TRANSFILE-READ-PARA                                 00443715
+           END-PERFORM                                                  00443715
+
+           MOVE 0 TO WS-SKIP-MODE                                        00443715
+
+           PERFORM UNTIL MAIN-CONT-ID = WS-TRAN-CONT-ID                 00440815
+                       OR MAIN-CONT-ID < WS-TRAN-CONT-ID                00440915
+                       OR TRAN-EOF = 1                                  00441015
+             IF MAIN-CONT-ID > WS-TRAN-CONT-ID                           00441015
+               PERFORM WRITE-SUSPENSE-FILE                               00441015
+             END-IF                                                      00441015
+             PERFORM TRANSFILE-READ-PARA                                 00441015
+           END-PERFORM                                                   00441015
+
+           CONTINUE.                                                    00443715
+
+       MAIN-PROCESS.                                                    00441315
+                                                                        00442013
+           PERFORM WITH TEST BEFORE                                     00442013
+             UNTIL MAS-EOF = 1                                          00443013
+                OR TRAN-EOF = 1                                         00443013
+                                                                        00443115
+             IF MAIN-CONT-ID = WS-TRAN-CONT-ID                          00443215
+             THEN                                                       00443315
+
+               EVALUATE TRUE                                             00443615
+                 WHEN TXN-TYPE-AUTHORIZATION                             00443615
+                   ADD 1 TO WS-TOTAL-TXNS                               00443615
+                                                                        00443715
+                   COMPUTE WS-TOTAL-TXN-AMOUNT = FUNCTION NUMVAL        00443715
+                     (TXN-AUREQ-TX-DT-TTLAMT)  + WS-TOTAL-TXN-AMOUNT    00443715
+                                                                        00443715
+                   MOVE TXN-CURRENCY-CODE TO WS-CURR-CURRENT-CODE         00443715
+                   COMPUTE WS-CURR-CURRENT-AMOUNT = FUNCTION NUMVAL       00443715
+                     (TXN-AUREQ-TX-DT-TTLAMT)                             00443715
+                   PERFORM ACCUM-CURRENCY-SUBTOTAL-PARA                   00443715
+
+                   MOVE FRAUD-VER-RESULT TO WS-FRAUD-CURRENT-RESULT        00443715
+                   MOVE TXN-AUREQ-TX-MRCHNTCTGYCD                         00443715
+                     TO WS-FRAUD-CURRENT-MCC                              00443715
+                   COMPUTE WS-FRAUD-CURRENT-AMOUNT = FUNCTION NUMVAL       00443715
+                     (TXN-AUREQ-TX-DT-TTLAMT)                             00443715
+                   PERFORM ACCUM-FRAUD-SUBTOTAL-PARA                      00443715
+
+                   MOVE TXN-AUREQ-ENV-C-CARDBRND                          00443715
+                     TO WS-DECL-CURRENT-BRAND                             00443715
+                   MOVE AUTHORRESULT-RSPNT TO WS-DECL-CURRENT-RESULT       00443715
+                   PERFORM ACCUM-DECLINE-SUBTOTAL-PARA                    00443715
+
+                   MOVE MDM-POSTAL-CODE-ID                                00443715
+                     TO WS-GEO-CURRENT-POSTAL-CODE                        00443715
+                   COMPUTE WS-GEO-CURRENT-AMOUNT = FUNCTION NUMVAL         00443715
+                     (TXN-AUREQ-TX-DT-TTLAMT)                             00443715
+                   PERFORM ACCUM-GEO-SUBTOTAL-PARA                        00443715
+
+                   MOVE TXN-HDR-CREDTT TO WS-WINDOW-CURRENT-CREDTT         00443715
+                   PERFORM ACCUM-WINDOW-PARA                              00443715
+                   PERFORM CHECK-HIVAL-PARA                               00443715
+
+                   PERFORM CHECK-AGE-EXCEPTION-PARA                       00443715
+                 WHEN TXN-TYPE-REFUND                                    00443615
+                   ADD 1 TO WS-TOTAL-TXNS                               00443615
+                                                                        00443715
+                   COMPUTE WS-TOTAL-TXN-AMOUNT = WS-TOTAL-TXN-AMOUNT    00443715
+                     - FUNCTION NUMVAL (RFD-AMOUNT)                      00443715
+                                                                        00443715
+                   MOVE RFD-CURRENCY-CODE TO WS-CURR-CURRENT-CODE         00443715
+                   COMPUTE WS-CURR-CURRENT-AMOUNT =                      00443715
+                     - FUNCTION NUMVAL (RFD-AMOUNT)                       00443715
+                   PERFORM ACCUM-CURRENCY-SUBTOTAL-PARA                   00443715
+
+                   MOVE RFD-HDR-CREDTT TO WS-WINDOW-CURRENT-CREDTT         00443715
+                   PERFORM ACCUM-WINDOW-PARA                              00443715
+                   PERFORM CHECK-HIVAL-PARA                               00443715
+                 WHEN TXN-TYPE-CHARGEBACK                                00443615
+                   ADD 1 TO WS-TOTAL-TXNS                               00443615
+                                                                        00443715
+                   COMPUTE WS-TOTAL-TXN-AMOUNT = WS-TOTAL-TXN-AMOUNT    00443715
+                     - FUNCTION NUMVAL (CBK-AMOUNT)                      00443715
+                                                                        00443715
+                   MOVE CBK-CURRENCY-CODE TO WS-CURR-CURRENT-CODE         00443715
+                   COMPUTE WS-CURR-CURRENT-AMOUNT =                      00443715
+                     - FUNCTION NUMVAL (CBK-AMOUNT)                       00443715
+                   PERFORM ACCUM-CURRENCY-SUBTOTAL-PARA                   00443715
+
+                   MOVE CBK-HDR-CREDTT TO WS-WINDOW-CURRENT-CREDTT         00443715
+                   PERFORM ACCUM-WINDOW-PARA                              00443715
+                   PERFORM CHECK-HIVAL-PARA                               00443715
+                 WHEN TXN-TYPE-REVERSAL                                  00443615
+                   ADD 1 TO WS-TOTAL-TXNS                               00443615
+                                                                        00443715
+                   COMPUTE WS-TOTAL-TXN-AMOUNT = WS-TOTAL-TXN-AMOUNT    00443715
+                     - FUNCTION NUMVAL (RVS-AMOUNT)                      00443715
+                                                                        00443715
+                   MOVE RVS-CURRENCY-CODE TO WS-CURR-CURRENT-CODE         00443715
+                   COMPUTE WS-CURR-CURRENT-AMOUNT =                      00443715
+                     - FUNCTION NUMVAL (RVS-AMOUNT)                       00443715
+                   PERFORM ACCUM-CURRENCY-SUBTOTAL-PARA                   00443715
+
+                   MOVE RVS-HDR-CREDTT TO WS-WINDOW-CURRENT-CREDTT         00443715
+                   PERFORM ACCUM-WINDOW-PARA                              00443715
+                   PERFORM CHECK-HIVAL-PARA                               00443715
+               END-EVALUATE                                              00443615
+
+               PERFORM TRANSFILE-READ-PARA                              00443715
+             ELSE                                                       00443715
+               IF WS-TOTAL-TXNS = 0                                     00443715
+                 PERFORM WRITE-NOACT-FILE                                00443715
+               END-IF                                                   00443715
+               PERFORM WRITE-OUTPUT-FILE                                00443715
+
+               PERFORM WRITE-CHECKPOINT-PARA                             00443715
+
+               INITIALIZE WS-VARIABLES                                  00443715
+                          OUTPUT-FIL                                    00443715
+
+               MOVE ZEROES TO WS-CURR-USED                               00443715
+               MOVE ZEROES TO WS-FRAUD-USED                              00443715
+               MOVE ZEROES TO WS-DECL-USED                               00443715
+               MOVE ZEROES TO WS-GEO-USED                                00443715
+
+               PERFORM MAIN-FILE-READ-PARA                              00443715
+
+               PERFORM UNTIL MAIN-CONT-ID = WS-TRAN-CONT-ID             00443715
+                           OR MAIN-CONT-ID < WS-TRAN-CONT-ID            00443715
+                           OR TRAN-EOF = 1                              00443715
+                 IF MAIN-CONT-ID > WS-TRAN-CONT-ID                       00443715
+                   PERFORM WRITE-SUSPENSE-FILE                           00443715
+                 END-IF                                                  00443715
+                 PERFORM TRANSFILE-READ-PARA                             00443715
+               END-PERFORM                                               00443715
+             END-IF                                                     00443715
+                                                                        00444013
+           END-PERFORM                                                  00445014
+
+      *    ONCE TRANFILE IS EXHAUSTED, EVERY REMAINING CUSTMAST RECORD   00443715
+      *    (INCLUDING THE ONE IN PROGRESS AT THE BREAK) HAS ZERO         00443715
+      *    ACTIVITY AND STILL NEEDS TO REACH OUTFILE/NOACTFILE -- LOOP   00443715
+      *    UNTIL CUSTMAST ITSELF IS EXHAUSTED RATHER THAN FINALIZING     00443715
+      *    JUST THE ONE RECORD ALREADY LOADED.                          00443715
+           PERFORM UNTIL MAS-EOF = 1                                    00443715
+             IF WS-TOTAL-TXNS = 0                                       00443715
+               PERFORM WRITE-NOACT-FILE                                 00443715
+             END-IF                                                     00443715
+             PERFORM WRITE-OUTPUT-FILE                                  00443715
+             PERFORM WRITE-CHECKPOINT-PARA                              00443715
+
+             INITIALIZE WS-VARIABLES                                    00443715
+                        OUTPUT-FIL                                      00443715
+
+             PERFORM MAIN-FILE-READ-PARA                                00443715
+           END-PERFORM                                                  00443715
+                                                                        00446014
+           CONTINUE.                                                    00443715
+
+       ACCUM-CURRENCY-SUBTOTAL-PARA.                                     00443715
+
+           SET WS-CURR-TABIDX TO 1                                       00443715
+           SEARCH WS-CURR-ENTRY                                          00443715
+             AT END                                                      00443715
+               ADD 1 TO WS-CURR-USED                                     00443715
+               SET WS-CURR-TABIDX TO WS-CURR-USED                        00443715
+               MOVE WS-CURR-CURRENT-CODE                                 00443715
+                 TO WS-CURR-CODE (WS-CURR-TABIDX)                        00443715
+               MOVE ZEROES TO WS-CURR-AMOUNT (WS-CURR-TABIDX)             00443715
+             WHEN WS-CURR-CODE (WS-CURR-TABIDX)                          00443715
+                = WS-CURR-CURRENT-CODE                                   00443715
+               CONTINUE                                                  00443715
+           END-SEARCH                                                    00443715
+
+           ADD WS-CURR-CURRENT-AMOUNT                                    00443715
+             TO WS-CURR-AMOUNT (WS-CURR-TABIDX)                          00443715
+
+           CONTINUE.                                                     00443715
+
+       ACCUM-FRAUD-SUBTOTAL-PARA.                                        00443715
+
+           SET WS-FRAUD-TABIDX TO 1                                      00443715
+           SEARCH WS-FRAUD-ENTRY                                        00443715
+             AT END                                                     00443715
+               ADD 1 TO WS-FRAUD-USED                                   00443715
+               SET WS-FRAUD-TABIDX TO WS-FRAUD-USED                     00443715
+               MOVE WS-FRAUD-CURRENT-RESULT                             00443715
+                 TO WS-FRAUD-RESULT (WS-FRAUD-TABIDX)                   00443715
+               MOVE WS-FRAUD-CURRENT-MCC                                00443715
+                 TO WS-FRAUD-MCC (WS-FRAUD-TABIDX)                      00443715
+               MOVE ZEROES TO WS-FRAUD-CNTR (WS-FRAUD-TABIDX)           00443715
+               MOVE ZEROES TO WS-FRAUD-AMOUNT (WS-FRAUD-TABIDX)         00443715
+             WHEN WS-FRAUD-RESULT (WS-FRAUD-TABIDX)                      00443715
+                = WS-FRAUD-CURRENT-RESULT                                00443715
+              AND WS-FRAUD-MCC (WS-FRAUD-TABIDX)                         00443715
+                = WS-FRAUD-CURRENT-MCC                                   00443715
+               CONTINUE                                                 00443715
+           END-SEARCH                                                   00443715
+
+           ADD 1 TO WS-FRAUD-CNTR (WS-FRAUD-TABIDX)                      00443715
+           ADD WS-FRAUD-CURRENT-AMOUNT                                   00443715
+             TO WS-FRAUD-AMOUNT (WS-FRAUD-TABIDX)                        00443715
+
+           CONTINUE.                                                    00443715
+
+       ACCUM-DECLINE-SUBTOTAL-PARA.                                      00443715
+
+           SET WS-DECL-TABIDX TO 1                                       00443715
+           SEARCH WS-DECL-ENTRY                                         00443715
+             AT END                                                     00443715
+               ADD 1 TO WS-DECL-USED                                    00443715
+               SET WS-DECL-TABIDX TO WS-DECL-USED                       00443715
+               MOVE WS-DECL-CURRENT-BRAND                                00443715
+                 TO WS-DECL-BRAND (WS-DECL-TABIDX)                       00443715
+               MOVE ZEROES TO WS-DECL-TOTAL-CNTR (WS-DECL-TABIDX)        00443715
+               MOVE ZEROES TO WS-DECL-DECLINE-CNTR (WS-DECL-TABIDX)      00443715
+             WHEN WS-DECL-BRAND (WS-DECL-TABIDX)                         00443715
+                = WS-DECL-CURRENT-BRAND                                  00443715
+               CONTINUE                                                 00443715
+           END-SEARCH                                                   00443715
+
+           ADD 1 TO WS-DECL-TOTAL-CNTR (WS-DECL-TABIDX)                  00443715
+           IF WS-DECL-CURRENT-RESULT NOT = 'APPROVED'                    00443715
+             ADD 1 TO WS-DECL-DECLINE-CNTR (WS-DECL-TABIDX)              00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       ACCUM-GEO-SUBTOTAL-PARA.                                          00443715
+
+           SET WS-GEO-TABIDX TO 1                                        00443715
+           SEARCH WS-GEO-ENTRY                                          00443715
+             AT END                                                     00443715
+               ADD 1 TO WS-GEO-USED                                     00443715
+               SET WS-GEO-TABIDX TO WS-GEO-USED                         00443715
+               MOVE WS-GEO-CURRENT-POSTAL-CODE                           00443715
+                 TO WS-GEO-POSTAL-CODE (WS-GEO-TABIDX)                   00443715
+               MOVE ZEROES TO WS-GEO-CNTR (WS-GEO-TABIDX)                00443715
+               MOVE ZEROES TO WS-GEO-AMOUNT (WS-GEO-TABIDX)              00443715
+             WHEN WS-GEO-POSTAL-CODE (WS-GEO-TABIDX)                      00443715
+                = WS-GEO-CURRENT-POSTAL-CODE                              00443715
+               CONTINUE                                                 00443715
+           END-SEARCH                                                   00443715
+
+           ADD 1 TO WS-GEO-CNTR (WS-GEO-TABIDX)                          00443715
+           ADD WS-GEO-CURRENT-AMOUNT                                     00443715
+             TO WS-GEO-AMOUNT (WS-GEO-TABIDX)                            00443715
+
+           CONTINUE.                                                    00443715
+
+       ACCUM-WINDOW-PARA.                                                00443715
+
+           IF WS-WINDOW-CURRENT-CREDTT (1:4) = PARM-PROCESS-DATE (1:4)   00443715
+             ADD 1 TO WS-YTD-TXNS                                       00443715
+             ADD WS-CURR-CURRENT-AMOUNT TO WS-YTD-TXN-AMOUNT             00443715
+             IF WS-WINDOW-CURRENT-CREDTT (6:2) = PARM-PROCESS-DATE (5:2) 00443715
+               ADD 1 TO WS-MTD-TXNS                                     00443715
+               ADD WS-CURR-CURRENT-AMOUNT TO WS-MTD-TXN-AMOUNT           00443715
+             END-IF                                                     00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       CHECK-AGE-EXCEPTION-PARA.                                         00443715
+
+           COMPUTE WS-AGE-DEVIATION = AGE - AGE-YEARS                    00443715
+
+           IF FUNCTION ABS (WS-AGE-DEVIATION) >                          00443715
+              PARM-AGE-TOLERANCE-YRS                                     00443715
+           THEN                                                          00443715
+             INITIALIZE AGEX-REC                                          00443715
+
+             MOVE TRAN-CONT-ID       TO AGEX-CONT-ID                      00443715
+             MOVE AGE                TO AGEX-TRAN-AGE                     00443715
+             MOVE AGE-YEARS          TO AGEX-CUST-AGE                     00443715
+             MOVE FUNCTION ABS (WS-AGE-DEVIATION) TO AGEX-DEVIATION        00443715
+
+             WRITE AGEX-REC                                               00443715
+
+             ADD 1 TO WS-AGEXFILE-CNTR                                    00443715
+           END-IF                                                        00443715
+
+           CONTINUE.                                                    00443715
+
+       CHECK-HIVAL-PARA.                                                 00443715
+
+           IF FUNCTION ABS (WS-CURR-CURRENT-AMOUNT) >                     00443715
+              PARM-HIGH-VALUE-THRESHOLD                                  00443715
+           THEN                                                          00443715
+             INITIALIZE HIVAL-REC                                         00443715
+
+             MOVE MAIN-CONT-ID       TO HIVAL-CONT-ID                     00443715
+             MOVE TXN-TYPE-CODE      TO HIVAL-TYPE-CODE                   00443715
+             MOVE FUNCTION ABS (WS-CURR-CURRENT-AMOUNT) TO HIVAL-AMOUNT   00443715
+
+             WRITE HIVAL-REC                                              00443715
+
+             ADD 1 TO WS-HIVALFILE-CNTR                                  00443715
+           END-IF                                                        00443715
+
+           CONTINUE.                                                    00443715
+
+       WRITE-SUSPENSE-FILE.                                             00443715
+
+           INITIALIZE SUSP-REC                                          00443715
+
+           MOVE WS-TRAN-CONT-ID     TO SUSP-TRAN-CONT-ID                00443715
+           MOVE ','                 TO SUSP-SEPARATOR-1                 00443715
+           MOVE 'NOCUST'            TO SUSP-REASON-CODE                 00443715
+           MOVE ','                 TO SUSP-SEPARATOR-2                 00443715
+
+           EVALUATE TRUE                                                00443715
+             WHEN TXN-TYPE-REFUND                                       00443715
+               MOVE RFD-AMOUNT TO SUSP-TRAN-AMOUNT                      00443715
+             WHEN TXN-TYPE-CHARGEBACK                                   00443715
+               MOVE CBK-AMOUNT TO SUSP-TRAN-AMOUNT                      00443715
+             WHEN TXN-TYPE-REVERSAL                                     00443715
+               MOVE RVS-AMOUNT TO SUSP-TRAN-AMOUNT                      00443715
+             WHEN OTHER                                                 00443715
+               MOVE TXN-AUREQ-TX-DT-TTLAMT TO SUSP-TRAN-AMOUNT           00443715
+           END-EVALUATE                                                 00443715
+
+           WRITE SUSP-REC                                               00443715
+
+           ADD 1 TO WS-SUSPFILE-CNTR                                    00443715
+
+           CONTINUE.                                                    00443715
+
+       WRITE-CHECKPOINT-PARA.                                           00443715
+
+           MOVE MAIN-CONT-ID       TO CKPT-LAST-CONT-ID                  00443715
+           MOVE WS-CUSTMAST-CNTR   TO CKPT-CUSTMAST-CNTR                 00443715
+           MOVE WS-TRANFILE-CNTR   TO CKPT-TRANFILE-CNTR                 00443715
+           MOVE WS-OUTFILE-CNTR    TO CKPT-OUTFILE-CNTR                  00443715
+           MOVE WS-NOACT-CNTR      TO CKPT-NOACT-CNTR                    00443715
+           MOVE WS-SUSPFILE-CNTR   TO CKPT-SUSPFILE-CNTR                 00443715
+           MOVE WS-CHURN-CNTR      TO CKPT-CHURN-CNTR                    00443715
+           MOVE WS-CURRFILE-CNTR   TO CKPT-CURRFILE-CNTR                 00443715
+           MOVE WS-FRAUDFILE-CNTR  TO CKPT-FRAUDFILE-CNTR                00443715
+           MOVE WS-DECLFILE-CNTR   TO CKPT-DECLFILE-CNTR                 00443715
+           MOVE WS-GEOFILE-CNTR    TO CKPT-GEOFILE-CNTR                  00443715
+           MOVE WS-WINFILE-CNTR    TO CKPT-WINFILE-CNTR                  00443715
+           MOVE WS-AGEXFILE-CNTR   TO CKPT-AGEXFILE-CNTR                 00443715
+           MOVE WS-HIVALFILE-CNTR  TO CKPT-HIVALFILE-CNTR                00443715
+
+           WRITE CKPT-REC                                                00443715
+
+           CONTINUE.                                                    00443715
+
+       END-PROCESS.                                                     00443715
+
+           MOVE WS-CUSTMAST-CNTR TO WS-CUSTMAST-CNTR-EDT                00443715
+           MOVE WS-TRANFILE-CNTR TO WS-TRANFILE-CNTR-EDT                00443715
+           MOVE WS-OUTFILE-CNTR  TO WS-OUTFILE-CNTR-EDT                 00443715
+           MOVE WS-NOACT-CNTR    TO WS-NOACT-CNTR-EDT                   00443715
+           MOVE WS-SUSPFILE-CNTR TO WS-SUSPFILE-CNTR-EDT                00443715
+           MOVE WS-CHURN-CNTR    TO WS-CHURN-CNTR-EDT                   00443715
+           MOVE WS-CURRFILE-CNTR TO WS-CURRFILE-CNTR-EDT                00443715
+           MOVE WS-FRAUDFILE-CNTR TO WS-FRAUDFILE-CNTR-EDT              00443715
+           MOVE WS-DECLFILE-CNTR  TO WS-DECLFILE-CNTR-EDT               00443715
+           MOVE WS-GEOFILE-CNTR   TO WS-GEOFILE-CNTR-EDT                00443715
+           MOVE WS-WINFILE-CNTR   TO WS-WINFILE-CNTR-EDT                00443715
+           MOVE WS-AGEXFILE-CNTR  TO WS-AGEXFILE-CNTR-EDT               00443715
+           MOVE WS-HIVALFILE-CNTR TO WS-HIVALFILE-CNTR-EDT              00443715
+
+           DISPLAY '***************************************'            00443715
+           DISPLAY '* PROGRAM NAME  :    MASTRANC         *'            00443715
+           DISPLAY '* CUSTMAST      : ' WS-CUSTMAST-CNTR-EDT            00443715
+                   '         *'                                         00443715
+           DISPLAY '* TRANFILE      : ' WS-TRANFILE-CNTR-EDT            00443715
+                   '         *'                                         00443715
+           DISPLAY '* OUTFILE       : ' WS-OUTFILE-CNTR-EDT             00443715
+                   '         *'                                         00443715
+           DISPLAY '* NOACTFILE     : ' WS-NOACT-CNTR-EDT               00443715
+                   '         *'                                         00443715
+           DISPLAY '* SUSPFILE      : ' WS-SUSPFILE-CNTR-EDT            00443715
+                   '         *'                                         00443715
+           DISPLAY '* CHURNFILE     : ' WS-CHURN-CNTR-EDT               00443715
+                   '         *'                                         00443715
+           DISPLAY '* CURRFILE      : ' WS-CURRFILE-CNTR-EDT            00443715
+                   '         *'                                         00443715
+           DISPLAY '* FRAUDFILE     : ' WS-FRAUDFILE-CNTR-EDT           00443715
+                   '         *'                                         00443715
+           DISPLAY '* DECLFILE      : ' WS-DECLFILE-CNTR-EDT            00443715
+                   '         *'                                         00443715
+           DISPLAY '* GEOFILE       : ' WS-GEOFILE-CNTR-EDT             00443715
+                   '         *'                                         00443715
+           DISPLAY '* WINFILE       : ' WS-WINFILE-CNTR-EDT             00443715
+                   '         *'                                         00443715
+           DISPLAY '* AGEXFILE      : ' WS-AGEXFILE-CNTR-EDT            00443715
+                   '         *'                                         00443715
+           DISPLAY '* HIVALFILE     : ' WS-HIVALFILE-CNTR-EDT           00443715
+                   '         *'                                         00443715
+           DISPLAY '***************************************'            00443715
+
+           PERFORM WRITE-CONTROL-TOTALS-PARA                            00443715
+           PERFORM WRITE-STATUS-FILE-PARA                               00443715
+
+           CLOSE CUSTMAST.                                              00443715
+           CLOSE TRANFILE.                                              00443715
+           CLOSE OUTFILE.                                               00443715
+           CLOSE NOACTFILE.                                             00443715
+           CLOSE CKPTFILE.                                              00443715
+           CLOSE SUSPFILE.                                              00443715
+           CLOSE CTLFILE.                                               00443715
+           CLOSE CHURNFILE.                                             00443715
+           CLOSE CURRFILE.                                              00443715
+           CLOSE FRAUDFILE.                                             00443715
+           CLOSE DECLFILE.                                              00443715
+           CLOSE GEOFILE.                                               00443715
+           CLOSE WINFILE.                                               00443715
+           CLOSE STATUSFILE.                                            00443715
+           CLOSE AGEXFILE.                                              00443715
+           CLOSE HIVALFILE.                                             00443715
+
+           STOP RUN.                                                    00443715
+
+       WRITE-CONTROL-TOTALS-PARA.                                       00443715
+
+           MOVE FUNCTION CURRENT-DATE TO CTL-RUN-TIMESTAMP               00443715
+           MOVE WS-CUSTMAST-CNTR      TO CTL-CUSTMAST-CNTR               00443715
+           MOVE WS-TRANFILE-CNTR      TO CTL-TRANFILE-CNTR               00443715
+           MOVE WS-OUTFILE-CNTR       TO CTL-OUTFILE-CNTR                00443715
+           MOVE WS-NOACT-CNTR         TO CTL-NOACT-CNTR                  00443715
+           MOVE WS-SUSPFILE-CNTR      TO CTL-SUSPFILE-CNTR               00443715
+           MOVE WS-CHURN-CNTR         TO CTL-CHURN-CNTR                  00443715
+           MOVE WS-CURRFILE-CNTR      TO CTL-CURRFILE-CNTR               00443715
+           MOVE WS-FRAUDFILE-CNTR     TO CTL-FRAUDFILE-CNTR              00443715
+           MOVE WS-DECLFILE-CNTR      TO CTL-DECLFILE-CNTR               00443715
+           MOVE WS-GEOFILE-CNTR       TO CTL-GEOFILE-CNTR                00443715
+           MOVE WS-WINFILE-CNTR       TO CTL-WINFILE-CNTR                00443715
+           MOVE WS-AGEXFILE-CNTR      TO CTL-AGEXFILE-CNTR               00443715
+           MOVE WS-HIVALFILE-CNTR     TO CTL-HIVALFILE-CNTR              00443715
+
+           WRITE CTL-REC                                                 00443715
+
+           CONTINUE.                                                    00443715
+
+       WRITE-STATUS-FILE-PARA.                                          00443715
+
+           INITIALIZE STATUS-REC                                        00443715
+
+           MOVE 'MASTRANC'             TO STAT-JOB-NAME                  00443715
+           MOVE FUNCTION CURRENT-DATE  TO STAT-RUN-TIMESTAMP              00443715
+           MOVE 'COMPLETE'             TO STAT-COMPLETION-CODE           00443715
+           MOVE 'CUSTMAST'             TO STAT-CNTR-1-LABEL              00443715
+           MOVE WS-CUSTMAST-CNTR       TO STAT-CNTR-1                    00443715
+           MOVE 'TRANFILE'             TO STAT-CNTR-2-LABEL              00443715
+           MOVE WS-TRANFILE-CNTR       TO STAT-CNTR-2                    00443715
+           MOVE 'OUTFILE'              TO STAT-CNTR-3-LABEL              00443715
+           MOVE WS-OUTFILE-CNTR        TO STAT-CNTR-3                    00443715
+
+           WRITE STATUS-REC                                              00443715
+
+           CONTINUE.                                                    00443715
+
+       WRITE-OUTPUT-FILE.                                               00443715
+
+           INITIALIZE WS-COUNTERS                                       00443715
+                      OUTPUT-REC                                        00443715 
+
+           MOVE MAIN-CONT-ID        TO OUT-CUST-ID                      00443715
+                                       OUT-CONT-ID                      00443715
+           MOVE HIGHEST-EDU         TO OUT-HIGHEST-EDU                  00443715
+           MOVE ACTIVITY-LEVEL      TO OUT-ACTIVITY-LEVEL               00443715
+           MOVE CHURN               TO OUT-CHURN                        00443715
+                                                                                
+           MOVE AGE-YEARS           TO OUT-AGE-YEARS                    00443715
+           INITIALIZE WS-LINKAGE-DATA                                   00443715
+           MOVE OUT-AGE-YEARS       TO LNK-FIELD                        00443715
+           MOVE 2                   TO LNK-DEC-PLACE                    00443715
+           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
+           MOVE LNK-WHOLE-CNTR      TO WS-AGE-WHOLE-CNTR                00443715
+           MOVE LNK-DEC-CNTR        TO WS-AGE-DEC-CNTR                  00443715
+                                                                                
+           MOVE ANNUAL-INVEST       TO OUT-ANNUAL-INVEST                00443715
+           INITIALIZE WS-LINKAGE-DATA                                   00443715
+           MOVE OUT-ANNUAL-INVEST   TO LNK-FIELD                        00443715
+           MOVE 3                   TO LNK-DEC-PLACE                    00443715
+           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
+           MOVE LNK-WHOLE-CNTR      TO WS-INV-WHOLE-CNTR                00443715
+           MOVE LNK-DEC-CNTR        TO WS-INV-DEC-CNTR                  00443715
+                                                                                
+           MOVE ANNUAL-INCOME       TO OUT-ANNUAL-INCOME                00443715
+           INITIALIZE WS-LINKAGE-DATA                                   00443715
+           MOVE OUT-ANNUAL-INCOME   TO LNK-FIELD                        00443715
+           MOVE 3                   TO LNK-DEC-PLACE                    00443715
+           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
+           MOVE LNK-WHOLE-CNTR      TO WS-INC-WHOLE-CNTR                00443715
+           MOVE LNK-DEC-CNTR        TO WS-INC-DEC-CNTR                  00443715
+                                                                                
+           MOVE WS-TOTAL-TXN-AMOUNT TO OUT-TOTAL-TXN-AMOUNT             00443715
+           INITIALIZE WS-LINKAGE-DATA                                   00443715
+           MOVE OUT-TOTAL-TXN-AMOUNT                                    00443715
+                                    TO LNK-FIELD                        00443715
+           MOVE 2                   TO LNK-DEC-PLACE                    00443715
+           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
+           MOVE LNK-WHOLE-CNTR      TO WS-TOT-WHOLE-CNTR                00443715
+           MOVE LNK-DEC-CNTR        TO WS-TOT-DEC-CNTR                  00443715
+                                                                                
+           EVALUATE TRUE                                                 00443715
+             WHEN GENDER = 1                                             00443715
+               MOVE 'MALE'          TO OUT-GENDER                        00443715
+               MOVE 4               TO WC-GENDER-CNTR                    00443715
+             WHEN GENDER = 2                                             00443715
+               MOVE 'FEMALE'        TO OUT-GENDER                        00443715
+               MOVE 6               TO WC-GENDER-CNTR                    00443715
+             WHEN OTHER                                                  00443715
+               MOVE 'OTHER'         TO OUT-GENDER                        00443715
+               MOVE 5               TO WC-GENDER-CNTR                    00443715
+           END-EVALUATE                                                  00443715
+
+           IF WS-TOTAL-TXNS > 0                                          00443715
+             COMPUTE WS-AVG-TXN-MOUNT = WS-TOTAL-TXN-AMOUNT              00443715
+                                      / WS-TOTAL-TXNS                    00443715
+           ELSE                                                          00443715
+             MOVE ZEROES TO WS-AVG-TXN-MOUNT                             00443715
+           END-IF                                                        00443715
+
+           MOVE WS-AVG-TXN-MOUNT    TO OUT-AVG-TXN-MOUNT                00443715
+           INITIALIZE WS-LINKAGE-DATA                                   00443715
+           MOVE OUT-AVG-TXN-MOUNT   TO LNK-FIELD                        00443715
+           MOVE 6                   TO LNK-DEC-PLACE                    00443715
+           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
+           MOVE LNK-WHOLE-CNTR      TO WS-AVG-WHOLE-CNTR                00443715
+           MOVE LNK-DEC-CNTR        TO WS-AVG-DEC-CNTR                  00443715
+
+           MOVE WS-TOTAL-TXNS       TO OUT-TOTAL-TXNS                   00443715
+           INITIALIZE WS-LINKAGE-DATA                                   00443715
+           MOVE OUT-TOTAL-TXNS      TO LNK-FIELD                        00443715
+           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
+           MOVE LNK-WHOLE-CNTR      TO WS-TXN-WHOLE-CNTR                00443715
+
+           COMPUTE OUT-DAILY-TXNS = WS-TOTAL-TXNS / 365                 00443715
+           INITIALIZE WS-LINKAGE-DATA                                   00443715
+           MOVE OUT-DAILY-TXNS      TO LNK-FIELD                        00443715
+           MOVE 6                   TO LNK-DEC-PLACE                    00443715
+           CALL 'CALCSUBP'       USING WS-LINKAGE-DATA                  00443715
+           MOVE LNK-WHOLE-CNTR      TO WS-DAI-WHOLE-CNTR                00443715
+           MOVE LNK-DEC-CNTR        TO WS-DAI-DEC-CNTR                  00443715
+                                                                                
+           STRING OUT-CUST-ID                                           00443715
+             WS-SEPARATOR OUT-GENDER(1:WC-GENDER-CNTR)                  00443715
+             WS-SEPARATOR                                               00443715
+             OUT-AGE-YEARS(WS-AGE-WHOLE-CNTR + 1:                       00443715
+               LENGTH OF OUT-AGE-YEARS - (WS-AGE-WHOLE-CNTR +           00443715
+               WS-AGE-DEC-CNTR))                                        00443715
+             WS-SEPARATOR OUT-HIGHEST-EDU                               00443715
+             WS-SEPARATOR                                               00443715
+             OUT-ANNUAL-INVEST(WS-INV-WHOLE-CNTR + 1:                   00443715
+               LENGTH OF OUT-ANNUAL-INVEST - (WS-INV-WHOLE-CNTR +       00443715
+               WS-INV-DEC-CNTR))                                        00443715
+             WS-SEPARATOR                                               00443715
+             OUT-ANNUAL-INCOME(WS-INC-WHOLE-CNTR + 1:                   00443715
+               LENGTH OF OUT-ANNUAL-INCOME - (WS-INC-WHOLE-CNTR +       00443715
+               WS-INC-DEC-CNTR))                                        00443715
+             WS-SEPARATOR OUT-ACTIVITY-LEVEL                            00443715
+             WS-SEPARATOR OUT-CHURN                                     00443715
+             WS-SEPARATOR OUT-CONT-ID                                   00443715
+             WS-SEPARATOR                                               00443715
+             OUT-TOTAL-TXNS(WS-TXN-WHOLE-CNTR + 1:                      00443715
+               LENGTH OF OUT-TOTAL-TXNS - WS-TXN-WHOLE-CNTR)            00443715
+             WS-SEPARATOR                                               00443715
+             OUT-TOTAL-TXN-AMOUNT(WS-TOT-WHOLE-CNTR + 1:                00443715
+               LENGTH OF OUT-TOTAL-TXN-AMOUNT - (WS-TOT-WHOLE-CNTR +    00443715
+               WS-TOT-DEC-CNTR))                                        00443715
+             WS-SEPARATOR                                               00443715
+             OUT-AVG-TXN-MOUNT(WS-AVG-WHOLE-CNTR + 1:                   00443715
+               LENGTH OF OUT-AVG-TXN-MOUNT - (WS-AVG-WHOLE-CNTR +       00443715
+               WS-AVG-DEC-CNTR))                                        00443715
+             WS-SEPARATOR                                               00443715
+             OUT-DAILY-TXNS(WS-DAI-WHOLE-CNTR + 1:                      00443715
+               LENGTH OF OUT-DAILY-TXNS - (WS-DAI-WHOLE-CNTR +          00443715
+               WS-DAI-DEC-CNTR))                                        00443715
+             WS-SEPARATOR                                               00443715
+             DELIMITED BY SIZE                                          00443715
+             INTO OUTPUT-REC                                            00443715
+
+           WRITE OUTPUT-REC                                             00443715
+
+           ADD 1 TO WS-OUTFILE-CNTR                                     00443715
+
+           IF CHURN = 'Y'                                                00443715
+             WRITE CHURN-REC FROM OUTPUT-REC                             00443715
+
+             ADD 1 TO WS-CHURN-CNTR                                      00443715
+           END-IF                                                        00443715
+
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1                       00443715
+             UNTIL WS-CURR-IDX > WS-CURR-USED                            00443715
+             MOVE MAIN-CONT-ID TO CURR-CONT-ID                           00443715
+             MOVE WS-CURR-CODE (WS-CURR-IDX)  TO CURR-CURRENCY-CODE      00443715
+             MOVE WS-CURR-AMOUNT (WS-CURR-IDX)                           00443715
+                                 TO CURR-TOTAL-TXN-AMOUNT                00443715
+
+             WRITE CURR-REC                                              00443715
+
+             ADD 1 TO WS-CURRFILE-CNTR                                   00443715
+           END-PERFORM                                                   00443715
+
+           PERFORM VARYING WS-FRAUD-IDX FROM 1 BY 1                      00443715
+             UNTIL WS-FRAUD-IDX > WS-FRAUD-USED                          00443715
+             MOVE MAIN-CONT-ID TO FRD-CONT-ID                            00443715
+             MOVE WS-FRAUD-RESULT (WS-FRAUD-IDX) TO FRD-FRAUD-RESULT     00443715
+             MOVE WS-FRAUD-MCC (WS-FRAUD-IDX)    TO FRD-MRCHNTCTGYCD     00443715
+             MOVE WS-FRAUD-CNTR (WS-FRAUD-IDX)   TO FRD-TXN-CNTR         00443715
+             MOVE WS-FRAUD-AMOUNT (WS-FRAUD-IDX) TO FRD-TXN-AMOUNT       00443715
+
+             WRITE FRAUD-REC                                             00443715
+
+             ADD 1 TO WS-FRAUDFILE-CNTR                                  00443715
+           END-PERFORM                                                   00443715
+
+           PERFORM VARYING WS-DECL-IDX FROM 1 BY 1                       00443715
+             UNTIL WS-DECL-IDX > WS-DECL-USED                            00443715
+             MOVE MAIN-CONT-ID TO DECL-CONT-ID                           00443715
+             MOVE WS-DECL-BRAND (WS-DECL-IDX) TO DECL-CARD-BRAND         00443715
+             MOVE WS-DECL-TOTAL-CNTR (WS-DECL-IDX) TO DECL-TOTAL-CNTR    00443715
+             MOVE WS-DECL-DECLINE-CNTR (WS-DECL-IDX)                     00443715
+                                        TO DECL-DECLINE-CNTR             00443715
+             COMPUTE WS-DECL-RATE ROUNDED =                              00443715
+                 WS-DECL-DECLINE-CNTR (WS-DECL-IDX) * 100                00443715
+               / WS-DECL-TOTAL-CNTR (WS-DECL-IDX)                        00443715
+             MOVE WS-DECL-RATE TO DECL-DECLINE-RATE                      00443715
+
+             WRITE DECL-REC                                              00443715
+
+             ADD 1 TO WS-DECLFILE-CNTR                                  00443715
+           END-PERFORM                                                   00443715
+
+           PERFORM VARYING WS-GEO-IDX FROM 1 BY 1                        00443715
+             UNTIL WS-GEO-IDX > WS-GEO-USED                              00443715
+             MOVE MAIN-CONT-ID TO GEO-CONT-ID                            00443715
+             MOVE WS-GEO-POSTAL-CODE (WS-GEO-IDX)                        00443715
+                                      TO GEO-POSTAL-CODE-ID              00443715
+             MOVE WS-GEO-CNTR (WS-GEO-IDX)   TO GEO-TXN-CNTR             00443715
+             MOVE WS-GEO-AMOUNT (WS-GEO-IDX) TO GEO-TXN-AMOUNT           00443715
+
+             WRITE GEO-REC                                               00443715
+
+             ADD 1 TO WS-GEOFILE-CNTR                                   00443715
+           END-PERFORM                                                   00443715
+
+           MOVE MAIN-CONT-ID        TO WIN-CONT-ID                       00443715
+           MOVE WS-MTD-TXNS         TO WIN-MTD-TXN-CNTR                  00443715
+           MOVE WS-MTD-TXN-AMOUNT   TO WIN-MTD-TXN-AMOUNT                00443715
+           MOVE WS-YTD-TXNS         TO WIN-YTD-TXN-CNTR                  00443715
+           MOVE WS-YTD-TXN-AMOUNT   TO WIN-YTD-TXN-AMOUNT                00443715
+
+           WRITE WIN-REC                                                 00443715
+
+           ADD 1 TO WS-WINFILE-CNTR                                     00443715
+
+           CONTINUE.                                                    00443715
+
+       VALIDATE-HEADER-PARA.                                            00443715
+
+           MOVE ZEROES TO WS-HEADER-SEP-CNTR                            00443715
+
+           INSPECT WS-HEADER TALLYING WS-HEADER-SEP-CNTR                00443715
+               FOR ALL WS-SEPARATOR                                     00443715
+
+           IF WS-HEADER-SEP-CNTR NOT = WS-HEADER-COLUMNS - 1             00443715
+           THEN                                                         00443715
+             DISPLAY 'OUTFILE HEADER DOES NOT MATCH OUTREC LAYOUT - '    00443715
+                     'ABORTING RUN'                                      00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       WRITE-NOACT-FILE.                                                00443715
+
+           INITIALIZE NOACT-REC                                         00443715
+
+           STRING MAIN-CONT-ID                                          00443715
+             WS-SEPARATOR 'NO ACTIVITY THIS PERIOD'                     00443715
+             DELIMITED BY SIZE                                          00443715
+             INTO NOACT-REC                                             00443715
+
+           WRITE NOACT-REC                                              00443715
+
+           ADD 1 TO WS-NOACT-CNTR                                       00443715
+
+           CONTINUE.                                                    00443715
+                                                                        00480000
+       FILE-OPEN-PARA.                                                  00490000
+           OPEN INPUT  CUSTMAST                                         00500000
+
+           IF CUSTFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN MAIN FILE-STATUS = '  CUSTFILE-FILE-STATUS   00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           OPEN INPUT  TRANFILE                                         00510000
+
+           IF TRANFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN TRANS FILE-STATUS = '  TRANFILE-FILE-STATUS  00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND OUTFILE                                        00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT OUTFILE                                        00510000
+           END-IF                                                       00510000
+
+           IF OUTFILE-FILE-STATUS NOT = '00'                            00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN OUTPUT FILE-STATUS = '  OUTFILE-FILE-STATUS  00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND NOACTFILE                                      00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT NOACTFILE                                      00510000
+           END-IF                                                       00510000
+
+           IF NOACTFILE-FILE-STATUS NOT = '00'                          00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN NOACT FILE-STATUS = '  NOACTFILE-FILE-STATUS 00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+      *    CKPTFILE IS THIS RUN'S OWN CRASH-RECOVERY SCRATCH FILE, NOT   00510000
+      *    BUSINESS OUTPUT -- IT MUST BE TRUNCATED EVERY RUN (LIKE       00510000
+      *    MASTRAND'S RESTARTFILE) SO A COMPLETED RUN'S LEFTOVER         00510000
+      *    CHECKPOINT RECORDS ARE NEVER MISTAKEN FOR RESTART STATE BY    00510000
+      *    THE NEXT RUN; ITS OWN CONTENTS WERE ALREADY READ AND CACHED   00510000
+      *    INTO WS-RESTART-MODE/WS-*-CNTR ABOVE IN READ-CHECKPOINT-PARA. 00510000
+           OPEN OUTPUT CKPTFILE                                         00510000
+
+           IF CKPTFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN CKPT FILE-STATUS = '  CKPTFILE-FILE-STATUS    00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND SUSPFILE                                       00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT SUSPFILE                                       00510000
+           END-IF                                                       00510000
+
+           IF SUSPFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN SUSP FILE-STATUS = '  SUSPFILE-FILE-STATUS   00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND CTLFILE                                        00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT CTLFILE                                        00510000
+           END-IF                                                       00510000
+
+           IF CTLFILE-FILE-STATUS NOT = '00'                             00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN CTL FILE-STATUS = '  CTLFILE-FILE-STATUS      00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND CHURNFILE                                      00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT CHURNFILE                                      00510000
+           END-IF                                                       00510000
+
+           IF CHURNFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN CHURN FILE-STATUS = '  CHURNFILE-FILE-STATUS  00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND CURRFILE                                       00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT CURRFILE                                       00510000
+           END-IF                                                       00510000
+
+           IF CURRFILE-FILE-STATUS NOT = '00'                            00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN CURR FILE-STATUS = '  CURRFILE-FILE-STATUS    00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND FRAUDFILE                                      00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT FRAUDFILE                                      00510000
+           END-IF                                                       00510000
+
+           IF FRAUDFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN FRAUD FILE-STATUS = '  FRAUDFILE-FILE-STATUS  00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND DECLFILE                                       00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT DECLFILE                                       00510000
+           END-IF                                                       00510000
+
+           IF DECLFILE-FILE-STATUS NOT = '00'                            00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN DECL FILE-STATUS = '  DECLFILE-FILE-STATUS    00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND GEOFILE                                        00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT GEOFILE                                        00510000
+           END-IF                                                       00510000
+
+           IF GEOFILE-FILE-STATUS NOT = '00'                             00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN GEO FILE-STATUS = '  GEOFILE-FILE-STATUS      00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND WINFILE                                        00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT WINFILE                                        00510000
+           END-IF                                                       00510000
+
+           IF WINFILE-FILE-STATUS NOT = '00'                             00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN WIN FILE-STATUS = '  WINFILE-FILE-STATUS      00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND STATUSFILE                                     00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT STATUSFILE                                     00510000
+           END-IF                                                       00510000
+
+           IF STATUSFILE-FILE-STATUS NOT = '00'                          00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN STATUS FILE-STATUS = '                        00443715
+                     STATUSFILE-FILE-STATUS                               00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND AGEXFILE                                       00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT AGEXFILE                                       00510000
+           END-IF                                                       00510000
+
+           IF AGEXFILE-FILE-STATUS NOT = '00'                            00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN AGEX FILE-STATUS = '  AGEXFILE-FILE-STATUS    00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-RESTART-MODE = 1                                       00510000
+           THEN                                                         00510000
+             OPEN EXTEND HIVALFILE                                      00510000
+           ELSE                                                         00510000
+             OPEN OUTPUT HIVALFILE                                      00510000
+           END-IF                                                       00510000
+
+           IF HIVALFILE-FILE-STATUS NOT = '00'                          00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN HIVAL FILE-STATUS = '  HIVALFILE-FILE-STATUS 00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           DISPLAY 'OPENING FILES SUCCESSFUL '                          00443715
+
+           CONTINUE.                                                    00443715
+
+       MAIN-FILE-READ-PARA.                                             00540000
+
+           READ CUSTMAST                                                00550000
+             AT END                                                     00560000
+                MOVE 1 TO MAS-EOF                                       00560000
+           END-READ                                                     00570000
+
+           IF CUSTFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             IF CUSTFILE-FILE-STATUS NOT = '10'                         00443715
+             THEN                                                       00443715
+               DISPLAY 'MAIN FILE-STATUS = '  CUSTFILE-FILE-STATUS      00443715
+                                                                        00443715
+               PERFORM END-PROCESS                                      00443715
+             END-IF                                                     00443715
+           ELSE                                                         00443715
+             IF WS-SKIP-MODE = 0                                        00443715
+               ADD 1 TO WS-CUSTMAST-CNTR                                00443715
+             END-IF                                                     00443715
+
+             IF MAS-EOF = 0                                             00443715
+               PERFORM VALIDATE-MASTER-SEQUENCE-PARA                    00443715
+             END-IF                                                     00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       VALIDATE-MASTER-SEQUENCE-PARA.                                    00443715
+      *    CUSTMAST MUST ARRIVE SORTED ASCENDING BY MAIN-CONT-ID FOR     00443715
+      *    THE MAIN-PROCESS CONTROL-BREAK MERGE TO ROLL UP THE RIGHT    00443715
+      *    TRANSACTIONS AGAINST THE RIGHT CUSTOMER.                      00443715
+           IF MAIN-CONT-ID < WS-PREV-MAIN-CONT-ID                        00443715
+             DISPLAY 'CUSTMAST OUT OF SEQUENCE -- LAST CONT-ID = '       00443715
+                     WS-PREV-MAIN-CONT-ID                                00443715
+             DISPLAY '                           THIS CONT-ID = '       00443715
+                     MAIN-CONT-ID                                       00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           MOVE MAIN-CONT-ID TO WS-PREV-MAIN-CONT-ID.                    00443715
+
+       TRANSFILE-READ-PARA.                                             00540000
+           READ TRANFILE                                                00550000
+             AT END                                                     00560000
+                MOVE 1 TO TRAN-EOF                                      00560000
+           END-READ                                                     00570000
+
+           IF TRANFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             IF TRANFILE-FILE-STATUS NOT = '10'                         00443715
+             THEN                                                       00443715
+               DISPLAY 'TRANS FILE-STATUS = '  TRANFILE-FILE-STATUS     00443715
+                                                                        00443715
+               PERFORM END-PROCESS                                      00443715
+             END-IF                                                     00443715
+           ELSE                                                         00443715
+             IF WS-SKIP-MODE = 0                                        00443715
+               ADD 1 TO WS-TRANFILE-CNTR                                00443715
+             END-IF                                                     00443715
+
+           EVALUATE TRUE                                                00443715
+             WHEN TXN-TYPE-REFUND                                       00443715
+               MOVE RFD-CONT-ID TO WS-TRAN-CONT-ID                      00443715
+             WHEN TXN-TYPE-CHARGEBACK                                   00443715
+               MOVE CBK-CONT-ID TO WS-TRAN-CONT-ID                      00443715
+             WHEN TXN-TYPE-REVERSAL                                     00443715
+               MOVE RVS-CONT-ID TO WS-TRAN-CONT-ID                      00443715
+             WHEN OTHER                                                 00443715
+               MOVE TRAN-CONT-ID TO WS-TRAN-CONT-ID                     00443715
+           END-EVALUATE                                                 00443715
+
+             IF TRAN-EOF = 0                                            00443715
+               PERFORM VALIDATE-TRAN-SEQUENCE-PARA                      00443715
+             END-IF                                                     00443715
+
+             PERFORM MASK-PAN-PARA                                      00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       VALIDATE-TRAN-SEQUENCE-PARA.                                      00443715
+      *    TRANFILE MUST ALSO ARRIVE SORTED ASCENDING BY TRAN-CONT-ID    00443715
+      *    FOR THE SAME REASON CUSTMAST MUST -- SEE                     00443715
+      *    VALIDATE-MASTER-SEQUENCE-PARA.                                00443715
+           IF WS-TRAN-CONT-ID < WS-PREV-TRAN-CONT-ID                     00443715
+             DISPLAY 'TRANFILE OUT OF SEQUENCE -- LAST CONT-ID = '       00443715
+                     WS-PREV-TRAN-CONT-ID                                00443715
+             DISPLAY '                           THIS CONT-ID = '       00443715
+                     WS-TRAN-CONT-ID                                    00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           MOVE WS-TRAN-CONT-ID TO WS-PREV-TRAN-CONT-ID.                 00443715
+
+       MASK-PAN-PARA.                                                    00443715
+      *    TOKENIZE THE PAN DOWN TO LAST-4 AS SOON AS IT IS READ OFF     00443715
+      *    TRANFILE SO THE CLEAR PAN DOES NOT SIT IN WORKING STORAGE     00443715
+      *    FOR THE LIFE OF THE RUN. ONLY AN AUTHORIZATION RECORD'S       00443715
+      *    BYTE RANGE IS ACTUALLY A PAN -- REFUND/CHARGEBACK/REVERSAL    00443715
+      *    REDEFINE THAT SAME RANGE AS UNRELATED FIELDS.                 00443715
+           IF TXN-TYPE-AUTHORIZATION                                     00443715
+             AND TXN-AUREQ-ENV-CPL-PAN NOT = SPACES                      00443715
+             INITIALIZE WS-PAN-VARIABLES                                 00443715
+
+             INSPECT FUNCTION REVERSE (TXN-AUREQ-ENV-CPL-PAN)            00443715
+               TALLYING WS-PAN-TRAIL FOR LEADING SPACE                   00443715
+
+             COMPUTE WS-PAN-LEN =                                        00443715
+               LENGTH OF TXN-AUREQ-ENV-CPL-PAN - WS-PAN-TRAIL            00443715
+
+             MOVE TXN-AUREQ-ENV-CPL-PAN TO WS-MASKED-PAN                 00443715
+
+             IF WS-PAN-LEN > 4                                           00443715
+               PERFORM VARYING WS-PAN-IDX FROM 1 BY 1                    00443715
+                 UNTIL WS-PAN-IDX > WS-PAN-LEN - 4                       00443715
+                 MOVE '*' TO WS-MASKED-PAN (WS-PAN-IDX:1)                00443715
+               END-PERFORM                                               00443715
+             END-IF                                                      00443715
+
+             MOVE WS-MASKED-PAN TO TXN-AUREQ-ENV-CPL-PAN                 00443715
+           END-IF.                                                       00443715
+
+       END PROGRAM  MASTRANC.                                           00443715
