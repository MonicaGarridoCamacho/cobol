@@ -0,0 +1,23 @@
+      ******************************************************************
+      * PARMREC - RUN-CONTROL PARAMETER CARD SHARED BY THE MASTRANC/   *
+      *           MASTRAND BATCH SUITE. ONE RECORD IS READ AT         *
+      *           START-PROCESS.                                      *
+      ******************************************************************
+       01 PARM-REC.
+          05 PARM-RELOAD-MODE      PIC X(1).
+      *       'Y' = DELETE THE RUN'S TARGET ROWS FROM CLIENT_JOIN2     *
+      *             BEFORE LOADING, SO A RERUN OF THE SAME INFILE      *
+      *             DOES NOT DUPLICATE ROWS. 'N' = INCREMENTAL LOAD.   *
+          05 PARM-PROCESS-DATE      PIC X(8).
+      *       CCYYMMDD GENERATION DATE OF THE INFILE BEING LOADED.     *
+          05 PARM-CYCLE-ID          PIC X(4).
+      *       OPERATOR-SUPPLIED CYCLE/RUN IDENTIFIER FOR CATCH-UP OR   *
+      *       REPROCESS RUNS.                                         *
+          05 PARM-AGE-TOLERANCE-YRS PIC 9(3).
+      *       MAXIMUM YEARS TRANFILE'S AGE MAY DEVIATE FROM THE        *
+      *       MATCHED CUSTMAST AGE-YEARS BEFORE MASTRANC FLAGS THE     *
+      *       TRANSACTION ON AGEXFILE. ZERO/BLANK DEFAULTS TO 10.      *
+          05 PARM-HIGH-VALUE-THRESHOLD PIC 9(16)V99.
+      *       DOLLAR AMOUNT ABOVE WHICH MASTRANC WRITES A TRANSACTION  *
+      *       TO HIVALFILE AS A HIGH-VALUE ALERT. ZERO/BLANK DEFAULTS  *
+      *       TO 10000.00.                                             *
