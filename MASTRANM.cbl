@@ -0,0 +1,219 @@
+       ID DIVISION.                                                     00443715
+       PROGRAM-ID. MASTRANM.                                            00443715
+      *    MASTRANM APPLIES ANALYST-SUBMITTED CORRECTIONS TO CUSTMAST   00443715
+      *    BEFORE THE NIGHTLY MASTRANC RUN. EACH CORRFILE RECORD NAMES  00443715
+      *    ONE CUST-REC FIELD TO CORRECT ON ONE CONTRACT; CUSTMAST IS   00443715
+      *    A KEYED FILE SO EACH CORRECTION IS A RANDOM READ/REWRITE BY  00443715
+      *    MAIN-CONT-ID. EVERY CORRECTION, APPLIED OR REJECTED, IS      00443715
+      *    LOGGED TO MAINTLOG WITH ITS BEFORE AND AFTER VALUE.          00443715
+       ENVIRONMENT DIVISION.                                            00443715
+       INPUT-OUTPUT SECTION.                                            00443715
+       FILE-CONTROL.                                                    00443715
+            SELECT CUSTMAST ASSIGN TO CUSTMAST                          00443715
+            ORGANIZATION IS INDEXED                                     00443715
+            ACCESS MODE IS RANDOM                                       00443715
+            RECORD KEY IS MAIN-CONT-ID                                  00443715
+            FILE STATUS IS CUSTFILE-FILE-STATUS.                        00443715
+            SELECT CORRFILE ASSIGN TO CORRFILE                          00443715
+            ORGANIZATION IS SEQUENTIAL                                  00443715
+            FILE STATUS IS CORRFILE-FILE-STATUS.                        00443715
+            SELECT MAINTLOG ASSIGN TO MAINTLOG                          00443715
+            ORGANIZATION IS SEQUENTIAL                                  00443715
+            FILE STATUS IS MAINTLOG-FILE-STATUS.                        00443715
+       DATA DIVISION.                                                   00443715
+       FILE SECTION.                                                    00443715
+       FD CUSTMAST.                                                     00443715
+         COPY CUSTREC.                                                  00443715
+
+      *    CORRFILE IS THE ANALYST CORRECTION INPUT -- ONE RECORD PER   00443715
+      *    FIELD BEING CORRECTED ON ONE CONTRACT.                       00443715
+       FD CORRFILE.                                                     00443715
+       01 CORR-REC.                                                     00443715
+          05 CORR-CONT-ID          PIC 9(10).                           00443715
+          05 CORR-FIELD-CODE       PIC X(1).                            00443715
+             88 CORR-FLD-GENDER       VALUE 'G'.                        00443715
+             88 CORR-FLD-AGE          VALUE 'A'.                        00443715
+             88 CORR-FLD-EDU          VALUE 'E'.                        00443715
+             88 CORR-FLD-INVEST       VALUE 'I'.                        00443715
+             88 CORR-FLD-INCOME       VALUE 'N'.                        00443715
+             88 CORR-FLD-ACTIVITY     VALUE 'L'.                        00443715
+             88 CORR-FLD-CHURN        VALUE 'C'.                        00443715
+          05 CORR-NEW-VALUE        PIC X(13).                           00443715
+          05 CORR-ANALYST-ID       PIC X(8).                            00443715
+
+      *    MAINTLOG RECORDS EVERY CORRECTION ATTEMPT, APPLIED OR NOT,   00443715
+      *    WITH THE FIELD'S OLD AND NEW VALUE SO THE CHANGE IS          00443715
+      *    AUDITABLE AFTER THE FACT.                                    00443715
+       FD MAINTLOG.                                                     00443715
+       01 MAINT-LOG-REC.                                                00443715
+          05 LOG-CONT-ID           PIC 9(10).                           00443715
+          05 LOG-SEPARATOR-1       PIC X(1) VALUE ','.                  00443715
+          05 LOG-FIELD-CODE        PIC X(1).                            00443715
+          05 LOG-SEPARATOR-2       PIC X(1) VALUE ','.                  00443715
+          05 LOG-ANALYST-ID        PIC X(8).                            00443715
+          05 LOG-SEPARATOR-3       PIC X(1) VALUE ','.                  00443715
+          05 LOG-OLD-VALUE         PIC X(13).                           00443715
+          05 LOG-SEPARATOR-4       PIC X(1) VALUE ','.                  00443715
+          05 LOG-NEW-VALUE         PIC X(13).                           00443715
+          05 LOG-SEPARATOR-5       PIC X(1) VALUE ','.                  00443715
+          05 LOG-STATUS            PIC X(8).                            00443715
+
+       WORKING-STORAGE SECTION.                                         00443715
+       01 CUSTFILE-FILE-STATUS  PIC X(2).                                00443715
+       01 CORRFILE-FILE-STATUS  PIC X(2).                                00443715
+       01 MAINTLOG-FILE-STATUS  PIC X(2).                                00443715
+       01 WS-CORR-EOF           PIC 9 VALUE 0.                           00443715
+       01 WS-CORRFILE-CNTR      PIC 9(9) VALUE ZEROES.                   00443715
+       01 WS-APPLIED-CNTR       PIC 9(9) VALUE ZEROES.                   00443715
+       01 WS-REJECTED-CNTR      PIC 9(9) VALUE ZEROES.                   00443715
+       01 WS-CORRFILE-CNTR-EDT  PIC ZZZ,ZZZ,ZZ9.                         00443715
+       01 WS-APPLIED-CNTR-EDT   PIC ZZZ,ZZZ,ZZ9.                         00443715
+       01 WS-REJECTED-CNTR-EDT  PIC ZZZ,ZZZ,ZZ9.                         00443715
+       01 WS-LOG-AMOUNT-EDT     PIC ZZZZZZZZ9.999.                       00443715
+
+       PROCEDURE DIVISION.                                              00443715
+       START-PROCESS.                                                   00443715
+           PERFORM FILE-OPEN-PARA                                       00443715
+
+           PERFORM MAIN-PROCESS UNTIL WS-CORR-EOF = 1                   00443715
+
+           PERFORM END-PROCESS.                                         00443715
+
+       FILE-OPEN-PARA.                                                  00443715
+           OPEN I-O CUSTMAST                                            00443715
+
+           IF CUSTFILE-FILE-STATUS NOT = '00'                           00443715
+             DISPLAY 'OPEN CUSTMAST FILE-STATUS = '                     00443715
+                     CUSTFILE-FILE-STATUS                               00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           OPEN INPUT CORRFILE                                          00443715
+
+           IF CORRFILE-FILE-STATUS NOT = '00'                           00443715
+             DISPLAY 'OPEN CORRFILE FILE-STATUS = '                     00443715
+                     CORRFILE-FILE-STATUS                               00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           OPEN OUTPUT MAINTLOG                                         00443715
+
+           IF MAINTLOG-FILE-STATUS NOT = '00'                           00443715
+             DISPLAY 'OPEN MAINTLOG FILE-STATUS = '                     00443715
+                     MAINTLOG-FILE-STATUS                               00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF.                                                      00443715
+
+       MAIN-PROCESS.                                                    00443715
+           READ CORRFILE                                                00443715
+             AT END                                                     00443715
+               MOVE 1 TO WS-CORR-EOF                                    00443715
+           END-READ                                                     00443715
+
+           IF CORRFILE-FILE-STATUS NOT = '00'                           00443715
+             AND CORRFILE-FILE-STATUS NOT = '10'                        00443715
+             DISPLAY 'CORRFILE FILE-STATUS = '  CORRFILE-FILE-STATUS    00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           IF WS-CORR-EOF = 0                                           00443715
+             ADD 1 TO WS-CORRFILE-CNTR                                  00443715
+             PERFORM APPLY-CORRECTION-PARA                              00443715
+           END-IF.                                                      00443715
+
+       APPLY-CORRECTION-PARA.                                           00443715
+           MOVE SPACES TO LOG-STATUS                                    00443715
+           MOVE CORR-CONT-ID TO MAIN-CONT-ID                            00443715
+
+           READ CUSTMAST                                                00443715
+             INVALID KEY                                                00443715
+               CONTINUE                                                 00443715
+           END-READ                                                     00443715
+
+           IF CUSTFILE-FILE-STATUS = '00'                                00443715
+             EVALUATE TRUE                                              00443715
+               WHEN CORR-FLD-GENDER                                     00443715
+                 MOVE GENDER TO LOG-OLD-VALUE                           00443715
+                 MOVE FUNCTION NUMVAL (CORR-NEW-VALUE) TO GENDER         00443715
+                 MOVE GENDER TO LOG-NEW-VALUE                           00443715
+                 MOVE 'APPLIED' TO LOG-STATUS                           00443715
+               WHEN CORR-FLD-AGE                                        00443715
+                 MOVE AGE-YEARS TO LOG-OLD-VALUE                        00443715
+                 MOVE FUNCTION NUMVAL (CORR-NEW-VALUE) TO AGE-YEARS      00443715
+                 MOVE AGE-YEARS TO LOG-NEW-VALUE                        00443715
+                 MOVE 'APPLIED' TO LOG-STATUS                           00443715
+               WHEN CORR-FLD-EDU                                        00443715
+                 MOVE HIGHEST-EDU TO LOG-OLD-VALUE                       00443715
+                 MOVE CORR-NEW-VALUE (1:1) TO HIGHEST-EDU                00443715
+                 MOVE HIGHEST-EDU TO LOG-NEW-VALUE                       00443715
+                 MOVE 'APPLIED' TO LOG-STATUS                           00443715
+               WHEN CORR-FLD-INVEST                                     00443715
+                 MOVE ANNUAL-INVEST TO WS-LOG-AMOUNT-EDT                 00443715
+                 MOVE WS-LOG-AMOUNT-EDT TO LOG-OLD-VALUE                 00443715
+                 COMPUTE ANNUAL-INVEST =                                00443715
+                   FUNCTION NUMVAL (CORR-NEW-VALUE)                      00443715
+                 MOVE ANNUAL-INVEST TO WS-LOG-AMOUNT-EDT                 00443715
+                 MOVE WS-LOG-AMOUNT-EDT TO LOG-NEW-VALUE                 00443715
+                 MOVE 'APPLIED' TO LOG-STATUS                           00443715
+               WHEN CORR-FLD-INCOME                                     00443715
+                 MOVE ANNUAL-INCOME TO WS-LOG-AMOUNT-EDT                 00443715
+                 MOVE WS-LOG-AMOUNT-EDT TO LOG-OLD-VALUE                 00443715
+                 COMPUTE ANNUAL-INCOME =                                00443715
+                   FUNCTION NUMVAL (CORR-NEW-VALUE)                      00443715
+                 MOVE ANNUAL-INCOME TO WS-LOG-AMOUNT-EDT                 00443715
+                 MOVE WS-LOG-AMOUNT-EDT TO LOG-NEW-VALUE                 00443715
+                 MOVE 'APPLIED' TO LOG-STATUS                           00443715
+               WHEN CORR-FLD-ACTIVITY                                   00443715
+                 MOVE ACTIVITY-LEVEL TO LOG-OLD-VALUE                    00443715
+                 MOVE CORR-NEW-VALUE (1:1) TO ACTIVITY-LEVEL             00443715
+                 MOVE ACTIVITY-LEVEL TO LOG-NEW-VALUE                    00443715
+                 MOVE 'APPLIED' TO LOG-STATUS                           00443715
+               WHEN CORR-FLD-CHURN                                      00443715
+                 MOVE CHURN TO LOG-OLD-VALUE                             00443715
+                 MOVE CORR-NEW-VALUE (1:1) TO CHURN                      00443715
+                 MOVE CHURN TO LOG-NEW-VALUE                             00443715
+                 MOVE 'APPLIED' TO LOG-STATUS                           00443715
+               WHEN OTHER                                               00443715
+                 MOVE 'BADFIELD' TO LOG-STATUS                          00443715
+             END-EVALUATE                                               00443715
+
+             IF LOG-STATUS = 'APPLIED'                                  00443715
+               REWRITE CUST-REC                                         00443715
+               ADD 1 TO WS-APPLIED-CNTR                                 00443715
+             ELSE                                                       00443715
+               ADD 1 TO WS-REJECTED-CNTR                                00443715
+             END-IF                                                     00443715
+           ELSE                                                         00443715
+             MOVE 'NOTFOUND' TO LOG-STATUS                              00443715
+             ADD 1 TO WS-REJECTED-CNTR                                  00443715
+           END-IF                                                       00443715
+
+           MOVE CORR-CONT-ID    TO LOG-CONT-ID                          00443715
+           MOVE CORR-FIELD-CODE TO LOG-FIELD-CODE                       00443715
+           MOVE CORR-ANALYST-ID TO LOG-ANALYST-ID                       00443715
+
+           WRITE MAINT-LOG-REC                                          00443715
+
+           CONTINUE.                                                    00443715
+
+       END-PROCESS.                                                     00443715
+           MOVE WS-CORRFILE-CNTR TO WS-CORRFILE-CNTR-EDT                00443715
+           MOVE WS-APPLIED-CNTR  TO WS-APPLIED-CNTR-EDT                 00443715
+           MOVE WS-REJECTED-CNTR TO WS-REJECTED-CNTR-EDT                00443715
+
+           DISPLAY '***************************************'            00443715
+           DISPLAY '* PROGRAM NAME  :    MASTRANM         *'            00443715
+           DISPLAY '* CORRECTIONS READ  : ' WS-CORRFILE-CNTR-EDT        00443715
+           DISPLAY '* APPLIED           : ' WS-APPLIED-CNTR-EDT         00443715
+           DISPLAY '* REJECTED          : ' WS-REJECTED-CNTR-EDT        00443715
+           DISPLAY '***************************************'            00443715
+
+           CLOSE CUSTMAST.                                              00443715
+           CLOSE CORRFILE.                                              00443715
+           CLOSE MAINTLOG.                                              00443715
+
+           STOP RUN.                                                    00443715
