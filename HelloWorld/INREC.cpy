@@ -0,0 +1,18 @@
+      ******************************************************************
+      * INREC - WORKING-STORAGE LAYOUT OF THE FIELDS UNSTRUNG FROM     *
+      *         INFILE-REC BY MAIN-FILE-READ-PARA                     *
+      ******************************************************************
+       01 INPUT-FIL.
+          05 IN1-CUST-ID           PIC X(20).
+          05 IN1-GENDER            PIC X(6).
+          05 IN1-AGE-YEARS         PIC X(9).
+          05 IN1-HIGHEST-EDU       PIC X(1).
+          05 IN1-ANNUAL-INVEST     PIC X(15).
+          05 IN1-ANNUAL-INCOME     PIC X(15).
+          05 IN1-ACTIVITY-LEVEL    PIC X(1).
+          05 IN1-CHURN             PIC X(1).
+          05 IN1-CONT-ID           PIC X(10).
+          05 IN1-TOTAL-TXNS        PIC 9(9).
+          05 IN1-TOTAL-TXN-AMOUNT  PIC X(18).
+          05 IN1-AVG-TXN-MOUNT     PIC X(15).
+          05 IN1-DAILY-TXNS        PIC X(15).
