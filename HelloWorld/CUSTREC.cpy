@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CUSTREC - CUSTOMER MASTER RECORD LAYOUT FOR CUSTMAST           *
+      ******************************************************************
+       01 CUST-REC.
+          05 MAIN-CONT-ID         PIC 9(10).
+          05 GENDER               PIC 9(1).
+          05 AGE-YEARS            PIC 9(3).
+          05 HIGHEST-EDU          PIC X(1).
+          05 ANNUAL-INVEST        PIC 9(9)V999.
+          05 ANNUAL-INCOME        PIC 9(9)V999.
+          05 ACTIVITY-LEVEL       PIC X(1).
+          05 CHURN                PIC X(1).
