@@ -0,0 +1,220 @@
+       ID DIVISION.                                                     00443715
+       PROGRAM-ID. MASTRANU.                                            00443715
+      *    MASTRANU UNLOADS CLIENT_JOIN2 BACK TO A FLAT FILE IN THE     00443715
+      *    SAME COLUMN ORDER AS MASTRAND'S IN1- LAYOUT (INREC.CPY),     00443715
+      *    THE MIRROR IMAGE OF MASTRAND'S CLI-/IN1- LOAD MAPPING, SO    00443715
+      *    A PRIOR LOAD CAN BE EXTRACTED BACK OUT FOR REPROCESSING OR   00443715
+      *    HANDED TO A DOWNSTREAM CONSUMER THAT EXPECTS THE ORIGINAL    00443715
+      *    INFILE SHAPE.                                                00443715
+       ENVIRONMENT DIVISION.                                            00443715
+       INPUT-OUTPUT SECTION.                                            00443715
+       FILE-CONTROL.                                                    00443715
+            SELECT UNLOADFILE ASSIGN TO UNLOADFILE                      00443715
+            ORGANIZATION IS SEQUENTIAL                                  00443715
+            FILE STATUS IS UNLOADFILE-FILE-STATUS.                      00443715
+       DATA DIVISION.                                                   00443715
+       FILE SECTION.                                                    00443715
+       FD UNLOADFILE.                                                   00443715
+       01 UNLOAD-REC             PIC X(200).                            00443715
+                                                                        00443715
+       WORKING-STORAGE SECTION.                                         00443715
+       01 UNLOADFILE-FILE-STATUS PIC X(2).                              00443715
+       01 WS-CURSOR-EOF          PIC 9 VALUE 0.                         00443715
+       01 WS-UNLOAD-CNTR         PIC 9(9) VALUE ZEROES.                 00443715
+       01 WS-UNLOAD-CNTR-EDT     PIC ZZZ,ZZZ,ZZ9.                       00443715
+       01 WS-SQL-CODE            PIC S9(9).                             00443715
+          88 SQL-CODE-SUCCESSFUL           VALUE ZEROES.                00443715
+          88 SQL-CODE-ROW-NOT-FOUND        VALUE +100.                  00443715
+       01 WS-OUT-AGE-YEARS       PIC ZZZZZ9.99.                         00443715
+       01 WS-OUT-ANNUAL-INVEST   PIC Z(11)9.99.                         00443715
+       01 WS-OUT-ANNUAL-INCOME   PIC Z(11)9.99.                         00443715
+       01 WS-OUT-TOTAL-TXN-AMT   PIC Z(14)9.99.                         00443715
+       01 WS-OUT-AVG-TXN-AMT     PIC Z(11)9.99.                         00443715
+       01 WS-OUT-DAILY-TXNS      PIC Z(11)9.99.                         00443715
+                                                                        00443715
+         COPY INREC.                                                    00443715
+                                                                        00443715
+         EXEC SQL INCLUDE CLIENT END-EXEC.                              00443715
+         EXEC SQL INCLUDE SQLCA END-EXEC.                               00443715
+                                                                        00443715
+         EXEC SQL                                                       00443715
+           DECLARE CJ2CSR CURSOR FOR                                    00443715
+             SELECT CUSTOMER_ID, GENDER, AGE_YEARS, HIGHEST_EDU,        00443715
+                    ANNUAL_INVESTMENT_REV, ANNUAL_INCOME, TOTAL_TXNS,   00443715
+                    AVG_DAILY_TXNS, TOTAL_TXN_AMOUNT, AVG_TXN_AMOUNT,   00443715
+                    ACTIVITY_LEVEL, CHURN, CONT_ID                      00443715
+             FROM CLIENT_JOIN2                                          00443715
+         END-EXEC.                                                      00443715
+                                                                        00443715
+       PROCEDURE DIVISION.                                              00443715
+                                                                        00443715
+           PERFORM START-PROCESS                                        00443715
+                                                                        00443715
+           PERFORM MAIN-PROCESS                                         00443715
+             UNTIL WS-CURSOR-EOF = 1                                    00443715
+                                                                        00443715
+           PERFORM END-PROCESS                                          00443715
+                                                                        00443715
+           CONTINUE.                                                    00443715
+                                                                        00443715
+       START-PROCESS.                                                   00443715
+                                                                        00443715
+           PERFORM FILE-OPEN-PARA                                       00443715
+                                                                        00443715
+           INITIALIZE INPUT-FIL                                         00443715
+                                                                        00443715
+           EXEC SQL                                                     00443715
+             OPEN CJ2CSR                                                00443715
+           END-EXEC                                                     00443715
+                                                                        00443715
+           MOVE SQLCODE TO WS-SQL-CODE                                  00443715
+           IF NOT SQL-CODE-SUCCESSFUL                                   00443715
+             DISPLAY 'ERROR OPENING CJ2CSR, SQLCODE = ' SQLCODE         00443715
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+                                                                        00443715
+           CONTINUE.                                                    00443715
+                                                                        00443715
+       MAIN-PROCESS.                                                    00443715
+                                                                        00443715
+           PERFORM FETCH-CLIENT-ROW-PARA                                00443715
+                                                                        00443715
+           IF WS-CURSOR-EOF = 0                                         00443715
+             PERFORM BUILD-UNLOAD-RECORD-PARA                           00443715
+             WRITE UNLOAD-REC                                           00443715
+             ADD 1 TO WS-UNLOAD-CNTR                                    00443715
+           END-IF                                                       00443715
+                                                                        00443715
+           CONTINUE.                                                    00443715
+                                                                        00443715
+       FETCH-CLIENT-ROW-PARA.                                           00443715
+                                                                        00443715
+           INITIALIZE CLIENT                                            00443715
+                                                                        00443715
+           EXEC SQL                                                     00443715
+             FETCH CJ2CSR                                               00443715
+               INTO :CLI-CUSTOMER-ID, :CLI-GENDER, :CLI-AGE-YEARS,      00443715
+                    :CLI-HIGHEST-EDU, :CLI-ANNUAL-INVESTMENT-REV,       00443715
+                    :CLI-ANNUAL-INCOME, :CLI-TOTAL-TXNS,                00443715
+                    :CLI-AVG-DAILY-TXNS, :CLI-TOTAL-TXN-AMOUNT,         00443715
+                    :CLI-AVG-TXN-AMOUNT, :CLI-ACTIVITY-LEVEL,           00443715
+                    :CLI-CHURN, :CLI-CONT-ID                            00443715
+           END-EXEC                                                     00443715
+                                                                        00443715
+           MOVE SQLCODE TO WS-SQL-CODE                                  00443715
+           EVALUATE TRUE                                                00443715
+             WHEN SQL-CODE-ROW-NOT-FOUND                                00443715
+               MOVE 1 TO WS-CURSOR-EOF                                  00443715
+             WHEN SQL-CODE-SUCCESSFUL                                   00443715
+               CONTINUE                                                 00443715
+             WHEN OTHER                                                 00443715
+               DISPLAY 'ERROR FETCHING CLIENT_JOIN2, SQLCODE = '        00443715
+                        SQLCODE                                         00443715
+               MOVE 1 TO WS-CURSOR-EOF                                  00443715
+           END-EVALUATE                                                 00443715
+                                                                        00443715
+           CONTINUE.                                                    00443715
+                                                                        00443715
+       BUILD-UNLOAD-RECORD-PARA.                                        00443715
+                                                                        00443715
+           MOVE CLI-CUSTOMER-ID-TEXT TO IN1-CUST-ID                     00443715
+                                                                        00443715
+           IF CLI-GENDER-TEXT = '1'                                     00443715
+             MOVE 'MALE'              TO IN1-GENDER                     00443715
+           ELSE                                                         00443715
+             IF CLI-GENDER-TEXT = '2'                                   00443715
+               MOVE 'OTHER'           TO IN1-GENDER                     00443715
+             ELSE                                                       00443715
+               MOVE 'FEMALE'          TO IN1-GENDER                     00443715
+             END-IF                                                     00443715
+           END-IF                                                       00443715
+                                                                        00443715
+           MOVE CLI-AGE-YEARS         TO WS-OUT-AGE-YEARS               00443715
+           MOVE WS-OUT-AGE-YEARS      TO IN1-AGE-YEARS                  00443715
+                                                                        00443715
+           MOVE CLI-HIGHEST-EDU-TEXT  TO IN1-HIGHEST-EDU                00443715
+                                                                        00443715
+           MOVE CLI-ANNUAL-INVESTMENT-REV TO WS-OUT-ANNUAL-INVEST       00443715
+           MOVE WS-OUT-ANNUAL-INVEST  TO IN1-ANNUAL-INVEST              00443715
+                                                                        00443715
+           MOVE CLI-ANNUAL-INCOME     TO WS-OUT-ANNUAL-INCOME           00443715
+           MOVE WS-OUT-ANNUAL-INCOME  TO IN1-ANNUAL-INCOME              00443715
+                                                                        00443715
+           MOVE CLI-ACTIVITY-LEVEL-TEXT TO IN1-ACTIVITY-LEVEL           00443715
+           MOVE CLI-CHURN-TEXT        TO IN1-CHURN                      00443715
+           MOVE CLI-CONT-ID           TO IN1-CONT-ID                    00443715
+           MOVE CLI-TOTAL-TXNS        TO IN1-TOTAL-TXNS                 00443715
+                                                                        00443715
+           MOVE CLI-TOTAL-TXN-AMOUNT  TO WS-OUT-TOTAL-TXN-AMT           00443715
+           MOVE WS-OUT-TOTAL-TXN-AMT  TO IN1-TOTAL-TXN-AMOUNT           00443715
+                                                                        00443715
+           MOVE CLI-AVG-TXN-AMOUNT    TO WS-OUT-AVG-TXN-AMT             00443715
+           MOVE WS-OUT-AVG-TXN-AMT    TO IN1-AVG-TXN-MOUNT              00443715
+                                                                        00443715
+           MOVE CLI-AVG-DAILY-TXNS    TO WS-OUT-DAILY-TXNS              00443715
+           MOVE WS-OUT-DAILY-TXNS     TO IN1-DAILY-TXNS                 00443715
+                                                                        00443715
+           STRING IN1-CUST-ID          DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-GENDER                DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-AGE-YEARS             DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-HIGHEST-EDU           DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-ANNUAL-INVEST         DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-ANNUAL-INCOME         DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-ACTIVITY-LEVEL        DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-CHURN                 DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-CONT-ID               DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-TOTAL-TXNS            DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-TOTAL-TXN-AMOUNT      DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-AVG-TXN-MOUNT         DELIMITED BY SIZE                00443715
+             ','                       DELIMITED BY SIZE                00443715
+             IN1-DAILY-TXNS            DELIMITED BY SIZE                00443715
+             INTO UNLOAD-REC                                            00443715
+           END-STRING                                                   00443715
+                                                                        00443715
+           CONTINUE.                                                    00443715
+                                                                        00443715
+       FILE-OPEN-PARA.                                                  00443715
+                                                                        00443715
+           OPEN OUTPUT UNLOADFILE                                       00443715
+                                                                        00443715
+           IF UNLOADFILE-FILE-STATUS NOT = '00'                         00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN UNLOAD FILE-STATUS = '                       00443715
+                     UNLOADFILE-FILE-STATUS                             00443715
+                                                                        00443715
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+                                                                        00443715
+           CONTINUE.                                                    00443715
+                                                                        00443715
+       END-PROCESS.                                                     00443715
+                                                                        00443715
+           MOVE WS-UNLOAD-CNTR TO WS-UNLOAD-CNTR-EDT                    00443715
+                                                                        00443715
+           DISPLAY '***************************************'            00443715
+           DISPLAY '* PROGRAM NAME  :    MASTRANU         *'            00443715
+           DISPLAY '* UNLOADFILE    : ' WS-UNLOAD-CNTR-EDT              00443715
+                   '         *'                                         00443715
+           DISPLAY '***************************************'            00443715
+                                                                        00443715
+           EXEC SQL                                                     00443715
+             CLOSE CJ2CSR                                               00443715
+           END-EXEC                                                     00443715
+                                                                        00443715
+           CLOSE UNLOADFILE.                                            00443715
+                                                                        00443715
+           STOP RUN.                                                    00443715
+                                                                        00443715
+       END PROGRAM  MASTRANU.                                           00443715
+                                                                        00443715
