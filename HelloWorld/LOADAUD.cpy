@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DCLGEN TABLE(DB2INST1.LOAD_AUDIT)                               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(AUD-)                                             *
+      *        STRUCTURE(LOAD-AUDIT)                                   *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DB2INST1.LOAD_AUDIT TABLE
+           ( JOB_NAME                       VARCHAR(8) NOT NULL,
+             RUN_TIMESTAMP                   TIMESTAMP NOT NULL,
+             INFILE_CNTR                    DECIMAL(9, 0),
+             INSERT_CNTR                    DECIMAL(9, 0),
+             REJECT_CNTR                    DECIMAL(9, 0)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DB2INST1.LOAD_AUDIT                *
+      ******************************************************************
+       01  LOAD-AUDIT.
+           10 AUD-JOB-NAME.
+      *                       JOB_NAME LENGTH
+              49 AUD-JOB-NAME-LEN
+                 PIC S9(4) USAGE COMP.
+      *                       JOB_NAME
+              49 AUD-JOB-NAME-TEXT
+                 PIC X(8).
+      *                       RUN_TIMESTAMP
+           10 AUD-RUN-TIMESTAMP    PIC X(26).
+      *                       INFILE_CNTR
+           10 AUD-INFILE-CNTR      PIC S9(9) USAGE COMP.
+      *                       INSERT_CNTR
+           10 AUD-INSERT-CNTR      PIC S9(9) USAGE COMP.
+      *                       REJECT_CNTR
+           10 AUD-REJECT-CNTR      PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
