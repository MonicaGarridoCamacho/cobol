@@ -19,10 +19,25 @@
              AVG_DAILY_TXNS                 DECIMAL(8, 2),              
              TOTAL_TXN_AMOUNT               DECIMAL(16, 2),             
              AVG_TXN_AMOUNT                 DECIMAL(16, 2),             
-             ACTIVITY_LEVEL                 VARCHAR(1),                 
-             CHURN                          VARCHAR(1),                 
-             CONT_ID                        CHAR(10)                    
-           ) END-EXEC.                                                  
+             ACTIVITY_LEVEL                 VARCHAR(1),
+             CHURN                          VARCHAR(1),
+             CONT_ID                        CHAR(10),
+             FRAUD_TXN_CNTR                 DECIMAL(9,0),
+             FRAUD_TXN_AMOUNT               DECIMAL(16, 2),
+             DECLINE_CNTR                   DECIMAL(9,0),
+             DECLINE_RATE                   DECIMAL(5, 2),
+             CURRENCY_CNTR                  DECIMAL(4,0),
+             POSTAL_CODE_CNTR               DECIMAL(4,0)
+           ) END-EXEC.
+      ******************************************************************
+      * FRAUD_TXN_CNTR/FRAUD_TXN_AMOUNT, DECLINE_CNTR/DECLINE_RATE,     *
+      * CURRENCY_CNTR AND POSTAL_CODE_CNTR ARE THE CUSTOMER-LEVEL       *
+      * ROLLUPS OF THE FRAUDFILE/DECLFILE/CURRFILE/GEOFILE SIDE         *
+      * EXTRACTS MASTRANC ALREADY PRODUCES -- COUNT OF DISTINCT FRAUD   *
+      * EXCEPTIONS, DECLINES, CURRENCIES AND POSTAL CODES SEEN FOR THE  *
+      * CUSTOMER, PLUS THE ASSOCIATED DOLLAR/RATE FIGURES. THEY ARE     *
+      * NULLABLE SO EXISTING INSERT/SELECT COLUMN LISTS THAT DON'T      *
+      * NAME THEM STILL WORK UNCHANGED.                                *
       ******************************************************************
       * COBOL DECLARATION FOR TABLE DB2INST1.CLIENT_JOIN1              *
       ******************************************************************
@@ -74,8 +89,21 @@
               49 CLI-CHURN-LEN     PIC S9(4) USAGE COMP.                
       *                       CHURN                                     
               49 CLI-CHURN-TEXT    PIC X(1).                            
-      *                       CONT_ID                                   
-           10 CLI-CONT-ID          PIC X(10).                           
+      *                       CONT_ID
+           10 CLI-CONT-ID          PIC X(10).
+      *                       FRAUD_TXN_CNTR
+           10 CLI-FRAUD-TXN-CNTR   PIC S9(9) USAGE COMP.
+      *                       FRAUD_TXN_AMOUNT
+           10 CLI-FRAUD-TXN-AMOUNT
+              PIC S9(14)V9(2) USAGE COMP-3.
+      *                       DECLINE_CNTR
+           10 CLI-DECLINE-CNTR     PIC S9(9) USAGE COMP.
+      *                       DECLINE_RATE
+           10 CLI-DECLINE-RATE     PIC S9(3)V9(2) USAGE COMP-3.
+      *                       CURRENCY_CNTR
+           10 CLI-CURRENCY-CNTR    PIC S9(4) USAGE COMP.
+      *                       POSTAL_CODE_CNTR
+           10 CLI-POSTAL-CODE-CNTR PIC S9(4) USAGE COMP.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 13      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 19      *
       ******************************************************************
