@@ -0,0 +1,423 @@
+       ID DIVISION.                                                     00443715
+       PROGRAM-ID. MASTRANV.                                            00443715
+      *    MASTRANV INDEPENDENTLY RE-DERIVES EACH CUSTOMER'S            00443715
+      *    TOTAL-TXNS/TOTAL-TXN-AMOUNT STRAIGHT FROM A FRESH            00443715
+      *    CUSTMAST/TRANFILE CONTROL-BREAK MERGE -- THE SAME MERGE      00443715
+      *    MASTRANC RUNS -- AND COMPARES THE RESULT AGAINST WHAT IS     00443715
+      *    ALREADY SITTING IN CLIENT_JOIN2 FOR THAT CONT-ID, SO A       00443715
+      *    BAD LOAD OR A STALE CLIENT_JOIN2 ROW SHOWS UP AS A           00443715
+      *    RECONFILE EXCEPTION RATHER THAN SILENTLY DRIFTING FROM       00443715
+      *    WHAT TRANFILE ACTUALLY SAYS HAPPENED.                        00443715
+       ENVIRONMENT DIVISION.                                            00443715
+       INPUT-OUTPUT SECTION.                                            00443715
+       FILE-CONTROL.                                                    00443715
+            SELECT CUSTMAST ASSIGN TO CUSTMAST                          00443715
+            ORGANIZATION IS INDEXED                                     00443715
+            ACCESS MODE IS SEQUENTIAL                                   00443715
+            RECORD KEY IS MAIN-CONT-ID                                  00443715
+            FILE STATUS IS CUSTFILE-FILE-STATUS.                        00443715
+            SELECT TRANFILE ASSIGN TO TRANFILE                          00443715
+            ORGANIZATION IS SEQUENTIAL                                  00443715
+            FILE STATUS IS TRANFILE-FILE-STATUS.                        00443715
+            SELECT RECONFILE ASSIGN TO RECONFILE                        00443715
+            ORGANIZATION IS SEQUENTIAL                                  00443715
+            FILE STATUS IS RECONFILE-FILE-STATUS.                       00443715
+       DATA DIVISION.                                                   00443715
+       FILE SECTION.                                                    00443715
+       FD CUSTMAST.                                                     00443715
+         COPY CUSTREC.                                                  00443715
+
+       FD TRANFILE.                                                     00443715
+      *    TRANS-REC AND ITS REDEFINES ARE REPLICATED BYTE-FOR-BYTE     00443715
+      *    FROM MASTRANC.CBL -- THIS LAYOUT IS NOT A SHARED COPYBOOK    00443715
+      *    IN THIS SYSTEM, SO MASTRANC REMAINS THE ONE PLACE THE        00443715
+      *    PHYSICAL RECORD IS DEFINED AND THIS IS ITS MIRROR.           00443715
+       01 TRANS-REC.                                                    00443715
+          10 TXN-HDR-CREDTT                                             00443715
+                PIC X(40).                                              00443715
+          10 TXN-AUREQ-ENV-A-ID-ID                                      00443715
+                PIC X(40).                                              00443715
+          10 TXN-AUREQ-ENV-M-ID-ID                                      00443715
+                PIC X(40).                                              00443715
+          10 TXN-AUREQ-ENV-M-CMONNM                                     00443715
+                PIC X(40).                                              00443715
+          10 TXN-AUREQ-ENV-CPL-PAN                                      00443715
+                PIC X(40).                                              00443715
+          10 TXN-AUREQ-ENV-C-CARDBRND                                   00443715
+                PIC X(40).                                              00443715
+          10 TXN-AUREQ-TX-MRCHNTCTGYCD                                  00443715
+                PIC X(40).                                              00443715
+          10 TXN-AUREQ-TX-DT-TTLAMT                                     00443715
+                PIC X(40).                                              00443715
+          10 TRAN-CONT-ID         PIC 9(10).                            00443715
+          10 MDM-POSTAL-CODE-ID                                         00443715
+                PIC X(40).                                              00443715
+          10 AGE                  PIC 9(2).                             00443715
+          10 AUTHORRESULT-RSPNT                                         00443715
+                PIC X(40).                                              00443715
+          10 FRAUD-VER-RESULT                                           00443715
+                PIC X(40).                                              00443715
+          10 TXN-TYPE-CODE         PIC X(2).                            00443715
+             88 TXN-TYPE-AUTHORIZATION  VALUE 'AU' SPACES.              00443715
+             88 TXN-TYPE-REFUND         VALUE 'RF'.                     00443715
+             88 TXN-TYPE-CHARGEBACK     VALUE 'CB'.                     00443715
+             88 TXN-TYPE-REVERSAL       VALUE 'RV'.                     00443715
+          10 TXN-CURRENCY-CODE    PIC X(3).                             00443715
+
+       01 REFUND-REC REDEFINES TRANS-REC.                               00443715
+          10 RFD-HDR-CREDTT        PIC X(40).                           00443715
+          10 RFD-ORIG-TXN-REF      PIC X(40).                           00443715
+          10 RFD-MERCHANT-ID       PIC X(40).                           00443715
+          10 RFD-CARD-BRAND        PIC X(40).                           00443715
+          10 RFD-MRCHNTCTGYCD      PIC X(40).                           00443715
+          10 RFD-AMOUNT            PIC X(40).                           00443715
+          10 RFD-CONT-ID           PIC 9(10).                           00443715
+          10 FILLER                PIC X(202).                          00443715
+          10 RFD-TYPE-CODE         PIC X(2).                            00443715
+          10 RFD-CURRENCY-CODE     PIC X(3).                            00443715
+
+       01 CHARGEBACK-REC REDEFINES TRANS-REC.                           00443715
+          10 CBK-HDR-CREDTT        PIC X(40).                           00443715
+          10 CBK-ORIG-TXN-REF      PIC X(40).                           00443715
+          10 CBK-MERCHANT-ID       PIC X(40).                           00443715
+          10 CBK-CARD-BRAND        PIC X(40).                           00443715
+          10 CBK-REASON-CODE       PIC X(40).                           00443715
+          10 CBK-AMOUNT            PIC X(40).                           00443715
+          10 CBK-CONT-ID           PIC 9(10).                           00443715
+          10 FILLER                PIC X(202).                          00443715
+          10 CBK-TYPE-CODE         PIC X(2).                            00443715
+          10 CBK-CURRENCY-CODE     PIC X(3).                            00443715
+
+       01 REVERSAL-REC REDEFINES TRANS-REC.                             00443715
+          10 RVS-HDR-CREDTT        PIC X(40).                           00443715
+          10 RVS-ORIG-TXN-REF      PIC X(40).                           00443715
+          10 RVS-MERCHANT-ID       PIC X(40).                           00443715
+          10 RVS-CARD-BRAND        PIC X(40).                           00443715
+          10 RVS-AMOUNT            PIC X(40).                           00443715
+          10 RVS-CONT-ID           PIC 9(10).                           00443715
+          10 FILLER                PIC X(242).                          00443715
+          10 RVS-TYPE-CODE         PIC X(2).                            00443715
+          10 RVS-CURRENCY-CODE     PIC X(3).                            00443715
+
+       FD RECONFILE.                                                    00443715
+      *    RECONFILE LISTS ONE ROW PER CUSTOMER WHERE THE               00443715
+      *    INDEPENDENTLY-COMPUTED TOTALS DO NOT MATCH CLIENT_JOIN2,     00443715
+      *    OR WHERE THE CUSTOMER HAS NO CLIENT_JOIN2 ROW AT ALL.        00443715
+       01 RECON-REC.                                                    00443715
+          05 RECON-CONT-ID          PIC 9(10).                          00443715
+          05 RECON-SEPARATOR-1      PIC X(1) VALUE ','.                 00443715
+          05 RECON-COMPUTED-TXNS    PIC Z(17)9.                         00443715
+          05 RECON-SEPARATOR-2      PIC X(1) VALUE ','.                 00443715
+          05 RECON-CLIENT-TXNS      PIC Z(11)9.                         00443715
+          05 RECON-SEPARATOR-3      PIC X(1) VALUE ','.                 00443715
+          05 RECON-COMPUTED-AMOUNT  PIC Z(15)9.99.                      00443715
+          05 RECON-SEPARATOR-4      PIC X(1) VALUE ','.                 00443715
+          05 RECON-CLIENT-AMOUNT    PIC Z(13)9.99.                      00443715
+          05 RECON-SEPARATOR-5      PIC X(1) VALUE ','.                 00443715
+          05 RECON-REASON           PIC X(20).                          00443715
+
+       WORKING-STORAGE SECTION.                                         00443715
+       01 CUSTFILE-FILE-STATUS  PIC X(2).                               00443715
+       01 TRANFILE-FILE-STATUS  PIC X(2).                               00443715
+       01 RECONFILE-FILE-STATUS PIC X(2).                               00443715
+       01 MAS-EOF               PIC 9 VALUE 0.                          00443715
+       01 TRAN-EOF              PIC 9 VALUE 0.                          00443715
+       01 WS-TRAN-CONT-ID       PIC 9(10).                              00443715
+       01 WS-PREV-MAIN-CONT-ID  PIC 9(10) VALUE ZEROES.                 00443715
+       01 WS-PREV-TRAN-CONT-ID  PIC 9(10) VALUE ZEROES.                 00443715
+       01 WS-VARIABLES.                                                 00443715
+          05 WS-TOTAL-TXN-AMOUNT  PIC 9(16)V99.                         00443715
+          05 WS-TOTAL-TXNS        PIC 9(18) VALUE ZEROES.               00443715
+       01 WS-COUNTERS-1.                                                00443715
+          05 WS-CUSTMAST-CNTR     PIC 9(9) VALUE ZEROES.                00443715
+          05 WS-TRANFILE-CNTR     PIC 9(9) VALUE ZEROES.                00443715
+          05 WS-RECONFILE-CNTR    PIC 9(9) VALUE ZEROES.                00443715
+       01 WS-CUSTMAST-CNTR-EDT  PIC ZZZ,ZZZ,ZZ9.                        00443715
+       01 WS-TRANFILE-CNTR-EDT  PIC ZZZ,ZZZ,ZZ9.                        00443715
+       01 WS-RECONFILE-CNTR-EDT PIC ZZZ,ZZZ,ZZ9.                        00443715
+       01 WS-RECON-CONT-ID      PIC X(10).                              00443715
+       01 WS-SQL-CODE           PIC S9(9).                              00443715
+          88 SQL-CODE-SUCCESSFUL           VALUE ZEROES.                00443715
+          88 SQL-CODE-ROW-NOT-FOUND        VALUE +100.                  00443715
+
+         EXEC SQL INCLUDE CLIENT END-EXEC.                              00443715
+         EXEC SQL INCLUDE SQLCA END-EXEC.                               00443715
+
+       PROCEDURE DIVISION.                                              00443715
+
+           PERFORM START-PROCESS                                        00443715
+
+           PERFORM MAIN-PROCESS                                         00443715
+
+           PERFORM END-PROCESS                                          00443715
+
+           CONTINUE.                                                    00443715
+
+       START-PROCESS.                                                   00443715
+
+           DISPLAY 'START PROCESS'                                      00443715
+
+           PERFORM FILE-OPEN-PARA                                       00443715
+
+           INITIALIZE WS-VARIABLES                                      00443715
+                      WS-TRAN-CONT-ID                                   00443715
+                      CUST-REC                                          00443715
+                      TRANS-REC                                         00443715
+
+           PERFORM MAIN-FILE-READ-PARA                                  00443715
+
+           PERFORM UNTIL MAIN-CONT-ID = WS-TRAN-CONT-ID                 00443715
+                       OR MAIN-CONT-ID < WS-TRAN-CONT-ID                00443715
+                       OR TRAN-EOF = 1                                  00443715
+             PERFORM TRANSFILE-READ-PARA                                00443715
+           END-PERFORM                                                  00443715
+
+           CONTINUE.                                                    00443715
+
+       MAIN-PROCESS.                                                    00443715
+
+           PERFORM WITH TEST BEFORE                                     00443715
+             UNTIL MAS-EOF = 1                                          00443715
+                OR TRAN-EOF = 1                                         00443715
+
+             IF MAIN-CONT-ID = WS-TRAN-CONT-ID                          00443715
+             THEN                                                       00443715
+
+               EVALUATE TRUE                                            00443715
+                 WHEN TXN-TYPE-AUTHORIZATION                            00443715
+                   ADD 1 TO WS-TOTAL-TXNS                               00443715
+                   COMPUTE WS-TOTAL-TXN-AMOUNT = FUNCTION NUMVAL        00443715
+                     (TXN-AUREQ-TX-DT-TTLAMT)  + WS-TOTAL-TXN-AMOUNT    00443715
+                 WHEN TXN-TYPE-REFUND                                   00443715
+                   ADD 1 TO WS-TOTAL-TXNS                               00443715
+                   COMPUTE WS-TOTAL-TXN-AMOUNT = WS-TOTAL-TXN-AMOUNT    00443715
+                     - FUNCTION NUMVAL (RFD-AMOUNT)                     00443715
+                 WHEN TXN-TYPE-CHARGEBACK                               00443715
+                   ADD 1 TO WS-TOTAL-TXNS                               00443715
+                   COMPUTE WS-TOTAL-TXN-AMOUNT = WS-TOTAL-TXN-AMOUNT    00443715
+                     - FUNCTION NUMVAL (CBK-AMOUNT)                     00443715
+                 WHEN TXN-TYPE-REVERSAL                                 00443715
+                   ADD 1 TO WS-TOTAL-TXNS                               00443715
+                   COMPUTE WS-TOTAL-TXN-AMOUNT = WS-TOTAL-TXN-AMOUNT    00443715
+                     - FUNCTION NUMVAL (RVS-AMOUNT)                     00443715
+               END-EVALUATE                                             00443715
+
+               PERFORM TRANSFILE-READ-PARA                              00443715
+             ELSE                                                       00443715
+               PERFORM RECONCILE-CUSTOMER-PARA                          00443715
+
+               INITIALIZE WS-VARIABLES                                  00443715
+
+               PERFORM MAIN-FILE-READ-PARA                              00443715
+
+               PERFORM UNTIL MAIN-CONT-ID = WS-TRAN-CONT-ID             00443715
+                           OR MAIN-CONT-ID < WS-TRAN-CONT-ID            00443715
+                           OR TRAN-EOF = 1                              00443715
+                 PERFORM TRANSFILE-READ-PARA                            00443715
+               END-PERFORM                                              00443715
+             END-IF                                                     00443715
+
+           END-PERFORM                                                  00443715
+
+      *    ONCE TRANFILE IS EXHAUSTED, EVERY REMAINING CUSTMAST RECORD   00443715
+      *    (INCLUDING THE ONE IN PROGRESS AT THE BREAK) STILL NEEDS TO   00443715
+      *    BE RECONCILED AS ZERO-ACTIVITY AGAINST MASTRANC'S OUTFILE --  00443715
+      *    LOOP UNTIL CUSTMAST ITSELF IS EXHAUSTED RATHER THAN           00443715
+      *    RECONCILING JUST THE ONE RECORD ALREADY LOADED.               00443715
+           PERFORM UNTIL MAS-EOF = 1                                    00443715
+             PERFORM RECONCILE-CUSTOMER-PARA                            00443715
+
+             INITIALIZE WS-VARIABLES                                    00443715
+
+             PERFORM MAIN-FILE-READ-PARA                                00443715
+           END-PERFORM                                                  00443715
+
+           CONTINUE.                                                    00443715
+
+       RECONCILE-CUSTOMER-PARA.                                         00443715
+
+           MOVE MAIN-CONT-ID TO WS-RECON-CONT-ID                        00443715
+
+           EXEC SQL                                                     00443715
+             SELECT TOTAL_TXNS, TOTAL_TXN_AMOUNT                        00443715
+               INTO :CLI-TOTAL-TXNS, :CLI-TOTAL-TXN-AMOUNT              00443715
+               FROM CLIENT_JOIN2                                        00443715
+              WHERE CONT_ID = :WS-RECON-CONT-ID                         00443715
+           END-EXEC                                                     00443715
+
+           MOVE SQLCODE TO WS-SQL-CODE                                  00443715
+           EVALUATE TRUE                                                00443715
+             WHEN SQL-CODE-ROW-NOT-FOUND                                00443715
+               INITIALIZE RECON-REC                                     00443715
+               MOVE MAIN-CONT-ID        TO RECON-CONT-ID                00443715
+               MOVE WS-TOTAL-TXNS       TO RECON-COMPUTED-TXNS          00443715
+               MOVE WS-TOTAL-TXN-AMOUNT TO RECON-COMPUTED-AMOUNT        00443715
+               MOVE 'NOT IN CLIENT_JOIN2' TO RECON-REASON               00443715
+               WRITE RECON-REC                                          00443715
+               ADD 1 TO WS-RECONFILE-CNTR                               00443715
+             WHEN SQL-CODE-SUCCESSFUL                                   00443715
+               IF WS-TOTAL-TXNS NOT = CLI-TOTAL-TXNS                    00443715
+               OR WS-TOTAL-TXN-AMOUNT NOT = CLI-TOTAL-TXN-AMOUNT        00443715
+                 INITIALIZE RECON-REC                                   00443715
+                 MOVE MAIN-CONT-ID        TO RECON-CONT-ID              00443715
+                 MOVE WS-TOTAL-TXNS       TO RECON-COMPUTED-TXNS        00443715
+                 MOVE CLI-TOTAL-TXNS      TO RECON-CLIENT-TXNS          00443715
+                 MOVE WS-TOTAL-TXN-AMOUNT TO RECON-COMPUTED-AMOUNT      00443715
+                 MOVE CLI-TOTAL-TXN-AMOUNT TO RECON-CLIENT-AMOUNT       00443715
+                 MOVE 'TOTALS MISMATCH'   TO RECON-REASON               00443715
+                 WRITE RECON-REC                                        00443715
+                 ADD 1 TO WS-RECONFILE-CNTR                             00443715
+               END-IF                                                   00443715
+             WHEN OTHER                                                 00443715
+               DISPLAY 'ERROR SELECTING CLIENT_JOIN2, SQLCODE = '       00443715
+                        SQLCODE                                         00443715
+           END-EVALUATE                                                 00443715
+
+           CONTINUE.                                                    00443715
+
+       FILE-OPEN-PARA.                                                  00443715
+
+           OPEN INPUT  CUSTMAST                                         00443715
+
+           IF CUSTFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN MAIN FILE-STATUS = '  CUSTFILE-FILE-STATUS   00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           OPEN INPUT  TRANFILE                                         00443715
+
+           IF TRANFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN TRANS FILE-STATUS = '  TRANFILE-FILE-STATUS  00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           OPEN OUTPUT RECONFILE                                        00443715
+
+           IF RECONFILE-FILE-STATUS NOT = '00'                          00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN RECON FILE-STATUS = '  RECONFILE-FILE-STATUS 00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           DISPLAY 'OPENING FILES SUCCESSFUL '                          00443715
+
+           CONTINUE.                                                    00443715
+
+       MAIN-FILE-READ-PARA.                                             00443715
+
+           READ CUSTMAST                                                00443715
+             AT END                                                     00443715
+                MOVE 1 TO MAS-EOF                                       00443715
+           END-READ                                                     00443715
+
+           IF CUSTFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             IF CUSTFILE-FILE-STATUS NOT = '10'                         00443715
+             THEN                                                       00443715
+               DISPLAY 'MAIN FILE-STATUS = '  CUSTFILE-FILE-STATUS      00443715
+
+               PERFORM END-PROCESS                                      00443715
+             END-IF                                                     00443715
+           ELSE                                                         00443715
+             ADD 1 TO WS-CUSTMAST-CNTR                                  00443715
+
+             IF MAS-EOF = 0                                             00443715
+               PERFORM VALIDATE-MASTER-SEQUENCE-PARA                    00443715
+             END-IF                                                     00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       VALIDATE-MASTER-SEQUENCE-PARA.                                   00443715
+      *    CUSTMAST MUST ARRIVE SORTED ASCENDING BY MAIN-CONT-ID FOR    00443715
+      *    THIS MERGE TO ROLL UP THE RIGHT TRANSACTIONS AGAINST THE     00443715
+      *    RIGHT CUSTOMER -- SAME RULE MASTRANC ENFORCES.               00443715
+           IF MAIN-CONT-ID < WS-PREV-MAIN-CONT-ID                       00443715
+             DISPLAY 'CUSTMAST OUT OF SEQUENCE -- LAST CONT-ID = '      00443715
+                     WS-PREV-MAIN-CONT-ID                               00443715
+             DISPLAY '                           THIS CONT-ID = '       00443715
+                     MAIN-CONT-ID                                       00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           MOVE MAIN-CONT-ID TO WS-PREV-MAIN-CONT-ID.                   00443715
+
+       TRANSFILE-READ-PARA.                                             00443715
+           READ TRANFILE                                                00443715
+             AT END                                                     00443715
+                MOVE 1 TO TRAN-EOF                                      00443715
+           END-READ                                                     00443715
+
+           IF TRANFILE-FILE-STATUS NOT = '00'                           00443715
+           THEN                                                         00443715
+             IF TRANFILE-FILE-STATUS NOT = '10'                         00443715
+             THEN                                                       00443715
+               DISPLAY 'TRANS FILE-STATUS = '  TRANFILE-FILE-STATUS     00443715
+
+               PERFORM END-PROCESS                                      00443715
+             END-IF                                                     00443715
+           ELSE                                                         00443715
+             ADD 1 TO WS-TRANFILE-CNTR                                  00443715
+
+           EVALUATE TRUE                                                00443715
+             WHEN TXN-TYPE-REFUND                                       00443715
+               MOVE RFD-CONT-ID TO WS-TRAN-CONT-ID                      00443715
+             WHEN TXN-TYPE-CHARGEBACK                                   00443715
+               MOVE CBK-CONT-ID TO WS-TRAN-CONT-ID                      00443715
+             WHEN TXN-TYPE-REVERSAL                                     00443715
+               MOVE RVS-CONT-ID TO WS-TRAN-CONT-ID                      00443715
+             WHEN OTHER                                                 00443715
+               MOVE TRAN-CONT-ID TO WS-TRAN-CONT-ID                     00443715
+           END-EVALUATE                                                 00443715
+
+             IF TRAN-EOF = 0                                            00443715
+               PERFORM VALIDATE-TRAN-SEQUENCE-PARA                      00443715
+             END-IF                                                     00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       VALIDATE-TRAN-SEQUENCE-PARA.                                     00443715
+      *    TRANFILE MUST ALSO ARRIVE SORTED ASCENDING BY TRAN-CONT-ID   00443715
+      *    FOR THE SAME REASON -- SEE VALIDATE-MASTER-SEQUENCE-PARA.    00443715
+           IF WS-TRAN-CONT-ID < WS-PREV-TRAN-CONT-ID                    00443715
+             DISPLAY 'TRANFILE OUT OF SEQUENCE -- LAST CONT-ID = '      00443715
+                     WS-PREV-TRAN-CONT-ID                               00443715
+             DISPLAY '                           THIS CONT-ID = '       00443715
+                     WS-TRAN-CONT-ID                                   00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           MOVE WS-TRAN-CONT-ID TO WS-PREV-TRAN-CONT-ID.                00443715
+
+       END-PROCESS.                                                     00443715
+
+           MOVE WS-CUSTMAST-CNTR  TO WS-CUSTMAST-CNTR-EDT               00443715
+           MOVE WS-TRANFILE-CNTR  TO WS-TRANFILE-CNTR-EDT               00443715
+           MOVE WS-RECONFILE-CNTR TO WS-RECONFILE-CNTR-EDT              00443715
+
+           DISPLAY '***************************************'            00443715
+           DISPLAY '* PROGRAM NAME  :    MASTRANV         *'            00443715
+           DISPLAY '* CUSTMAST      : ' WS-CUSTMAST-CNTR-EDT            00443715
+                   '         *'                                         00443715
+           DISPLAY '* TRANFILE      : ' WS-TRANFILE-CNTR-EDT            00443715
+                   '         *'                                         00443715
+           DISPLAY '* RECONFILE     : ' WS-RECONFILE-CNTR-EDT           00443715
+                   '         *'                                         00443715
+           DISPLAY '***************************************'            00443715
+
+           CLOSE CUSTMAST.                                              00443715
+           CLOSE TRANFILE.                                              00443715
+           CLOSE RECONFILE.                                             00443715
+
+           STOP RUN.                                                    00443715
+
+       END PROGRAM  MASTRANV.                                           00443715
+
