@@ -6,30 +6,92 @@
             SELECT INFILE ASSIGN TO RSD-INFILE                          00110000
             ORGANIZATION IS SEQUENTIAL                                  00120000
             FILE STATUS IS INFILE-FILE-STATUS.                          00130000
+            SELECT PARMFILE ASSIGN TO PARMFILE                          00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS PARMFILE-FILE-STATUS.                        00130000
+            SELECT RESTARTFILE ASSIGN TO RESTARTFILE                    00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS RESTARTFILE-FILE-STATUS.                     00130000
+            SELECT REJFILE ASSIGN TO REJFILE                            00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS REJFILE-FILE-STATUS.                         00130000
+            SELECT STATUSFILE ASSIGN TO STATUSFILE                      00110000
+            ORGANIZATION IS SEQUENTIAL                                  00120000
+            FILE STATUS IS STATUSFILE-FILE-STATUS.                      00130000
        DATA DIVISION.                                                   00140000
        FILE SECTION.                                                    00150000
        FD INFILE.                                                       00160000
        01 INFILE-REC            PIC X(200).                             00170000
                                                                         00170000
+       FD PARMFILE.                                                     00160000
+         COPY PARMREC.                                                  00160000
+                                                                        00170000
+       FD RESTARTFILE.                                                  00160000
+       01 RESTART-REC.                                                  00170000
+          05 RESTART-LAST-CONT-ID  PIC X(10).                            00170000
+          05 RESTART-INFILE-CNTR   PIC 9(9).                             00170000
+          05 RESTART-INSERT-CNTR   PIC 9(9).                             00170000
+          05 RESTART-REJECT-CNTR   PIC 9(9).                             00170000
+                                                                        00170000
+       FD REJFILE.                                                      00160000
+       01 REJ-REC.                                                      00170000
+          05 REJ-CONT-ID           PIC X(10).                            00170000
+          05 REJ-SEPARATOR-1       PIC X(1) VALUE ','.                   00170000
+          05 REJ-SQL-CODE          PIC S9(9).                            00170000
+          05 REJ-SEPARATOR-2       PIC X(1) VALUE ','.                   00170000
+          05 REJ-CUSTOMER-ID       PIC X(20).                            00170000
+          05 REJ-SEPARATOR-3       PIC X(1) VALUE ','.                   00170000
+          05 REJ-REASON            PIC X(40).                            00170000
+                                                                        00170000
+      *    STATUSFILE IS A SINGLE-RECORD FIXED-FORMAT FILE WRITTEN AT    00170000
+      *    JOB END SO AN OPERATIONS MONITOR CAN POLL FOR THIS RUN'S      00170000
+      *    COMPLETION CODE AND KEY COUNTS WITHOUT SCRAPING THE DISPLAY   00170000
+      *    SUMMARY.                                                     00170000
+       FD STATUSFILE.                                                   00160000
+         COPY STATREC.                                                  00160000
+                                                                        00170000
        WORKING-STORAGE SECTION.                                         00380000
        01 INFILE-FILE-STATUS      PIC X(2).                             00400000
+       01 PARMFILE-FILE-STATUS    PIC X(2).                             00400000
+       01 RESTARTFILE-FILE-STATUS PIC X(2).                             00400000
+       01 REJFILE-FILE-STATUS     PIC X(2).                             00400000
+       01 STATUSFILE-FILE-STATUS  PIC X(2).                             00400000
+       01 WS-RESTART-MODE         PIC 9 VALUE 0.                        00410000
+       01 WS-SKIP-MODE            PIC 9 VALUE 0.                        00410000
+       01 WS-RESTART-CONT-ID      PIC X(10) VALUE SPACES.                00420010
        01 IN-EOF                  PIC 9 VALUE 0.                        00410000
        01 WS-VARIABLES.                                                 00400000
           05 WS-INFILE-CNTR-EDT   PIC ZZZ,ZZZ,ZZ9.                      00400000
           05 WS-INSERT-CNTR-EDT   PIC ZZZ,ZZZ,ZZ9.                      00400000
+          05 WS-REJECT-CNTR-EDT   PIC ZZZ,ZZZ,ZZ9.                      00400000
        01 WS-COUNTERS.                                                  00400000
           05 WS-CUSTMAST-CNTR     PIC 9(9) VALUE ZEROES.                00400000
           05 WS-TRANFILE-CNTR     PIC 9(9) VALUE ZEROES.                00400000
           05 WS-INFILE-CNTR       PIC 9(9) VALUE ZEROES.                00400000
           05 WS-INSERT-CNTR       PIC 9(9) VALUE ZEROES.                00400000
           05 WS-INSERT-CNTR1      PIC 9(9) VALUE ZEROES.                00400000
+          05 WS-REJECT-CNTR       PIC 9(9) VALUE ZEROES.                00400000
+       01 WS-ROW-VALID            PIC 9 VALUE 1.                        00410000
+       01 WS-REJECT-REASON        PIC X(40) VALUE SPACES.                00420010
+       01 WS-SWAP-FAILED          PIC 9 VALUE 0.                         00420010
+       01 WS-CURRENT-DATE-RAW     PIC X(21).                             00420010
+       01 WS-DB2-TIMESTAMP        PIC X(26).                             00420010
        01 WS-SQL-CODE             PIC S9(9).                            00180001
           88 SQL-CODE-SUCCESSFUL           VALUE ZEROES.                00190001
           88 SQL-CODE-ROW-NOT-FOUND        VALUE +100.                  00200001
+      *    SAME FIELD NAMES/PICS AS THE SQL-STATEMENT GROUP IN          00443715
+      *    DB2CONN.CPY, DECLARED HERE DIRECTLY RATHER THAN VIA COPY     00443715
+      *    SINCE THAT COPYBOOK'S OWN SQLCA GROUP WOULD DUPLICATE THE    00443715
+      *    EXEC SQL INCLUDE SQLCA BELOW -- HOLDS THE TEXT OF WHICHEVER  00443715
+      *    SQL STATEMENT LAST FAILED, FOR DISPLAY ALONGSIDE SQLCODE.    00443715
+       01 SQL-STATEMENT.                                                00443715
+          05 SQL-LENGTH            PIC S9(4) COMP.                      00443715
+          05 SQL-TEXT              PIC X(1000).                        00443715
 
          COPY INREC.                                                    00160000
 
          EXEC SQL INCLUDE CLIENT END-EXEC.                              00400000
+         EXEC SQL INCLUDE LOADAUD END-EXEC.                             00400000
          EXEC SQL INCLUDE SQLCA END-EXEC.                               00160000
 
        PROCEDURE DIVISION.                                              00430000
@@ -45,37 +107,70 @@
 
        START-PROCESS.                                                   00440013
 
+           PERFORM READ-PARM-PARA                                       00440213
+
+           IF PARM-RELOAD-MODE NOT = 'Y'                                00440213
+           THEN                                                         00440213
+             PERFORM READ-RESTART-CHECKPOINT-PARA                        00440213
+           END-IF                                                        00440213
+
            PERFORM FILE-OPEN-PARA                                       00440313
                                                                         00440413
            INITIALIZE WS-VARIABLES                                      00440113
                       INPUT-FIL                                         00440113
                                                                         00440213
-           PERFORM MAIN-FILE-READ-PARA                                  00440515
+           PERFORM REFRESH-TARGET-TABLE-PARA                            00440213
+
+      *    INFILE'S FIRST RECORD IS THE SELF-DESCRIBING CSV HEADER ROW  00440515
+      *    MASTRANC WRITES TO OUTFILE -- DISCARD IT HERE, BEFORE THE    00440515
+      *    REAL PRIMING READ, SO IT NEVER REACHES WS-INFILE-CNTR OR     00440515
+      *    VALIDATE-ROW-PARA (WHICH WOULD OTHERWISE REJECT IT EVERY     00440515
+      *    RUN AS A NON-NUMERIC-AMOUNT ROW).                            00440515
+           READ INFILE                                                 00440515
+             AT END                                                    00440515
+               MOVE 1 TO IN-EOF                                        00440515
+           END-READ                                                    00440515
+
+      *    SET SKIP-MODE FROM RESTART-MODE BEFORE THE PRIMING READ SO   00440515
+      *    A RESTART RUN'S FIRST DATA RECORD IS ALSO EXCLUDED FROM      00440515
+      *    WS-INFILE-CNTR/VALIDATE-ROW-PARA, THE SAME AS EVERY OTHER    00440515
+      *    RECORD SKIP-TO-RESTART-PARA SKIPS.                           00440515
+           MOVE WS-RESTART-MODE TO WS-SKIP-MODE                         00440515
 
-           MOVE 0  TO WS-INFILE-CNTR                                    00441115
-                                                                        00441115
            PERFORM MAIN-FILE-READ-PARA                                  00440515
                                                                         00440515
+           IF WS-RESTART-MODE = 1                                       00440515
+           THEN                                                         00440515
+             PERFORM SKIP-TO-RESTART-PARA                                00440515
+           END-IF                                                        00440515
+                                                                        00440515
            CONTINUE.                                                    00441215
 
        MAIN-PROCESS.                                                    00441315
                                                                         00441415
-           PERFORM POPULATE-TABLE                                       00443115
+           IF WS-ROW-VALID = 1                                           00443115
+             PERFORM POPULATE-TABLE                                       00443115
                                                                         00443115
-           PERFORM INSERT-TABLE                                         00443115
+             PERFORM INSERT-TABLE                                         00443115
+           END-IF                                                         00443115
                                                                         00443115
+           MOVE IN1-CONT-ID TO RESTART-LAST-CONT-ID                      00443715
+
            PERFORM MAIN-FILE-READ-PARA                                  00443715
                                                                         00443715
            EXEC SQL                                                     00443715
              COMMIT                                                     00443715
            END-EXEC                                                     00443715
                                                                         00443715
+           PERFORM WRITE-RESTART-CHECKPOINT-PARA                         00443715
+
            CONTINUE.                                                    00443715
 
        END-PROCESS.                                                     00443715
 
            MOVE WS-INFILE-CNTR  TO WS-INFILE-CNTR-EDT                   00443715
            MOVE WS-INSERT-CNTR  TO WS-INSERT-CNTR-EDT                   00443715
+           MOVE WS-REJECT-CNTR  TO WS-REJECT-CNTR-EDT                   00443715
 
            DISPLAY '***************************************'            00443715
            DISPLAY '* PROGRAM NAME  :    MASTRAND         *'            00443715
@@ -83,12 +178,201 @@
                    '         *'                                         00443715
            DISPLAY '* CLIENT_JOIN2  : ' WS-INSERT-CNTR-EDT              00443715
                    '         *'                                         00443715
+           DISPLAY '* REJECTED      : ' WS-REJECT-CNTR-EDT              00443715
+                   '         *'                                         00443715
            DISPLAY '***************************************'            00443715
 
+           PERFORM SWAP-STAGE-TABLE-PARA                                00443715
+           PERFORM INSERT-LOAD-AUDIT-PARA                               00443715
+           PERFORM WRITE-STATUS-FILE-PARA                               00443715
+
            CLOSE INFILE                                                 00443715
+           CLOSE RESTARTFILE                                            00443715
+           CLOSE REJFILE                                                00443715
+           CLOSE STATUSFILE                                             00443715
 
            STOP RUN.                                                    00443715
 
+       SWAP-STAGE-TABLE-PARA.                                           00443715
+
+      *    THIS IS THE ONLY PLACE THE LOAD TOUCHES THE LIVE             00443715
+      *    CLIENT_JOIN2 TABLE -- IN RELOAD MODE THE EXISTING ROWS ARE   00443715
+      *    REPLACED WHOLESALE FROM THE STAGE TABLE; OTHERWISE THIS      00443715
+      *    RUN'S STAGED ROWS ARE MERGED IN ON TOP OF WHATEVER IS        00443715
+      *    ALREADY THERE, THE SAME INCREMENTAL-VS-RELOAD DISTINCTION    00443715
+      *    PARM-RELOAD-MODE ALREADY MADE BEFORE THIS CHANGE.            00443715
+           IF PARM-RELOAD-MODE = 'Y'                                    00443715
+           THEN                                                         00443715
+             DISPLAY 'RELOAD MODE - REPLACING CLIENT_JOIN2 FROM STAGE'  00443715
+
+             EXEC SQL                                                   00443715
+               DELETE FROM CLIENT_JOIN2                                 00443715
+             END-EXEC                                                   00443715
+
+             MOVE SQLCODE TO WS-SQL-CODE                                00443715
+             IF NOT SQL-CODE-SUCCESSFUL                                 00443715
+             THEN                                                       00443715
+               MOVE 'DELETE FROM CLIENT_JOIN2' TO SQL-TEXT              00443715
+               MOVE 24                        TO SQL-LENGTH            00443715
+               DISPLAY 'ERROR CLEARING CLIENT_JOIN2, SQLCODE = '        00443715
+                       SQLCODE                                          00443715
+               DISPLAY 'FAILING SQL: ' SQL-TEXT (1:SQL-LENGTH)          00443715
+
+               MOVE 1 TO WS-SWAP-FAILED                                 00443715
+             END-IF                                                     00443715
+           ELSE                                                         00443715
+      *    INCREMENTAL MODE MERGES THIS RUN'S STAGED ROWS ON TOP OF     00443715
+      *    WHATEVER IS ALREADY IN CLIENT_JOIN2 -- DELETE ANY EXISTING   00443715
+      *    ROW FOR EACH CONT_ID BEING STAGED FIRST SO A RERUN OF THE    00443715
+      *    SAME DAY'S FILE UPDATES IN PLACE INSTEAD OF DUPLICATING.     00443715
+             EXEC SQL                                                   00443715
+               DELETE FROM CLIENT_JOIN2                                 00443715
+               WHERE CONT_ID IN                                         00443715
+                 (SELECT CONT_ID FROM CLIENT_JOIN2_STAGE)                00443715
+             END-EXEC                                                   00443715
+
+             MOVE SQLCODE TO WS-SQL-CODE                                00443715
+             IF NOT SQL-CODE-SUCCESSFUL                                 00443715
+             THEN                                                       00443715
+               MOVE 'DELETE FROM CLIENT_JOIN2 WHERE CONT_ID IN STAGE'   00443715
+                 TO SQL-TEXT                                            00443715
+               MOVE 53                        TO SQL-LENGTH            00443715
+               DISPLAY 'ERROR DEDUPING CLIENT_JOIN2, SQLCODE = '        00443715
+                       SQLCODE                                          00443715
+               DISPLAY 'FAILING SQL: ' SQL-TEXT (1:SQL-LENGTH)          00443715
+
+               MOVE 1 TO WS-SWAP-FAILED                                 00443715
+             END-IF                                                     00443715
+           END-IF                                                       00443715
+
+           EXEC SQL                                                     00443715
+             INSERT INTO CLIENT_JOIN2                                   00443715
+               (CUSTOMER_ID                                             00443715
+               ,GENDER                                                  00443715
+               ,AGE_YEARS                                               00443715
+               ,HIGHEST_EDU                                             00443715
+               ,ANNUAL_INVESTMENT_REV                                   00443715
+               ,ANNUAL_INCOME                                           00443715
+               ,TOTAL_TXNS                                              00443715
+               ,AVG_DAILY_TXNS                                          00443715
+               ,TOTAL_TXN_AMOUNT                                        00443715
+               ,AVG_TXN_AMOUNT                                          00443715
+               ,ACTIVITY_LEVEL                                          00443715
+               ,CHURN                                                   00443715
+               ,CONT_ID)                                                00443715
+             SELECT CUSTOMER_ID                                         00443715
+                   ,GENDER                                              00443715
+                   ,AGE_YEARS                                           00443715
+                   ,HIGHEST_EDU                                         00443715
+                   ,ANNUAL_INVESTMENT_REV                               00443715
+                   ,ANNUAL_INCOME                                       00443715
+                   ,TOTAL_TXNS                                          00443715
+                   ,AVG_DAILY_TXNS                                      00443715
+                   ,TOTAL_TXN_AMOUNT                                    00443715
+                   ,AVG_TXN_AMOUNT                                      00443715
+                   ,ACTIVITY_LEVEL                                      00443715
+                   ,CHURN                                               00443715
+                   ,CONT_ID                                             00443715
+               FROM CLIENT_JOIN2_STAGE                                  00443715
+           END-EXEC                                                     00443715
+
+           MOVE SQLCODE TO WS-SQL-CODE                                  00443715
+           IF NOT SQL-CODE-SUCCESSFUL                                   00443715
+           THEN                                                         00443715
+             STRING 'INSERT INTO CLIENT_JOIN2 SELECT FROM '            00443715
+                    'CLIENT_JOIN2_STAGE' DELIMITED BY SIZE             00443715
+               INTO SQL-TEXT                                           00443715
+             END-STRING                                                00443715
+             MOVE 55                            TO SQL-LENGTH          00443715
+             DISPLAY 'ERROR MERGING CLIENT_JOIN2_STAGE, SQLCODE = '     00443715
+                     SQLCODE                                            00443715
+             DISPLAY 'FAILING SQL: ' SQL-TEXT (1:SQL-LENGTH)            00443715
+
+             MOVE 1 TO WS-SWAP-FAILED                                   00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       INSERT-LOAD-AUDIT-PARA.                                          00443715
+
+           INITIALIZE LOAD-AUDIT                                        00443715
+
+           MOVE 'MASTRAND'          TO AUD-JOB-NAME-TEXT                 00443715
+           MOVE 8                   TO AUD-JOB-NAME-LEN                  00443715
+
+      *    AUD-RUN-TIMESTAMP IS BOUND TO LOAD_AUDIT.RUN_TIMESTAMP, A     00443715
+      *    DB2 TIMESTAMP COLUMN, WHICH EXPECTS THE 26-BYTE EXTERNAL     00443715
+      *    FORM YYYY-MM-DD-HH.MM.SS.NNNNNN -- NOT COBOL'S RAW 21-BYTE   00443715
+      *    FUNCTION CURRENT-DATE FORMAT -- SO BUILD IT EXPLICITLY.      00443715
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-RAW             00443715
+
+           STRING WS-CURRENT-DATE-RAW (1:4)  '-'                        00443715
+                  WS-CURRENT-DATE-RAW (5:2)  '-'                        00443715
+                  WS-CURRENT-DATE-RAW (7:2)  '-'                        00443715
+                  WS-CURRENT-DATE-RAW (9:2)  '.'                        00443715
+                  WS-CURRENT-DATE-RAW (11:2) '.'                        00443715
+                  WS-CURRENT-DATE-RAW (13:2) '.'                        00443715
+                  WS-CURRENT-DATE-RAW (15:2) '0000'                     00443715
+             DELIMITED BY SIZE                                          00443715
+             INTO WS-DB2-TIMESTAMP                                      00443715
+           END-STRING                                                   00443715
+
+           MOVE WS-DB2-TIMESTAMP    TO AUD-RUN-TIMESTAMP                 00443715
+           MOVE WS-INFILE-CNTR      TO AUD-INFILE-CNTR                   00443715
+           MOVE WS-INSERT-CNTR      TO AUD-INSERT-CNTR                   00443715
+           MOVE WS-REJECT-CNTR      TO AUD-REJECT-CNTR                   00443715
+
+           EXEC SQL                                                     00443715
+             INSERT INTO LOAD_AUDIT                                     00443715
+               (JOB_NAME                                                00443715
+               ,RUN_TIMESTAMP                                           00443715
+               ,INFILE_CNTR                                             00443715
+               ,INSERT_CNTR                                             00443715
+               ,REJECT_CNTR)                                            00443715
+             VALUES                                                     00443715
+              (:AUD-JOB-NAME                                            00443715
+              ,:AUD-RUN-TIMESTAMP                                       00443715
+              ,:AUD-INFILE-CNTR                                         00443715
+              ,:AUD-INSERT-CNTR                                         00443715
+              ,:AUD-REJECT-CNTR)                                        00443715
+           END-EXEC                                                     00443715
+
+           MOVE SQLCODE TO WS-SQL-CODE                                  00443715
+           IF NOT SQL-CODE-SUCCESSFUL                                    00443715
+             MOVE 'INSERT INTO LOAD_AUDIT'     TO SQL-TEXT               00443715
+             MOVE 22                           TO SQL-LENGTH            00443715
+             DISPLAY ' ERROR INSERTING LOAD AUDIT ROW '                  00443715
+             DISPLAY ' SQL ERROR CODE ' SQLCODE                          00443715
+             DISPLAY ' SQLSTATE ' SQLSTATE                               00443715
+             DISPLAY ' SQLERRM ' SQLERRM                                 00443715
+             DISPLAY ' FAILING SQL ' SQL-TEXT (1:SQL-LENGTH)             00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       WRITE-STATUS-FILE-PARA.                                          00443715
+
+           INITIALIZE STATUS-REC                                        00443715
+
+           MOVE 'MASTRAND'             TO STAT-JOB-NAME                  00443715
+           MOVE FUNCTION CURRENT-DATE  TO STAT-RUN-TIMESTAMP              00443715
+
+           IF WS-SWAP-FAILED = 1                                         00443715
+             MOVE 'FAILED'             TO STAT-COMPLETION-CODE           00443715
+           ELSE                                                          00443715
+             MOVE 'COMPLETE'           TO STAT-COMPLETION-CODE           00443715
+           END-IF                                                        00443715
+           MOVE 'INFILE'               TO STAT-CNTR-1-LABEL              00443715
+           MOVE WS-INFILE-CNTR         TO STAT-CNTR-1                    00443715
+           MOVE 'INSERTED'             TO STAT-CNTR-2-LABEL              00443715
+           MOVE WS-INSERT-CNTR         TO STAT-CNTR-2                    00443715
+           MOVE 'REJECTED'             TO STAT-CNTR-3-LABEL              00443715
+           MOVE WS-REJECT-CNTR         TO STAT-CNTR-3                    00443715
+
+           WRITE STATUS-REC                                              00443715
+
+           CONTINUE.                                                    00443715
+
        POPULATE-TABLE.                                                  00443715
 
            INITIALIZE CLIENT                                            00443715
@@ -111,12 +395,14 @@
            MOVE FUNCTION NUMVAL(IN1-TOTAL-TXN-AMOUNT)                   00443715
                                      TO CLI-TOTAL-TXN-AMOUNT            00443715
 
-           IF IN1-GENDER = 'MALE'                                       00443715
-           THEN                                                         00443715
-             MOVE 1                  TO CLI-GENDER-TEXT                 00443715
-           ELSE                                                         00443715
-             MOVE 0                  TO CLI-GENDER-TEXT                 00443715
-           END-IF                                                       00443715
+           EVALUATE IN1-GENDER                                          00443715
+             WHEN 'MALE'                                                00443715
+               MOVE 1                TO CLI-GENDER-TEXT                 00443715
+             WHEN 'OTHER'                                               00443715
+               MOVE 2                TO CLI-GENDER-TEXT                 00443715
+             WHEN OTHER                                                 00443715
+               MOVE 0                TO CLI-GENDER-TEXT                 00443715
+           END-EVALUATE                                                 00443715
            MOVE 1                    TO CLI-GENDER-LEN                  00443715
 
            MOVE FUNCTION NUMVAL(IN1-AVG-TXN-MOUNT)                      00443715
@@ -130,7 +416,7 @@
        INSERT-TABLE.                                                    00443715
 
            EXEC SQL                                                     00443715
-             INSERT INTO CLIENT_JOIN2                                   00443715
+             INSERT INTO CLIENT_JOIN2_STAGE                              00443715
                (CUSTOMER_ID                                             00443715
                ,GENDER                                                  00443715
                ,AGE_YEARS                                               00443715
@@ -172,15 +458,43 @@
                   END-EXEC                                              00443715
                END-IF                                                   00443715
              WHEN OTHER                                                 00610001
+               MOVE 'INSERT INTO CLIENT_JOIN2_STAGE' TO SQL-TEXT        00620001
+               MOVE 30                               TO SQL-LENGTH     00620001
                DISPLAY " ERROR INSERTING RECORD "                       00620001
                DISPLAY " SQL ERROR CODE " SQLCODE                       00630001
                DISPLAY " SQLSTATE " SQLSTATE                            00630001
                DISPLAY " SQLERRM " SQLERRM                              00630001
+               DISPLAY " FAILING SQL " SQL-TEXT (1:SQL-LENGTH)          00630001
 
-               PERFORM END-PROCESS                                      00630001
+               MOVE 'SQL INSERT ERROR'  TO WS-REJECT-REASON              00630001
+               PERFORM WRITE-REJECT-FILE                                00630001
            END-EVALUATE                                                 00640001
 
            CONTINUE.                                                    00443715
+
+       WRITE-REJECT-FILE.                                                00443715
+           MOVE CLI-CONT-ID          TO REJ-CONT-ID                      00443715
+           MOVE WS-SQL-CODE          TO REJ-SQL-CODE                     00443715
+           MOVE CLI-CUSTOMER-ID-TEXT TO REJ-CUSTOMER-ID                  00443715
+           MOVE WS-REJECT-REASON     TO REJ-REASON                       00443715
+
+           WRITE REJ-REC                                                 00443715
+
+           ADD 1 TO WS-REJECT-CNTR                                       00443715
+
+           CONTINUE.                                                     00443715
+
+       WRITE-VALIDATION-REJECT-PARA.                                     00443715
+           MOVE IN1-CONT-ID          TO REJ-CONT-ID                      00443715
+           MOVE 0                    TO REJ-SQL-CODE                     00443715
+           MOVE IN1-CUST-ID          TO REJ-CUSTOMER-ID                  00443715
+           MOVE WS-REJECT-REASON     TO REJ-REASON                       00443715
+
+           WRITE REJ-REC                                                 00443715
+
+           ADD 1 TO WS-REJECT-CNTR                                       00443715
+
+           CONTINUE.                                                     00443715
                                                                         00480000
        FILE-OPEN-PARA.                                                  00490000
            OPEN INPUT  INFILE                                           00500000
@@ -192,6 +506,133 @@
              PERFORM END-PROCESS                                        00443715
            END-IF                                                       00443715
 
+           OPEN OUTPUT RESTARTFILE                                      00500000
+
+           IF RESTARTFILE-FILE-STATUS NOT = '00'                        00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN RESTART FILE-STATUS = '                       00443715
+                     RESTARTFILE-FILE-STATUS                             00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           OPEN OUTPUT REJFILE                                          00500000
+
+           IF REJFILE-FILE-STATUS NOT = '00'                            00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN REJECT FILE-STATUS = '                        00443715
+                     REJFILE-FILE-STATUS                                 00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           OPEN OUTPUT STATUSFILE                                        00500000
+
+           IF STATUSFILE-FILE-STATUS NOT = '00'                          00443715
+           THEN                                                         00443715
+             DISPLAY 'OPEN STATUS FILE-STATUS = '                        00443715
+                     STATUSFILE-FILE-STATUS                               00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
+           CONTINUE.                                                    00443715
+
+       READ-RESTART-CHECKPOINT-PARA.                                    00490000
+
+           OPEN INPUT RESTARTFILE                                       00500000
+
+           IF RESTARTFILE-FILE-STATUS = '00'                             00443715
+           THEN                                                          00443715
+             PERFORM UNTIL RESTARTFILE-FILE-STATUS NOT = '00'            00443715
+               READ RESTARTFILE                                          00443715
+                 AT END                                                  00443715
+                   CONTINUE                                              00443715
+                 NOT AT END                                              00443715
+                   MOVE 1 TO WS-RESTART-MODE                             00443715
+                   MOVE RESTART-LAST-CONT-ID TO WS-RESTART-CONT-ID       00443715
+                   MOVE RESTART-INFILE-CNTR TO WS-INFILE-CNTR            00443715
+                   MOVE RESTART-INSERT-CNTR TO WS-INSERT-CNTR            00443715
+                   MOVE RESTART-REJECT-CNTR TO WS-REJECT-CNTR            00443715
+               END-READ                                                 00443715
+             END-PERFORM                                                00443715
+
+             CLOSE RESTARTFILE                                           00443715
+
+             IF WS-RESTART-MODE = 1                                      00443715
+             THEN                                                        00443715
+               DISPLAY 'RESTARTING AFTER CONT-ID ' WS-RESTART-CONT-ID    00443715
+             END-IF                                                      00443715
+           END-IF                                                        00443715
+
+           CONTINUE.                                                    00443715
+
+       SKIP-TO-RESTART-PARA.                                            00490000
+
+           MOVE 1 TO WS-SKIP-MODE                                        00443715
+
+           PERFORM UNTIL IN1-CONT-ID > WS-RESTART-CONT-ID                00443715
+                      OR IN-EOF = 1                                      00443715
+             PERFORM MAIN-FILE-READ-PARA                                 00443715
+           END-PERFORM                                                  00443715
+
+           MOVE 0 TO WS-SKIP-MODE                                        00443715
+
+           CONTINUE.                                                    00443715
+
+       WRITE-RESTART-CHECKPOINT-PARA.                                   00490000
+
+           MOVE WS-INFILE-CNTR     TO RESTART-INFILE-CNTR                00443715
+           MOVE WS-INSERT-CNTR     TO RESTART-INSERT-CNTR                00443715
+           MOVE WS-REJECT-CNTR     TO RESTART-REJECT-CNTR                00443715
+
+           WRITE RESTART-REC                                             00443715
+
+           CONTINUE.                                                    00443715
+
+       READ-PARM-PARA.                                                  00490000
+
+           MOVE 'N' TO PARM-RELOAD-MODE                                 00443715
+
+           OPEN INPUT PARMFILE                                          00500000
+
+           IF PARMFILE-FILE-STATUS = '00'                                00443715
+           THEN                                                         00443715
+             READ PARMFILE                                               00443715
+               AT END                                                    00443715
+                 CONTINUE                                                00443715
+             END-READ                                                    00443715
+
+             CLOSE PARMFILE                                              00443715
+           END-IF                                                        00443715
+
+           DISPLAY 'PARM RELOAD MODE = ' PARM-RELOAD-MODE                00443715
+
+           CONTINUE.                                                    00443715
+
+       REFRESH-TARGET-TABLE-PARA.                                       00490000
+
+      *    CLIENT_JOIN2_STAGE IS SCRATCH SPACE FOR THIS RUN'S LOAD --   00443715
+      *    INSERT-TABLE LOADS INTO IT INSTEAD OF THE LIVE CLIENT_JOIN2  00443715
+      *    TABLE, AND IT IS CLEARED UNCONDITIONALLY SO A RESTARTED RUN  00443715
+      *    DOES NOT DOUBLE UP ROWS FROM AN EARLIER ATTEMPT AT THIS      00443715
+      *    SAME CYCLE. PRODUCTION DATA IS NOT TOUCHED UNTIL             00443715
+      *    SWAP-STAGE-TABLE-PARA RUNS THE MERGE AT JOB END.             00443715
+           DISPLAY 'CLEARING CLIENT_JOIN2_STAGE BEFORE LOAD'            00443715
+
+           EXEC SQL                                                     00443715
+             DELETE FROM CLIENT_JOIN2_STAGE                              00443715
+           END-EXEC                                                     00443715
+
+           MOVE SQLCODE TO WS-SQL-CODE                                  00443715
+           IF NOT SQL-CODE-SUCCESSFUL                                   00443715
+           THEN                                                         00443715
+             DISPLAY 'ERROR CLEARING CLIENT_JOIN2_STAGE, SQLCODE = '    00443715
+                     SQLCODE                                            00443715
+
+             PERFORM END-PROCESS                                        00443715
+           END-IF                                                       00443715
+
            CONTINUE.                                                    00443715
 
        MAIN-FILE-READ-PARA.                                             00540000
@@ -209,7 +650,9 @@
                PERFORM END-PROCESS                                      00443715
              END-IF                                                     00443715
            ELSE                                                         00443715
-             ADD 1 TO WS-INFILE-CNTR                                    00443715
+             IF WS-SKIP-MODE = 0                                        00443715
+               ADD 1 TO WS-INFILE-CNTR                                  00443715
+             END-IF                                                     00443715
 
              UNSTRING INFILE-REC DELIMITED BY ','                       00443715
                  INTO IN1-CUST-ID                                       00443715
@@ -226,8 +669,38 @@
                      ,IN1-AVG-TXN-MOUNT                                 00443715
                      ,IN1-DAILY-TXNS                                    00443715
              END-UNSTRING                                               00443715
+
+             IF WS-SKIP-MODE = 0                                        00443715
+               PERFORM VALIDATE-ROW-PARA                                 00443715
+             END-IF                                                      00443715
            END-IF                                                       00443715
 
            CONTINUE.                                                    00443715
 
+       VALIDATE-ROW-PARA.                                                00443715
+           MOVE 1 TO WS-ROW-VALID                                        00443715
+
+           IF IN1-CUST-ID  = SPACES OR IN1-CONT-ID = SPACES               00443715
+             MOVE 0 TO WS-ROW-VALID                                      00443715
+             MOVE 'MISSING CUST-ID OR CONT-ID' TO WS-REJECT-REASON       00443715
+           END-IF                                                        00443715
+
+           IF WS-ROW-VALID = 1                                           00443715
+             IF FUNCTION TEST-NUMVAL(IN1-AGE-YEARS)        NOT = 0        00443715
+             OR FUNCTION TEST-NUMVAL(IN1-ANNUAL-INVEST)    NOT = 0        00443715
+             OR FUNCTION TEST-NUMVAL(IN1-ANNUAL-INCOME)    NOT = 0        00443715
+             OR FUNCTION TEST-NUMVAL(IN1-TOTAL-TXN-AMOUNT) NOT = 0        00443715
+             OR FUNCTION TEST-NUMVAL(IN1-AVG-TXN-MOUNT)    NOT = 0        00443715
+             OR FUNCTION TEST-NUMVAL(IN1-DAILY-TXNS)       NOT = 0        00443715
+               MOVE 0 TO WS-ROW-VALID                                    00443715
+               MOVE 'NON-NUMERIC AMOUNT FIELD' TO WS-REJECT-REASON       00443715
+             END-IF                                                      00443715
+           END-IF                                                        00443715
+
+           IF WS-ROW-VALID = 0                                           00443715
+             PERFORM WRITE-VALIDATION-REJECT-PARA                        00443715
+           END-IF                                                        00443715
+
+           CONTINUE.                                                     00443715
+
        END PROGRAM  MASTRAND.                                           00443715
