@@ -1,5 +1,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGRAM.
+      *    ACCOUNT/TRANSACTION LOOKUP UTILITY -- ACCEPTS A
+      *    TRANSACTION ID ON THE COMMAND LINE AND DISPLAYS THE
+      *    ACCOUNT ID IT BELONGS TO, RATHER THAN ALWAYS LOOKING UP
+      *    THE HARDCODED TRANSACTIONID = 1.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 DB2-CONNECTION.
@@ -13,18 +17,40 @@
          10 SQLERRD PIC S9(9) COMP OCCURS 6 TIMES.
        05 HOST-VARIABLES.
          10 HOST-VARIABLE-1 PIC X(10).
+         10 HOST-TRANSACTION-ID PIC 9(10).
+       01 WS-COMMAND-LINE PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+         ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+
+         IF WS-COMMAND-LINE = SPACES
+           DISPLAY "USAGE: PROGRAM <TRANSACTION-ID>"
+           STOP RUN
+         END-IF.
+
+         MOVE FUNCTION NUMVAL (WS-COMMAND-LINE) TO HOST-TRANSACTION-ID.
+
          EXEC SQL
             CONNECT TO OPENBANK
          END-EXEC.
          EXEC SQL
             SELECT ACCOUNTID INTO :HOST-VARIABLE-1
             FROM Transactions
-            WHERE TRANSACTIONID = 1
+            WHERE TRANSACTIONID = :HOST-TRANSACTION-ID
          END-EXEC.
          EXEC SQL
             DISCONNECT
          END-EXEC.
-         DISPLAY "Value retrieved from DB2: " HOST-VARIABLE-1.
+
+         EVALUATE TRUE
+           WHEN SQLCODE = 0
+             DISPLAY "ACCOUNT ID FOR TRANSACTION " WS-COMMAND-LINE
+                     ": " HOST-VARIABLE-1
+           WHEN SQLCODE = 100
+             DISPLAY "NO TRANSACTION FOUND FOR ID " WS-COMMAND-LINE
+           WHEN OTHER
+             DISPLAY "ERROR LOOKING UP TRANSACTION, SQLCODE = "
+                     SQLCODE
+         END-EVALUATE.
+
          STOP RUN.
