@@ -5,6 +5,8 @@
        WORKING-STORAGE SECTION.                                         00060005
        01 WS-VARIABLES.                                                 00480005
           05 WS-START-POS          PIC 9(2).                            00390000
+          05 WS-FIELD-LEN          PIC 9(2).                             00390000
+          05 WS-DEC-CNTR-CALC      PIC S9(3).                            00390000
                                                                         00460005
        LINKAGE SECTION.                                                 00470005
        01 LNK-VARIABLES.                                                00480005
@@ -39,4 +41,22 @@
              END-IF                                                     00443715
            END-IF.                                                      00443715
                                                                         00460005
+      *    AN ALL-ZERO VALUE (E.G. 0.000) CAN TALLY A WHOLE-CNTR/        00443715
+      *    DEC-CNTR PAIR THAT CONSUMES THE ENTIRE TRIMMED FIELD, WHICH   00443715
+      *    WOULD DRIVE THE CALLER'S STRING SUBSTRING LENGTH TO ZERO OR   00443715
+      *    NEGATIVE. KEEP AT LEAST ONE CHARACTER BACK SO THE CALLER'S    00443715
+      *    (WHOLE-CNTR + DEC-CNTR) NEVER REACHES THE TRIMMED LENGTH.     00443715
+           COMPUTE WS-FIELD-LEN = LENGTH OF LNK-FIELD - WS-START-POS     00443715
+                                                                        00460005
+           IF LNK-WHOLE-CNTR + LNK-DEC-CNTR >= WS-FIELD-LEN             00443715
+           THEN                                                         00443715
+             COMPUTE WS-DEC-CNTR-CALC = WS-FIELD-LEN - LNK-WHOLE-CNTR    00443715
+                                         - 1                             00443715
+             IF WS-DEC-CNTR-CALC < 0                                    00443715
+               MOVE 0 TO LNK-DEC-CNTR                                   00443715
+             ELSE                                                       00443715
+               MOVE WS-DEC-CNTR-CALC TO LNK-DEC-CNTR                     00443715
+             END-IF                                                     00443715
+           END-IF.                                                      00443715
+                                                                        00460005
            GOBACK.                                                      00620005
